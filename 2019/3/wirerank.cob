@@ -0,0 +1,767 @@
+      * Required: Info about the program
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WIRERANK.
+       AUTHOR. LUCID.
+      * INPUT / OUTPUT and such
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    CANDDD lists a day's worth of wire-pair candidates, one per
+      *    line - CAND-ONE-DSN/CAND-TWO-DSN, the same DSNs WIREPT1/
+      *    WIREPT2 take as ONEDD/TWODD for a single pair - so WIRERANK
+      *    can run the whole day's intake in one job step and rank the
+      *    results instead of submitting WIREJOB once per pair.
+           SELECT CANDFILE ASSIGN TO DYNAMIC WS-CAND-DSN
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ONEINPUTFILE ASSIGN TO DYNAMIC WS-ONE-DSN
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TWOINPUTFILE ASSIGN TO DYNAMIC WS-TWO-DSN
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *    Bad DIRECTION/NUM-STEPS records are flagged here instead of
+      *    being allowed to distort a candidate's grid - see
+      *    VALIDATE-ONE-STEP/VALIDATE-TWO-STEP.
+           SELECT REJECTFILE ASSIGN TO DYNAMIC WS-REJECT-DSN
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *    Cable 1's cells for whichever candidate is currently being
+      *    walked - cleared and rebuilt fresh for each candidate, the
+      *    same technique WIREPT2 uses for its one panel per run.
+           SELECT GRIDFILE ASSIGN TO DYNAMIC WS-GRID-DSN
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS GR-KEY
+               FILE STATUS IS WS-GRID-STATUS.
+      *    One unsorted record per candidate, written as each
+      *    candidate finishes - see PROCESS-CANDIDATE.
+           SELECT CANDRESULTFILE ASSIGN TO DYNAMIC WS-WORK-DSN
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *    Sort work dataset for RANK-CANDIDATES' SORT verb.
+           SELECT SORTWORK ASSIGN TO DYNAMIC WS-SORTWK-DSN.
+      *    CANDRESULTFILE ranked ascending by minimum combined steps,
+      *    ties broken by minimum Manhattan distance - internal only,
+      *    reformatted into the final report by WRITE-RANK-REPORT.
+           SELECT SORTEDFILE ASSIGN TO DYNAMIC WS-SORTED-DSN
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *    Final ranked report, one line per candidate best-to-worst.
+           SELECT RANKFILE ASSIGN TO DYNAMIC WS-RANK-DSN
+               ORGANIZATION IS LINE SEQUENTIAL.
+      * Constants and Variables are in the Data Division:
+       DATA DIVISION.
+       FILE SECTION.
+      *    One candidate wire-pair - CAND-ONE-DSN/CAND-TWO-DSN are the
+      *    same style of DSN WIREPT1/WIREPT2 take via ONEDD/TWODD.
+       FD  CANDFILE.
+       01  CAND-LINE.
+           05 CAND-ONE-DSN PIC X(40).
+           05 FILLER PIC X(01).
+           05 CAND-TWO-DSN PIC X(40).
+       FD  ONEINPUTFILE.
+       01  ONE-STEP-LINE.
+           05 ONE-DIRECTION PIC X(01).
+           05 ONE-NUM-STEPS PIC X(09).
+       FD  TWOINPUTFILE.
+       01  TWO-STEP-LINE.
+           05 TWO-DIRECTION PIC X(01).
+           05 TWO-NUM-STEPS PIC X(09).
+       FD  REJECTFILE.
+       01  REJECT-LINE PIC X(80).
+       FD  GRIDFILE.
+       01  GRID-RECORD.
+           05 GR-KEY.
+               10 GR-X PIC 9(9).
+               10 GR-Y PIC 9(9).
+           05 GR-CHAR PIC X(1) VALUE 'E'.
+           05 GR-SHAPE PIC X(1) VALUE '.'.
+      *    Layout shared with SORTWORK's SD record below - do not
+      *    change one without changing the other to match.
+       FD  CANDRESULTFILE.
+       01  CANDRESULT-LINE.
+           05 CR-ID PIC 9(4).
+           05 CR-ONE-DSN PIC X(40).
+           05 CR-TWO-DSN PIC X(40).
+           05 CR-CROSS-COUNT PIC 9(9).
+           05 CR-MIN-DIST PIC 9(9).
+           05 CR-STEPS-SUM PIC 9(9).
+           05 CR-HAVE-CROSSING PIC X(1).
+       SD  SORTWORK.
+       01  SORTWORK-LINE.
+           05 SW-ID PIC 9(4).
+           05 SW-ONE-DSN PIC X(40).
+           05 SW-TWO-DSN PIC X(40).
+           05 SW-CROSS-COUNT PIC 9(9).
+           05 SW-MIN-DIST PIC 9(9).
+           05 SW-STEPS-SUM PIC 9(9).
+           05 SW-HAVE-CROSSING PIC X(1).
+       FD  SORTEDFILE.
+       01  SORTEDRESULT-LINE.
+           05 SR-ID PIC 9(4).
+           05 SR-ONE-DSN PIC X(40).
+           05 SR-TWO-DSN PIC X(40).
+           05 SR-CROSS-COUNT PIC 9(9).
+           05 SR-MIN-DIST PIC 9(9).
+           05 SR-STEPS-SUM PIC 9(9).
+           05 SR-HAVE-CROSSING PIC X(1).
+       FD  RANKFILE.
+       01  RANK-LINE PIC X(132).
+
+       WORKING-STORAGE SECTION.
+      *    Manifest/work dataset names, defaulted and then overridden
+      *    at RESOLVE-FILENAMES time by DD-style environment
+      *    variables, same convention as WIREPT1/WIREPT2.
+       01 WS-CAND-DSN PIC X(100) VALUE 'candidates.txt'.
+       01 WS-ONE-DSN PIC X(100) VALUE SPACES.
+       01 WS-TWO-DSN PIC X(100) VALUE SPACES.
+       01 WS-REJECT-DSN PIC X(100) VALUE 'rankreject.txt'.
+       01 WS-GRID-DSN PIC X(100) VALUE 'grid.dat'.
+       01 WS-GRID-STATUS PIC X(2) VALUE '00'.
+       01 WS-WORK-DSN PIC X(100) VALUE 'candwork.txt'.
+       01 WS-SORTWK-DSN PIC X(100) VALUE 'sortwk.dat'.
+       01 WS-SORTED-DSN PIC X(100) VALUE 'sorted.txt'.
+       01 WS-RANK-DSN PIC X(100) VALUE 'rank.txt'.
+       01 WS-ENV-OVERRIDE PIC X(100).
+
+      *    Separate EOF switches for each sequential file this program
+      *    reads - CANDFILE's loop calls PROCESS-CANDIDATE, which in
+      *    turn drives its own ONEINPUTFILE/TWOINPUTFILE loops, so a
+      *    single shared switch would be stepped on by the inner
+      *    loops before the outer one saw it.
+       01 WS-CAND-EOF PIC A(1).
+       01 WS-ONE-EOF PIC A(1).
+       01 WS-TWO-EOF PIC A(1).
+       01 WS-SORTED-EOF PIC A(1).
+       01 WS-CAND-ID PIC 9(4) VALUE 0.
+       01 WS-CAND-COUNT PIC 9(4) VALUE 0.
+       01 WS-RANK-NUM PIC 9(4) VALUE 0.
+
+      *    Distinct cell count and the crossing-not-found ceiling used
+      *    in place of a real figure on the ranked report - same
+      *    "NONE FOUND" convention as WIREPT1/WIREPT2's WRITE-RESULT-
+      *    FILE, but the report needs an actual sortable number so a
+      *    candidate with no crossing sorts to the bottom instead of
+      *    breaking the SORT's numeric key.
+       01 WS-GRID-COUNT PIC 9(9) VALUE 0.
+       01 WS-HAVE-GRID-CELL PIC X(1) VALUE 'N'.
+           88 HAVE-GRID-CELL VALUE 'Y'.
+       01 WS-NO-CROSSING-FIGURE PIC 9(9) VALUE 999999999.
+
+      *    Input-validation counters and working fields - see
+      *    VALIDATE-ONE-STEP/VALIDATE-TWO-STEP.
+       01 WS-ONE-LINE-NUM PIC 9(9) VALUE 0.
+       01 WS-TWO-LINE-NUM PIC 9(9) VALUE 0.
+       01 WS-REJECT-COUNT PIC 9(9) VALUE 0.
+       01 WS-STEP-IS-VALID PIC X(1) VALUE 'Y'.
+           88 STEP-IS-VALID VALUE 'Y'.
+           88 STEP-IS-INVALID VALUE 'N'.
+       01 WS-REJECT-REASON PIC X(40).
+
+      *    Wire-step and grid-entry layouts shared with WIREPT1/
+      *    WIREPT2 - see copybooks/CABLELAY.cpy.
+           COPY CABLELAY.
+
+       01 LOOP-CTR PIC 9(10) VALUE 1.
+
+       01 CENTEER PIC S9(9) USAGE IS COMPUTATIONAL VALUE 38500.
+       01 NAVX PIC S9(9) USAGE IS COMPUTATIONAL.
+       01 NAVX-PREV PIC S9(9) USAGE IS COMPUTATIONAL.
+       01 NAVX-POST PIC S9(9) USAGE IS COMPUTATIONAL.
+       01 NAVY PIC S9(9) USAGE IS COMPUTATIONAL.
+       01 NAVY-POST PIC S9(9) USAGE IS COMPUTATIONAL.
+       01 NAVY-PREV PIC S9(9) USAGE IS COMPUTATIONAL.
+
+       01 TEMP-NUM PIC 9(10) VALUE 0.
+
+      *    COUNT-STEPS working fields - same technique WIREPT2 uses to
+      *    find the combined step count to a given crossing.
+       01 VAL-A PIC 9(9) VALUE 0.
+       01 VAL-B PIC 9(9) VALUE 0.
+       01 STEPS-SUM PIC 9(9) VALUE 0.
+
+       01 SS-INDEX PIC 9(9) VALUE 0.
+       01 SS-COUNTER PIC 9(9) VALUE 0.
+       01 SS-CROSSES PIC 9(9) VALUE 0.
+       01 SS-CURR-X PIC 9(9) VALUE 0.
+       01 SS-CURR-Y PIC 9(9) VALUE 0.
+       01 SS-VAL-Q PIC 9(9) VALUE 0.
+       01 SS-VAL-U PIC 9(9) VALUE 0.
+       01 SS-VAL-V PIC 9(9) VALUE 0.
+       01 SS-VAL-W PIC 9(9) VALUE 0.
+       01 SS-SHOULD-STOP PIC 9(9) VALUE 0.
+       01 SS-NUM-STEPS PIC 9(9) VALUE 0.
+
+      *    Smallest Manhattan distance among a candidate's crossings -
+      *    see COMPUTE-MIN-DISTANCE.
+       01 WS-MIN-DISTANCE PIC 9(9) VALUE 0.
+       01 WS-HAVE-MIN-DISTANCE PIC X(1) VALUE 'N'.
+           88 HAVE-MIN-DISTANCE VALUE 'Y'.
+       01 WS-DIST-X PIC 9(9) VALUE 0.
+       01 WS-DIST-Y PIC 9(9) VALUE 0.
+       01 WS-DIST-SUM PIC 9(9) VALUE 0.
+
+      * Executable Code
+       PROCEDURE DIVISION.
+           PERFORM RESOLVE-FILENAMES.
+
+           OPEN OUTPUT REJECTFILE.
+           OPEN OUTPUT CANDRESULTFILE.
+
+           MOVE 'N' TO WS-CAND-EOF.
+           OPEN INPUT CANDFILE.
+           PERFORM UNTIL WS-CAND-EOF = 'Y'
+               READ CANDFILE
+                   AT END MOVE 'Y' TO WS-CAND-EOF
+                   NOT AT END
+                       ADD 1 TO WS-CAND-ID
+                       ADD 1 TO WS-CAND-COUNT
+                       MOVE FUNCTION TRIM(CAND-ONE-DSN) TO WS-ONE-DSN
+                       MOVE FUNCTION TRIM(CAND-TWO-DSN) TO WS-TWO-DSN
+                       PERFORM PROCESS-CANDIDATE
+               END-READ
+           END-PERFORM.
+           CLOSE CANDFILE.
+           CLOSE REJECTFILE.
+           CLOSE CANDRESULTFILE.
+
+           IF WS-CAND-COUNT = 0
+               DISPLAY "WIRERANK: NO CANDIDATES FOUND IN "WS-CAND-DSN
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               PERFORM RANK-CANDIDATES
+               PERFORM WRITE-RANK-REPORT
+      *    A GRIDFILE failure or crossing-table overflow inside
+      *    PROCESS-CANDIDATE already moved 8 to RETURN-CODE - that
+      *    outranks a plain reject the same way wirecheck.cob's
+      *    mismatch-outranks-reject convention does, so this downgrade
+      *    to 4 must not stomp on an 8 already set.
+               IF WS-REJECT-COUNT > 0 AND RETURN-CODE < 8
+                   MOVE 4 TO RETURN-CODE
+               END-IF
+           END-IF.
+
+           STOP RUN.
+
+       PROCESS-CANDIDATE.
+      *    Walk one candidate's wire pair exactly as WIREPT2 walks its
+      *    one panel per run, then leave the minimum Manhattan
+      *    distance and minimum combined steps for this candidate in
+      *    WS-MIN-DISTANCE/STEPS-SUM for WRITE-CANDIDATE-RESULT.
+           SET LATEST-INSERT2 OF GRIDSET1AND2 TO 0.
+           SET WS-GRID-COUNT TO 0.
+           MOVE 'N' TO WS-HAVE-GRID-CELL.
+           MOVE 'N' TO WS-HAVE-MIN-DISTANCE.
+           SET STEPS-SUM TO 0.
+
+           OPEN OUTPUT GRIDFILE.
+           CLOSE GRIDFILE.
+           OPEN I-O GRIDFILE.
+           IF WS-GRID-STATUS NOT = '00'
+               DISPLAY "GRIDFILE OPEN FAILED - STATUS " WS-GRID-STATUS
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+
+           SET LOOP-CTR TO 1.
+           MOVE 'N' TO WS-ONE-EOF.
+           MOVE 0 TO WS-ONE-LINE-NUM.
+           OPEN INPUT ONEINPUTFILE.
+           PERFORM UNTIL WS-ONE-EOF = 'Y'
+               READ ONEINPUTFILE INTO ONE-STEP-LINE
+                   AT END MOVE 'Y' TO WS-ONE-EOF
+                   NOT AT END
+                       ADD 1 TO WS-ONE-LINE-NUM
+                       PERFORM VALIDATE-ONE-STEP
+                       IF STEP-IS-VALID
+                           MOVE ONE-DIRECTION TO DIRECTION OF
+                               CONE-STUFF(LOOP-CTR)
+                           MOVE FUNCTION NUMVAL(ONE-NUM-STEPS)
+                               TO NUM-STEPS OF CONE-STUFF(LOOP-CTR)
+                           ADD 1 TO LOOP-CTR
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE ONEINPUTFILE.
+           IF LOOP-CTR <= WS-MAX-CABLE-SEGS
+               MOVE UNINITIALIZED-DIRECTION TO DIRECTION OF
+                   CONE-STUFF(LOOP-CTR)
+           END-IF.
+
+           SET LOOP-CTR TO 1.
+           MOVE 'N' TO WS-TWO-EOF.
+           MOVE 0 TO WS-TWO-LINE-NUM.
+           OPEN INPUT TWOINPUTFILE.
+           PERFORM UNTIL WS-TWO-EOF = 'Y'
+               READ TWOINPUTFILE INTO TWO-STEP-LINE
+                   AT END MOVE 'Y' TO WS-TWO-EOF
+                   NOT AT END
+                       ADD 1 TO WS-TWO-LINE-NUM
+                       PERFORM VALIDATE-TWO-STEP
+                       IF STEP-IS-VALID
+                           MOVE TWO-DIRECTION TO DIRECTION OF
+                               CTWO-STUFF(LOOP-CTR)
+                           MOVE FUNCTION NUMVAL(TWO-NUM-STEPS)
+                               TO NUM-STEPS OF CTWO-STUFF(LOOP-CTR)
+                           ADD 1 TO LOOP-CTR
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE TWOINPUTFILE.
+           IF LOOP-CTR <= WS-MAX-CABLE-SEGS
+               MOVE UNINITIALIZED-DIRECTION TO DIRECTION OF
+                   CTWO-STUFF(LOOP-CTR)
+           END-IF.
+
+           PERFORM WALK-CABLE-ONE.
+           PERFORM WALK-CABLE-TWO.
+           PERFORM COMPUTE-MIN-DISTANCE.
+
+           SET STEPS-SUM TO 999999999.
+           IF LATEST-INSERT2 OF GRIDSET1AND2 > 0
+               PERFORM VARYING LOOP-CTR FROM 1 BY 1
+                   UNTIL LOOP-CTR > LATEST-INSERT2 OF GRIDSET1AND2
+                   SET VAL-A TO X-COORD OF SET-ENTRY2(LOOP-CTR)
+                   SET VAL-B TO Y-COORD OF SET-ENTRY2(LOOP-CTR)
+                   PERFORM COUNT-STEPS
+                   SET STEPS-SUM TO
+                       FUNCTION MIN ( STEPS-SUM SS-NUM-STEPS )
+               END-PERFORM
+           END-IF.
+
+           CLOSE GRIDFILE.
+           PERFORM WRITE-CANDIDATE-RESULT.
+
+       WALK-CABLE-ONE.
+      *    Read cable 1 into the grid, exactly as WIREPT2's own
+      *    WALK-CABLE-ONE does (no checkpointing here - a single
+      *    candidate is small enough to always run start to finish).
+           SET LOOP-CTR TO 0.
+           SET NAVX TO CENTEER.
+           SET NAVY TO CENTEER.
+           PERFORM UNTIL LOOP-CTR > WS-MAX-CABLE-SEGS
+               ADD 1 TO LOOP-CTR
+               MOVE CONE-STUFF(LOOP-CTR) TO TEMP-CABLE-STEP
+               IF ( DIRECTION OF TEMP-CABLE-STEP =
+                   UNINITIALIZED-DIRECTION )
+                   ADD WS-MAX-CABLE-SEGS TO LOOP-CTR
+               ELSE
+               SET NAVY-PREV TO NAVY
+               SET NAVX-PREV TO NAVX
+               IF DIRECTION OF TEMP-CABLE-STEP = RIGHT-DIRECTION
+                   OR DIRECTION OF TEMP-CABLE-STEP = UP-DIRECTION
+               ADD NUM-STEPS OF TEMP-CABLE-STEP TO NAVX-PREV
+                   GIVING NAVX-POST
+               ADD NUM-STEPS OF TEMP-CABLE-STEP TO NAVY-PREV
+                   GIVING NAVY-POST
+               ELSE
+               SUBTRACT NUM-STEPS OF TEMP-CABLE-STEP FROM NAVX-PREV
+                   GIVING NAVX-POST
+               SUBTRACT NUM-STEPS OF TEMP-CABLE-STEP FROM NAVY-PREV
+                   GIVING NAVY-POST
+               END-IF
+               PERFORM UNTIL NAVX = NAVX-POST OR NAVY = NAVY-POST
+                   IF DIRECTION OF TEMP-CABLE-STEP = RIGHT-DIRECTION
+                       ADD 1 TO NAVX
+                   END-IF
+                   IF DIRECTION OF TEMP-CABLE-STEP = UP-DIRECTION
+                       ADD 1 TO NAVY
+                   END-IF
+                   IF DIRECTION OF TEMP-CABLE-STEP = LEFT-DIRECTION
+                       SUBTRACT 1 FROM NAVX
+                   END-IF
+                   IF DIRECTION OF TEMP-CABLE-STEP = DOWN-DIRECTION
+                       SUBTRACT 1 FROM NAVY
+                   END-IF
+                   MOVE NAVX TO GR-X
+                   MOVE NAVY TO GR-Y
+                   READ GRIDFILE
+                       INVALID KEY
+                           ADD 1 TO WS-GRID-COUNT
+                           MOVE CH1 TO GR-CHAR
+                           IF DIRECTION OF TEMP-CABLE-STEP =
+                               UP-DIRECTION OR DIRECTION OF
+                               TEMP-CABLE-STEP = DOWN-DIRECTION
+                               MOVE '|' TO GR-SHAPE
+                           ELSE
+                               MOVE '-' TO GR-SHAPE
+                           END-IF
+                           WRITE GRID-RECORD
+                           IF WS-GRID-STATUS NOT = '00'
+                               DISPLAY "GRIDFILE WRITE FAILED - "
+                                   WS-GRID-STATUS
+                               MOVE 8 TO RETURN-CODE
+                           END-IF
+                       NOT INVALID KEY
+                           MOVE CH1 TO GR-CHAR
+                           REWRITE GRID-RECORD
+                           IF WS-GRID-STATUS NOT = '00'
+                               DISPLAY "GRIDFILE REWRITE FAILED - "
+                                   WS-GRID-STATUS
+                               MOVE 8 TO RETURN-CODE
+                           END-IF
+                   END-READ
+                END-PERFORM
+               END-IF
+            END-PERFORM.
+
+       WALK-CABLE-TWO.
+      *    Walk cable 2 and cross-check every cell against the
+      *    already-populated GRIDFILE - same technique as WIREPT2.
+           SET LOOP-CTR TO 0.
+           SET NAVX TO CENTEER.
+           SET NAVY TO CENTEER.
+           PERFORM UNTIL LOOP-CTR > WS-MAX-CABLE-SEGS
+               ADD 1 TO LOOP-CTR
+               MOVE CTWO-STUFF(LOOP-CTR) TO TEMP-CABLE-STEP
+               IF ( DIRECTION OF TEMP-CABLE-STEP =
+                   UNINITIALIZED-DIRECTION )
+                   ADD WS-MAX-CABLE-SEGS TO LOOP-CTR
+               ELSE
+               SET NAVY-PREV TO NAVY
+               SET NAVX-PREV TO NAVX
+               IF DIRECTION OF TEMP-CABLE-STEP = RIGHT-DIRECTION
+                   OR DIRECTION OF TEMP-CABLE-STEP = UP-DIRECTION
+               ADD NUM-STEPS OF TEMP-CABLE-STEP TO NAVX-PREV
+                   GIVING NAVX-POST
+               ADD NUM-STEPS OF TEMP-CABLE-STEP TO NAVY-PREV
+                   GIVING NAVY-POST
+               ELSE
+               SUBTRACT NUM-STEPS OF TEMP-CABLE-STEP FROM NAVX-PREV
+                   GIVING NAVX-POST
+               SUBTRACT NUM-STEPS OF TEMP-CABLE-STEP FROM NAVY-PREV
+                   GIVING NAVY-POST
+               END-IF
+               PERFORM UNTIL NAVX = NAVX-POST OR NAVY = NAVY-POST
+                   IF DIRECTION OF TEMP-CABLE-STEP = RIGHT-DIRECTION
+                       ADD 1 TO NAVX
+                   END-IF
+                   IF DIRECTION OF TEMP-CABLE-STEP = UP-DIRECTION
+                       ADD 1 TO NAVY
+                   END-IF
+                   IF DIRECTION OF TEMP-CABLE-STEP = LEFT-DIRECTION
+                       SUBTRACT 1 FROM NAVX
+                   END-IF
+                   IF DIRECTION OF TEMP-CABLE-STEP = DOWN-DIRECTION
+                       SUBTRACT 1 FROM NAVY
+                   END-IF
+                   MOVE NAVX TO GR-X
+                   MOVE NAVY TO GR-Y
+                   READ GRIDFILE
+                       INVALID KEY
+                           CONTINUE
+                       NOT INVALID KEY
+                           MOVE CH2 TO CHAR OF INSERTSETENTRY2
+                           MOVE NAVX TO X-COORD OF INSERTSETENTRY2
+                           MOVE NAVY TO Y-COORD OF INSERTSETENTRY2
+                           PERFORM INSERTION
+                   END-READ
+                END-PERFORM
+               END-IF
+           END-PERFORM.
+
+       INSERTION.
+           SET SEARCHINDEX2 TO 1.
+           SEARCH SET-ENTRY2 OF GRIDSET1AND2
+               AT END
+                   PERFORM INSERT-NEW-CROSSING
+               WHEN ( X-COORD OF INSERTSETENTRY2 = X-COORD OF
+                       SET-ENTRY2(SEARCHINDEX2)
+                   AND Y-COORD OF INSERTSETENTRY2 = Y-COORD OF
+                       SET-ENTRY2(SEARCHINDEX2))
+                   MOVE CHAR OF INSERTSETENTRY2 TO
+                       CHAR OF SET-ENTRY2(SEARCHINDEX2)
+           END-SEARCH.
+
+      *    GnuCOBOL's SEARCH grammar cannot parse a nested IF/END-IF
+      *    that subscripts the table under search directly inside the
+      *    AT END phrase, so the bounds check is factored into its own
+      *    paragraph and PERFORMed from AT END instead.
+       INSERT-NEW-CROSSING.
+           IF LATEST-INSERT2 OF GRIDSET1AND2 >=
+                   WS-MAX-CROSSINGS OF GRIDSET1AND2
+               DISPLAY "TOO MANY CROSSINGS - GRIDSET1AND2 FULL AT "
+                   WS-MAX-CROSSINGS OF GRIDSET1AND2
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               ADD 1 TO LATEST-INSERT2 OF GRIDSET1AND2
+               MOVE INSERTSETENTRY2 TO SET-ENTRY2(LATEST-INSERT2)
+           END-IF.
+
+       COMPUTE-MIN-DISTANCE.
+      *    Smallest Manhattan distance among this candidate's
+      *    crossings - same technique as WIREPT1/WIREPT2.
+           SET SEARCHINDEX2 TO 1.
+           PERFORM UNTIL SEARCHINDEX2 > LATEST-INSERT2 OF GRIDSET1AND2
+               SUBTRACT CENTEER FROM X-COORD OF SET-ENTRY2(SEARCHINDEX2)
+                   GIVING WS-DIST-X
+               SUBTRACT CENTEER FROM Y-COORD OF SET-ENTRY2(SEARCHINDEX2)
+                   GIVING WS-DIST-Y
+               SET WS-DIST-X TO FUNCTION ABS ( WS-DIST-X )
+               SET WS-DIST-Y TO FUNCTION ABS ( WS-DIST-Y )
+               ADD WS-DIST-X TO WS-DIST-Y GIVING WS-DIST-SUM
+               IF NOT HAVE-MIN-DISTANCE
+                   MOVE WS-DIST-SUM TO WS-MIN-DISTANCE
+                   MOVE 'Y' TO WS-HAVE-MIN-DISTANCE
+               ELSE
+                   SET WS-MIN-DISTANCE TO
+                       FUNCTION MIN ( WS-MIN-DISTANCE WS-DIST-SUM )
+               END-IF
+               ADD 1 TO SEARCHINDEX2
+           END-PERFORM.
+
+       COUNT-STEPS-INNER-COMPUTATION.
+           SET SS-CROSSES TO 1.
+           SUBTRACT VAL-A FROM SS-CURR-X GIVING SS-VAL-U.
+           SUBTRACT VAL-B FROM SS-CURR-Y GIVING SS-VAL-V.
+           SET SS-VAL-U TO FUNCTION ABS ( SS-VAL-U ).
+           SET SS-VAL-V TO FUNCTION ABS ( SS-VAL-V ).
+           ADD SS-VAL-U TO SS-VAL-V GIVING SS-VAL-W.
+           ADD SS-VAL-W TO SS-COUNTER.
+           SET SS-CURR-X TO VAL-A.
+           SET SS-CURR-Y TO VAL-B.
+
+       COUNT-STEPS.
+      * Inputs are VAL-A as x coord, VAL-B as y coord,
+      * CABLE-ONE and CABLE-TWO. Output is SS-NUM-STEPS.
+           SET SS-NUM-STEPS TO 0.
+           SET SS-INDEX TO 1.
+           SET SS-CURR-X TO CENTEER.
+           SET SS-CURR-Y TO CENTEER.
+           SET SS-SHOULD-STOP TO 0.
+           PERFORM UNTIL SS-INDEX > WS-MAX-CABLE-SEGS
+               OR SS-SHOULD-STOP = 1
+               MOVE CONE-STUFF(SS-INDEX) TO TEMP-CABLE-STEP
+               PERFORM COUNT-STEPS-ANOTHER-INNER
+               ADD SS-COUNTER TO SS-NUM-STEPS
+           END-PERFORM.
+           SET SS-INDEX TO 1.
+           SET SS-CURR-X TO CENTEER.
+           SET SS-CURR-Y TO CENTEER.
+           SET SS-SHOULD-STOP TO 0.
+           PERFORM UNTIL SS-INDEX > WS-MAX-CABLE-SEGS
+               OR SS-SHOULD-STOP = 1
+               MOVE CTWO-STUFF(SS-INDEX) TO TEMP-CABLE-STEP
+               PERFORM COUNT-STEPS-ANOTHER-INNER
+               ADD SS-COUNTER TO SS-NUM-STEPS
+           END-PERFORM.
+
+       COUNT-STEPS-ANOTHER-INNER.
+           SET SS-COUNTER TO 0.
+           SET SS-CROSSES TO 0.
+
+           IF DIRECTION OF TEMP-CABLE-STEP = RIGHT-DIRECTION
+               ADD SS-CURR-X TO NUM-STEPS OF TEMP-CABLE-STEP
+                   GIVING SS-VAL-Q
+               IF VAL-A <= SS-VAL-Q AND VAL-A >= SS-CURR-X AND VAL-B =
+                   SS-CURR-Y
+                   PERFORM COUNT-STEPS-INNER-COMPUTATION
+               ELSE
+                   SET SS-CURR-X TO SS-VAL-Q
+                   ADD NUM-STEPS OF TEMP-CABLE-STEP TO SS-COUNTER
+               END-IF
+           END-IF.
+
+           IF DIRECTION OF TEMP-CABLE-STEP = UP-DIRECTION
+               ADD SS-CURR-Y TO NUM-STEPS OF TEMP-CABLE-STEP
+                   GIVING SS-VAL-Q
+               IF VAL-B <= SS-VAL-Q AND VAL-B >= SS-CURR-Y AND VAL-A =
+                   SS-CURR-X
+                   PERFORM COUNT-STEPS-INNER-COMPUTATION
+               ELSE
+                   SET SS-CURR-Y TO SS-VAL-Q
+                   ADD NUM-STEPS OF TEMP-CABLE-STEP TO SS-COUNTER
+               END-IF
+           END-IF.
+
+           IF DIRECTION OF TEMP-CABLE-STEP = LEFT-DIRECTION
+               SUBTRACT NUM-STEPS OF TEMP-CABLE-STEP FROM SS-CURR-X
+                   GIVING SS-VAL-Q
+               IF VAL-A >= SS-VAL-Q AND VAL-A <= SS-CURR-X AND VAL-B =
+                   SS-CURR-Y
+                   PERFORM COUNT-STEPS-INNER-COMPUTATION
+               ELSE
+                   SET SS-CURR-X TO SS-VAL-Q
+                   ADD NUM-STEPS OF TEMP-CABLE-STEP TO SS-COUNTER
+               END-IF
+           END-IF.
+
+           IF DIRECTION OF TEMP-CABLE-STEP = DOWN-DIRECTION
+               SUBTRACT NUM-STEPS OF TEMP-CABLE-STEP FROM SS-CURR-Y
+                   GIVING SS-VAL-Q
+               IF VAL-B >= SS-VAL-Q AND VAL-B <= SS-CURR-Y AND VAL-A =
+                   SS-CURR-X
+                   PERFORM COUNT-STEPS-INNER-COMPUTATION
+               ELSE
+                   SET SS-CURR-Y TO SS-VAL-Q
+                   ADD NUM-STEPS OF TEMP-CABLE-STEP TO SS-COUNTER
+               END-IF
+           END-IF.
+           ADD 1 TO SS-INDEX.
+           IF VAL-B = SS-CURR-Y AND VAL-A = SS-CURR-X
+               SET SS-SHOULD-STOP TO 1
+           END-IF.
+
+       WRITE-CANDIDATE-RESULT.
+      *    One CANDRESULTFILE record for this candidate - "NONE FOUND"
+      *    figures are written as WS-NO-CROSSING-FIGURE so the
+      *    candidate still sorts (to the bottom) in RANK-CANDIDATES.
+           MOVE WS-CAND-ID TO CR-ID.
+           MOVE WS-ONE-DSN(1:40) TO CR-ONE-DSN.
+           MOVE WS-TWO-DSN(1:40) TO CR-TWO-DSN.
+           MOVE LATEST-INSERT2 OF GRIDSET1AND2 TO CR-CROSS-COUNT.
+           IF LATEST-INSERT2 OF GRIDSET1AND2 = 0
+               MOVE WS-NO-CROSSING-FIGURE TO CR-MIN-DIST
+               MOVE WS-NO-CROSSING-FIGURE TO CR-STEPS-SUM
+               MOVE 'N' TO CR-HAVE-CROSSING
+           ELSE
+               MOVE WS-MIN-DISTANCE TO CR-MIN-DIST
+               MOVE STEPS-SUM TO CR-STEPS-SUM
+               MOVE 'Y' TO CR-HAVE-CROSSING
+           END-IF.
+           WRITE CANDRESULT-LINE.
+
+       RANK-CANDIDATES.
+      *    Best candidate (smallest combined-steps figure, ties broken
+      *    by smallest Manhattan distance) sorts first.
+           SORT SORTWORK ON ASCENDING KEY SW-STEPS-SUM
+               ON ASCENDING KEY SW-MIN-DIST
+               USING CANDRESULTFILE
+               GIVING SORTEDFILE.
+
+       WRITE-RANK-REPORT.
+      *    Reformat the sorted work file into a headed, rank-numbered
+      *    report at RANKDD - same archive-the-run intent as WIREPT1/
+      *    WIREPT2's WRITE-RESULT-FILE.
+           SET WS-RANK-NUM TO 0.
+           OPEN OUTPUT RANKFILE.
+           MOVE SPACES TO RANK-LINE.
+           STRING "WIRERANK REPORT - " WS-CAND-COUNT
+               " CANDIDATE(S) RANKED BEST TO WORST"
+               DELIMITED BY SIZE INTO RANK-LINE
+           WRITE RANK-LINE.
+           MOVE SPACES TO RANK-LINE.
+           STRING "RANK ID   ONE-DSN                  "
+               "TWO-DSN                  CROSSINGS MIN-DIST  "
+               "MIN-STEPS"
+               DELIMITED BY SIZE INTO RANK-LINE
+           WRITE RANK-LINE.
+
+           MOVE 'N' TO WS-SORTED-EOF.
+           OPEN INPUT SORTEDFILE.
+           PERFORM UNTIL WS-SORTED-EOF = 'Y'
+               READ SORTEDFILE
+                   AT END MOVE 'Y' TO WS-SORTED-EOF
+                   NOT AT END
+                       ADD 1 TO WS-RANK-NUM
+                       MOVE SPACES TO RANK-LINE
+                       IF SR-HAVE-CROSSING = 'Y'
+                           STRING WS-RANK-NUM " " SR-ID " "
+                               SR-ONE-DSN " " SR-TWO-DSN " "
+                               SR-CROSS-COUNT " " SR-MIN-DIST " "
+                               SR-STEPS-SUM
+                               DELIMITED BY SIZE INTO RANK-LINE
+                       ELSE
+                           STRING WS-RANK-NUM " " SR-ID " "
+                               SR-ONE-DSN " " SR-TWO-DSN " "
+                               SR-CROSS-COUNT " NONE FOUND  NONE FOUND"
+                               DELIMITED BY SIZE INTO RANK-LINE
+                       END-IF
+                       WRITE RANK-LINE
+               END-READ
+           END-PERFORM.
+           CLOSE SORTEDFILE.
+           CLOSE RANKFILE.
+
+       RESOLVE-FILENAMES.
+           MOVE SPACES TO WS-ENV-OVERRIDE.
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT "CANDDD".
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-ENV-OVERRIDE TO WS-CAND-DSN
+           END-IF.
+           MOVE SPACES TO WS-ENV-OVERRIDE.
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT "REJECTDD".
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-ENV-OVERRIDE TO WS-REJECT-DSN
+           END-IF.
+           MOVE SPACES TO WS-ENV-OVERRIDE.
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT "GRIDDD".
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-ENV-OVERRIDE TO WS-GRID-DSN
+           END-IF.
+           MOVE SPACES TO WS-ENV-OVERRIDE.
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT "WORKDD".
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-ENV-OVERRIDE TO WS-WORK-DSN
+           END-IF.
+           MOVE SPACES TO WS-ENV-OVERRIDE.
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT "SORTDD".
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-ENV-OVERRIDE TO WS-SORTWK-DSN
+           END-IF.
+           MOVE SPACES TO WS-ENV-OVERRIDE.
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT "RANKDD".
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-ENV-OVERRIDE TO WS-RANK-DSN
+           END-IF.
+           MOVE SPACES TO WS-ENV-OVERRIDE.
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT "SORTEDDD".
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-ENV-OVERRIDE TO WS-SORTED-DSN
+           END-IF.
+
+       VALIDATE-ONE-STEP.
+      *    Reject anything whose DIRECTION is not U/D/L/R or whose
+      *    NUM-STEPS is not numeric before it ever reaches the grid.
+           SET STEP-IS-VALID TO TRUE.
+           MOVE SPACES TO WS-REJECT-REASON.
+           IF LOOP-CTR > WS-MAX-CABLE-SEGS
+               SET STEP-IS-INVALID TO TRUE
+               MOVE "CABLE EXCEEDS MAX SEGMENTS" TO WS-REJECT-REASON
+           ELSE
+               IF ONE-DIRECTION NOT = UP-DIRECTION
+                   AND ONE-DIRECTION NOT = DOWN-DIRECTION
+                   AND ONE-DIRECTION NOT = LEFT-DIRECTION
+                   AND ONE-DIRECTION NOT = RIGHT-DIRECTION
+                   SET STEP-IS-INVALID TO TRUE
+                   MOVE "BAD DIRECTION" TO WS-REJECT-REASON
+               ELSE
+                   IF FUNCTION TRIM(ONE-NUM-STEPS) NOT NUMERIC
+                       SET STEP-IS-INVALID TO TRUE
+                       MOVE "NON-NUMERIC NUM-STEPS" TO WS-REJECT-REASON
+                   END-IF
+               END-IF
+           END-IF.
+           IF STEP-IS-INVALID
+               ADD 1 TO WS-REJECT-COUNT
+               STRING "CANDIDATE " WS-CAND-ID " ONEINPUTFILE LINE "
+                   WS-ONE-LINE-NUM ": '" ONE-STEP-LINE "' - "
+                   WS-REJECT-REASON
+                   DELIMITED BY SIZE INTO REJECT-LINE
+               WRITE REJECT-LINE
+           END-IF.
+
+       VALIDATE-TWO-STEP.
+      *    Same as VALIDATE-ONE-STEP, including the max-segments guard.
+           SET STEP-IS-VALID TO TRUE.
+           MOVE SPACES TO WS-REJECT-REASON.
+           IF LOOP-CTR > WS-MAX-CABLE-SEGS
+               SET STEP-IS-INVALID TO TRUE
+               MOVE "CABLE EXCEEDS MAX SEGMENTS" TO WS-REJECT-REASON
+           ELSE
+               IF TWO-DIRECTION NOT = UP-DIRECTION
+                   AND TWO-DIRECTION NOT = DOWN-DIRECTION
+                   AND TWO-DIRECTION NOT = LEFT-DIRECTION
+                   AND TWO-DIRECTION NOT = RIGHT-DIRECTION
+                   SET STEP-IS-INVALID TO TRUE
+                   MOVE "BAD DIRECTION" TO WS-REJECT-REASON
+               ELSE
+                   IF FUNCTION TRIM(TWO-NUM-STEPS) NOT NUMERIC
+                       SET STEP-IS-INVALID TO TRUE
+                       MOVE "NON-NUMERIC NUM-STEPS" TO WS-REJECT-REASON
+                   END-IF
+               END-IF
+           END-IF.
+           IF STEP-IS-INVALID
+               ADD 1 TO WS-REJECT-COUNT
+               STRING "CANDIDATE " WS-CAND-ID " TWOINPUTFILE LINE "
+                   WS-TWO-LINE-NUM ": '" TWO-STEP-LINE "' - "
+                   WS-REJECT-REASON
+                   DELIMITED BY SIZE INTO REJECT-LINE
+               WRITE REJECT-LINE
+           END-IF.
