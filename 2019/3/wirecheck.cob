@@ -0,0 +1,724 @@
+      * Required: Info about the program
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WIRECHECK.
+       AUTHOR. LUCID.
+      * INPUT / OUTPUT and such
+       ENVIRONMENT DIVISION.
+      * Sections are parts of a division:
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Same wire-pair input as WIREPT1/WIREPT2 - see RESOLVE-
+      *    FILENAMES for the ONEDD/TWODD override convention.
+           SELECT ONEINPUTFILE ASSIGN TO DYNAMIC WS-ONE-DSN
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TWOINPUTFILE ASSIGN TO DYNAMIC WS-TWO-DSN
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REJECTFILE ASSIGN TO DYNAMIC WS-REJECT-DSN
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *    WIREPT2's own cable-1 grid, walked here a second time so
+      *    its keyed-file crossing list can be compared against
+      *    WIREPT1's in-memory GRIDSET crossing list - see
+      *    WALK-CABLE-ONE-KEYED/WALK-CABLE-TWO-KEYED.
+           SELECT GRIDFILE ASSIGN TO DYNAMIC WS-GRID-DSN
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS GR-KEY
+               FILE STATUS IS WS-GRID-STATUS.
+      *    Reconciliation report - lists every crossing the two
+      *    approaches agree on plus any they disagree on, and the
+      *    overall verdict. See WRITE-CHECK-REPORT.
+           SELECT CHECKFILE ASSIGN TO DYNAMIC WS-CHECK-DSN
+               ORGANIZATION IS LINE SEQUENTIAL.
+      * Constants and Variables are in the Data Division:
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ONEINPUTFILE.
+       01  ONE-STEP-LINE.
+           05 ONE-DIRECTION PIC X(01).
+           05 ONE-NUM-STEPS PIC X(09).
+       FD  TWOINPUTFILE.
+       01  TWO-STEP-LINE.
+           05 TWO-DIRECTION PIC X(01).
+           05 TWO-NUM-STEPS PIC X(09).
+       FD  REJECTFILE.
+       01  REJECT-LINE PIC X(80).
+       FD  GRIDFILE.
+       01  GRID-RECORD.
+           05 GR-KEY.
+               10 GR-X PIC 9(9).
+               10 GR-Y PIC 9(9).
+           05 GR-CHAR PIC X(1) VALUE 'E'.
+           05 GR-SHAPE PIC X(1) VALUE '.'.
+       FD  CHECKFILE.
+       01  CHECK-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-ONE-DSN PIC X(100) VALUE 'cable1.txt'.
+       01 WS-TWO-DSN PIC X(100) VALUE 'cable2.txt'.
+       01 WS-REJECT-DSN PIC X(100) VALUE 'reject.txt'.
+       01 WS-GRID-DSN PIC X(100) VALUE 'grid.dat'.
+       01 WS-GRID-STATUS PIC X(2) VALUE '00'.
+       01 WS-CHECK-DSN PIC X(100) VALUE 'check.txt'.
+       01 WS-ENV-OVERRIDE PIC X(100).
+
+       01 WS-EOF PIC A(1).
+
+      *    Wire-step and grid-entry layouts shared with WIREPT1/
+      *    WIREPT2 - see copybooks/CABLELAY.cpy. GRIDSET holds cable
+      *    1's cells for the in-memory (WIREPT1-style) approach.
+      *    GRIDSET1AND2 becomes approach A's crossing list.
+           COPY CABLELAY.
+
+      *    Approach B's crossing list (the WIREPT2-style keyed-file
+      *    walk) - the same shape as GRIDSET1AND2 above, kept as a
+      *    separate table so the two approaches cannot contaminate
+      *    each other's results before COMPARE-CROSSINGS runs.
+       01 GRIDSET1AND2B.
+           03 SET-ENTRY2B OCCURS 100000 TIMES INDEXED BY SEARCHINDEX2B.
+               05 X-COORD PIC 9(9).
+               05 Y-COORD PIC 9(9).
+               05 CHAR PIC X(1) VALUE 'E'.
+               05 SHAPE PIC X(1) VALUE '.'.
+           03 LATEST-INSERT2B PIC 9(9) VALUE 0.
+           03 WS-MAX-CROSSINGS-B PIC 9(9) COMP VALUE 100000.
+
+       01 INSERTSETENTRY2B.
+           03 X-COORD PIC 9(9).
+           03 Y-COORD PIC 9(9).
+           03 CHAR PIC X(1) VALUE 'E'.
+           03 SHAPE PIC X(1) VALUE '.'.
+
+       01 LOOP-CTR PIC 9(10) VALUE 1.
+
+       01 CENTEER PIC S9(9) USAGE IS COMPUTATIONAL VALUE 38500.
+       01 NAVX PIC S9(9) USAGE IS COMPUTATIONAL.
+       01 NAVX-PREV PIC S9(9) USAGE IS COMPUTATIONAL.
+       01 NAVX-POST PIC S9(9) USAGE IS COMPUTATIONAL.
+       01 NAVY PIC S9(9) USAGE IS COMPUTATIONAL.
+       01 NAVY-POST PIC S9(9) USAGE IS COMPUTATIONAL.
+       01 NAVY-PREV PIC S9(9) USAGE IS COMPUTATIONAL.
+
+      *    Cable 1's own bounding box while it is walked into GRIDFILE,
+      *    same technique as WIREPT2's UPDATE-GRID-BOUNDS, but not
+      *    needed for anything beyond satisfying that ported paragraph.
+       01 WS-GRID-COUNT PIC 9(9) VALUE 0.
+       01 WS-HAVE-GRID-CELL PIC X(1) VALUE 'N'.
+           88 HAVE-GRID-CELL VALUE 'Y'.
+       01 GM-MIN-X PIC S9(9) VALUE 0.
+       01 GM-MAX-X PIC S9(9) VALUE 0.
+       01 GM-MIN-Y PIC S9(9) VALUE 0.
+       01 GM-MAX-Y PIC S9(9) VALUE 0.
+
+      *    Input-validation counters and working fields - see
+      *    VALIDATE-ONE-STEP/VALIDATE-TWO-STEP.
+       01 WS-ONE-LINE-NUM PIC 9(9) VALUE 0.
+       01 WS-TWO-LINE-NUM PIC 9(9) VALUE 0.
+       01 WS-REJECT-COUNT PIC 9(9) VALUE 0.
+       01 WS-STEP-IS-VALID PIC X(1) VALUE 'Y'.
+           88 STEP-IS-VALID VALUE 'Y'.
+           88 STEP-IS-INVALID VALUE 'N'.
+       01 WS-REJECT-REASON PIC X(40).
+
+      *    COMPARE-CROSSINGS totals - see that paragraph and
+      *    WRITE-CHECK-REPORT.
+       01 WS-MATCH-COUNT PIC 9(9) VALUE 0.
+       01 WS-ONLY-A-COUNT PIC 9(9) VALUE 0.
+       01 WS-ONLY-B-COUNT PIC 9(9) VALUE 0.
+       01 WS-FOUND-IN-OTHER PIC X(1) VALUE 'N'.
+           88 FOUND-IN-OTHER VALUE 'Y'.
+
+      * Executable Code
+       PROCEDURE DIVISION.
+           PERFORM RESOLVE-FILENAMES.
+
+           OPEN OUTPUT REJECTFILE.
+
+           SET LOOP-CTR TO 1.
+           MOVE 'N' TO WS-EOF.
+           MOVE 0 TO WS-ONE-LINE-NUM.
+           OPEN INPUT ONEINPUTFILE.
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ ONEINPUTFILE INTO ONE-STEP-LINE
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                   ADD 1 TO WS-ONE-LINE-NUM
+                   PERFORM VALIDATE-ONE-STEP
+                   IF STEP-IS-VALID
+                       MOVE ONE-DIRECTION TO DIRECTION OF
+                           CONE-STUFF(LOOP-CTR)
+                       MOVE FUNCTION NUMVAL(ONE-NUM-STEPS)
+                           TO NUM-STEPS OF CONE-STUFF(LOOP-CTR)
+                       ADD 1 TO LOOP-CTR
+                   END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE ONEINPUTFILE.
+
+           SET LOOP-CTR TO 1.
+           MOVE 'N' TO WS-EOF.
+           MOVE 0 TO WS-TWO-LINE-NUM.
+           OPEN INPUT TWOINPUTFILE.
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ TWOINPUTFILE INTO TWO-STEP-LINE
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                   ADD 1 TO WS-TWO-LINE-NUM
+                   PERFORM VALIDATE-TWO-STEP
+                   IF STEP-IS-VALID
+                       MOVE TWO-DIRECTION TO DIRECTION OF
+                           CTWO-STUFF(LOOP-CTR)
+                       MOVE FUNCTION NUMVAL(TWO-NUM-STEPS)
+                           TO NUM-STEPS OF CTWO-STUFF(LOOP-CTR)
+                       ADD 1 TO LOOP-CTR
+                   END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE TWOINPUTFILE.
+           CLOSE REJECTFILE.
+           IF WS-REJECT-COUNT > 0
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+
+      *    Approach A - WIREPT1's technique: both cables staked out
+      *    endpoint-by-endpoint into the in-memory GRIDSET table.
+           PERFORM WALK-CABLE-ONE-INMEM.
+           PERFORM WALK-CABLE-TWO-INMEM.
+
+      *    Approach B - WIREPT2's technique: cable 1 walked into a
+      *    keyed GRIDFILE, cable 2 walked against it by READ/INVALID
+      *    KEY instead of an in-memory SEARCH.
+           OPEN OUTPUT GRIDFILE.
+           CLOSE GRIDFILE.
+           OPEN I-O GRIDFILE.
+           IF WS-GRID-STATUS NOT = '00'
+               DISPLAY "GRIDFILE OPEN FAILED - STATUS " WS-GRID-STATUS
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+           PERFORM WALK-CABLE-ONE-KEYED.
+           PERFORM WALK-CABLE-TWO-KEYED.
+           CLOSE GRIDFILE.
+
+           PERFORM COMPARE-CROSSINGS.
+           PERFORM WRITE-CHECK-REPORT.
+
+           STOP RUN.
+
+       WALK-CABLE-ONE-INMEM.
+      *    Ported from WIREPT1 - unlike WIREPT2's cell-by-cell walk,
+      *    WIREPT1 adds each segment's NUM-STEPS to NAVX/NAVY in one
+      *    move and only searches/stakes out GRIDSET at the segment's
+      *    resulting endpoint, not at every cell the segment crosses.
+      *    This endpoint-only behaviour is carried over unchanged so
+      *    the comparison in COMPARE-CROSSINGS reflects what WIREPT1
+      *    actually does, not what it ideally would do.
+           SET LOOP-CTR TO 0.
+           SET NAVX TO CENTEER.
+           SET NAVY TO CENTEER.
+           PERFORM UNTIL LOOP-CTR > WS-MAX-CABLE-SEGS
+               ADD 1 TO LOOP-CTR
+               MOVE CONE-STUFF(LOOP-CTR) TO TEMP-CABLE-STEP
+               IF ( DIRECTION OF TEMP-CABLE-STEP =
+                   UNINITIALIZED-DIRECTION )
+                   ADD WS-MAX-CABLE-SEGS TO LOOP-CTR
+               ELSE
+               IF DIRECTION OF TEMP-CABLE-STEP = RIGHT-DIRECTION
+                   ADD NUM-STEPS OF TEMP-CABLE-STEP TO NAVX
+               END-IF
+               IF DIRECTION OF TEMP-CABLE-STEP = UP-DIRECTION
+                   ADD NUM-STEPS OF TEMP-CABLE-STEP TO NAVY
+               END-IF
+               IF DIRECTION OF TEMP-CABLE-STEP = LEFT-DIRECTION
+                   SUBTRACT NUM-STEPS OF TEMP-CABLE-STEP FROM NAVX
+               END-IF
+               IF DIRECTION OF TEMP-CABLE-STEP = DOWN-DIRECTION
+                   SUBTRACT NUM-STEPS OF TEMP-CABLE-STEP FROM NAVY
+               END-IF
+               SET SEARCHINDEX TO 1
+               SEARCH SET-ENTRY OF GRIDSET
+                   VARYING SEARCHINDEX
+                   AT END
+                       ADD 1 TO LATEST-INSERT OF GRIDSET
+                       MOVE CH1 TO CHAR OF SET-ENTRY(LATEST-INSERT)
+                       MOVE NAVX TO X-COORD OF SET-ENTRY(LATEST-INSERT)
+                       MOVE NAVY TO Y-COORD OF SET-ENTRY(LATEST-INSERT)
+                   WHEN ( X-COORD OF SET-ENTRY(SEARCHINDEX) = NAVX ) AND
+                       ( Y-COORD OF SET-ENTRY(SEARCHINDEX) = NAVY )
+                       MOVE CH1 TO CHAR OF SET-ENTRY(SEARCHINDEX)
+               END-SEARCH
+               END-IF
+           END-PERFORM.
+
+       WALK-CABLE-TWO-INMEM.
+      *    Ported from WIREPT1 - same endpoint-only jump as
+      *    WALK-CABLE-ONE-INMEM (note WIREPT1's own cable-2 loop does
+      *    not wrap the moves/search in the uninitialized-direction
+      *    ELSE the way its cable-1 loop does - carried over as-is so
+      *    this stays a faithful copy of WIREPT1's behaviour). Every
+      *    endpoint that lands on a cell GRIDSET already has from
+      *    cable 1 is recorded in GRIDSET1AND2 as a crossing.
+           SET LOOP-CTR TO 0.
+           SET NAVX TO CENTEER.
+           SET NAVY TO CENTEER.
+           PERFORM UNTIL LOOP-CTR > WS-MAX-CABLE-SEGS
+               ADD 1 TO LOOP-CTR
+               MOVE CTWO-STUFF(LOOP-CTR) TO TEMP-CABLE-STEP
+               IF ( DIRECTION OF TEMP-CABLE-STEP =
+                   UNINITIALIZED-DIRECTION )
+                   ADD WS-MAX-CABLE-SEGS TO LOOP-CTR
+               END-IF
+               IF DIRECTION OF TEMP-CABLE-STEP = RIGHT-DIRECTION
+                   ADD NUM-STEPS OF TEMP-CABLE-STEP TO NAVX
+               END-IF
+               IF DIRECTION OF TEMP-CABLE-STEP = UP-DIRECTION
+                   ADD NUM-STEPS OF TEMP-CABLE-STEP TO NAVY
+               END-IF
+               IF DIRECTION OF TEMP-CABLE-STEP = LEFT-DIRECTION
+                   SUBTRACT NUM-STEPS OF TEMP-CABLE-STEP FROM NAVX
+               END-IF
+               IF DIRECTION OF TEMP-CABLE-STEP = DOWN-DIRECTION
+                   SUBTRACT NUM-STEPS OF TEMP-CABLE-STEP FROM NAVY
+               END-IF
+               SET SEARCHINDEX TO 1
+               SEARCH SET-ENTRY OF GRIDSET
+                   VARYING SEARCHINDEX
+                   AT END
+                       CONTINUE
+                   WHEN ( X-COORD OF SET-ENTRY(SEARCHINDEX) = NAVX ) AND
+                       ( Y-COORD OF SET-ENTRY(SEARCHINDEX) = NAVY )
+                       MOVE CH2 TO CHAR OF INSERTSETENTRY2
+                       MOVE NAVX TO X-COORD OF INSERTSETENTRY2
+                       MOVE NAVY TO Y-COORD OF INSERTSETENTRY2
+                       PERFORM INSERTION
+               END-SEARCH
+           END-PERFORM.
+
+       WALK-CABLE-ONE-KEYED.
+      *    Ported from WIREPT2 - stake out cable 1's path in the
+      *    keyed GRIDFILE instead of the in-memory GRIDSET table.
+           SET LOOP-CTR TO 0.
+           SET NAVX TO CENTEER.
+           SET NAVY TO CENTEER.
+           PERFORM UNTIL LOOP-CTR > WS-MAX-CABLE-SEGS
+               ADD 1 TO LOOP-CTR
+               MOVE CONE-STUFF(LOOP-CTR) TO TEMP-CABLE-STEP
+               IF ( DIRECTION OF TEMP-CABLE-STEP =
+                   UNINITIALIZED-DIRECTION )
+                   ADD WS-MAX-CABLE-SEGS TO LOOP-CTR
+               ELSE
+               SET NAVY-PREV TO NAVY
+               SET NAVX-PREV TO NAVX
+               IF DIRECTION OF TEMP-CABLE-STEP = RIGHT-DIRECTION
+                   OR DIRECTION OF TEMP-CABLE-STEP = UP-DIRECTION
+               ADD NUM-STEPS OF TEMP-CABLE-STEP TO NAVX-PREV
+                   GIVING NAVX-POST
+               ADD NUM-STEPS OF TEMP-CABLE-STEP TO NAVY-PREV
+                   GIVING NAVY-POST
+               ELSE
+               SUBTRACT NUM-STEPS OF TEMP-CABLE-STEP FROM NAVX-PREV
+                   GIVING NAVX-POST
+               SUBTRACT NUM-STEPS OF TEMP-CABLE-STEP FROM NAVY-PREV
+                   GIVING NAVY-POST
+               END-IF
+               PERFORM UNTIL NAVX = NAVX-POST OR NAVY = NAVY-POST
+                   IF DIRECTION OF TEMP-CABLE-STEP = RIGHT-DIRECTION
+                       ADD 1 TO NAVX
+                   END-IF
+                   IF DIRECTION OF TEMP-CABLE-STEP = UP-DIRECTION
+                       ADD 1 TO NAVY
+                   END-IF
+                   IF DIRECTION OF TEMP-CABLE-STEP = LEFT-DIRECTION
+                       SUBTRACT 1 FROM NAVX
+                   END-IF
+                   IF DIRECTION OF TEMP-CABLE-STEP = DOWN-DIRECTION
+                       SUBTRACT 1 FROM NAVY
+                   END-IF
+                   MOVE NAVX TO GR-X
+                   MOVE NAVY TO GR-Y
+                   READ GRIDFILE
+                       INVALID KEY
+                           ADD 1 TO WS-GRID-COUNT
+                           MOVE CH1 TO GR-CHAR
+                           MOVE '.' TO GR-SHAPE
+                           WRITE GRID-RECORD
+                           IF WS-GRID-STATUS NOT = '00'
+                               DISPLAY "GRIDFILE WRITE FAILED - "
+                                   WS-GRID-STATUS
+                               MOVE 8 TO RETURN-CODE
+                           END-IF
+                           PERFORM UPDATE-GRID-BOUNDS
+                       NOT INVALID KEY
+                           MOVE CH1 TO GR-CHAR
+                           REWRITE GRID-RECORD
+                           IF WS-GRID-STATUS NOT = '00'
+                               DISPLAY "GRIDFILE REWRITE FAILED - "
+                                   WS-GRID-STATUS
+                               MOVE 8 TO RETURN-CODE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               END-IF
+           END-PERFORM.
+
+       WALK-CABLE-TWO-KEYED.
+      *    Ported from WIREPT2 - walk cable 2 cell-by-cell and record
+      *    every cell already staked out by GRIDFILE (approach B's
+      *    cable 1) into GRIDSET1AND2B as a crossing.
+           SET LOOP-CTR TO 0.
+           SET NAVX TO CENTEER.
+           SET NAVY TO CENTEER.
+           PERFORM UNTIL LOOP-CTR > WS-MAX-CABLE-SEGS
+               ADD 1 TO LOOP-CTR
+               MOVE CTWO-STUFF(LOOP-CTR) TO TEMP-CABLE-STEP
+               IF ( DIRECTION OF TEMP-CABLE-STEP =
+                   UNINITIALIZED-DIRECTION )
+                   ADD WS-MAX-CABLE-SEGS TO LOOP-CTR
+               ELSE
+               SET NAVY-PREV TO NAVY
+               SET NAVX-PREV TO NAVX
+               IF DIRECTION OF TEMP-CABLE-STEP = RIGHT-DIRECTION
+                   OR DIRECTION OF TEMP-CABLE-STEP = UP-DIRECTION
+               ADD NUM-STEPS OF TEMP-CABLE-STEP TO NAVX-PREV
+                   GIVING NAVX-POST
+               ADD NUM-STEPS OF TEMP-CABLE-STEP TO NAVY-PREV
+                   GIVING NAVY-POST
+               ELSE
+               SUBTRACT NUM-STEPS OF TEMP-CABLE-STEP FROM NAVX-PREV
+                   GIVING NAVX-POST
+               SUBTRACT NUM-STEPS OF TEMP-CABLE-STEP FROM NAVY-PREV
+                   GIVING NAVY-POST
+               END-IF
+               PERFORM UNTIL NAVX = NAVX-POST OR NAVY = NAVY-POST
+                   IF DIRECTION OF TEMP-CABLE-STEP = RIGHT-DIRECTION
+                       ADD 1 TO NAVX
+                   END-IF
+                   IF DIRECTION OF TEMP-CABLE-STEP = UP-DIRECTION
+                       ADD 1 TO NAVY
+                   END-IF
+                   IF DIRECTION OF TEMP-CABLE-STEP = LEFT-DIRECTION
+                       SUBTRACT 1 FROM NAVX
+                   END-IF
+                   IF DIRECTION OF TEMP-CABLE-STEP = DOWN-DIRECTION
+                       SUBTRACT 1 FROM NAVY
+                   END-IF
+                   MOVE NAVX TO GR-X
+                   MOVE NAVY TO GR-Y
+                   READ GRIDFILE
+                       INVALID KEY
+                           CONTINUE
+                       NOT INVALID KEY
+                           MOVE CH2 TO CHAR OF INSERTSETENTRY2B
+                           MOVE NAVX TO X-COORD OF INSERTSETENTRY2B
+                           MOVE NAVY TO Y-COORD OF INSERTSETENTRY2B
+                           PERFORM INSERTION-B
+                   END-READ
+               END-PERFORM
+               END-IF
+           END-PERFORM.
+
+       UPDATE-GRID-BOUNDS.
+      *    Same technique as WIREPT2 - not used for anything in this
+      *    program beyond keeping WALK-CABLE-ONE-KEYED self-contained.
+           IF NOT HAVE-GRID-CELL
+               SET GM-MIN-X TO NAVX
+               SET GM-MAX-X TO NAVX
+               SET GM-MIN-Y TO NAVY
+               SET GM-MAX-Y TO NAVY
+               SET WS-HAVE-GRID-CELL TO 'Y'
+           ELSE
+               IF NAVX < GM-MIN-X
+                   SET GM-MIN-X TO NAVX
+               END-IF
+               IF NAVX > GM-MAX-X
+                   SET GM-MAX-X TO NAVX
+               END-IF
+               IF NAVY < GM-MIN-Y
+                   SET GM-MIN-Y TO NAVY
+               END-IF
+               IF NAVY > GM-MAX-Y
+                   SET GM-MAX-Y TO NAVY
+               END-IF
+           END-IF.
+
+       INSERTION.
+      *    Ported from WIREPT1/WIREPT2 - insert or update approach A's
+      *    crossing list.
+           SET SEARCHINDEX2 TO 1.
+           SEARCH SET-ENTRY2 OF GRIDSET1AND2
+               AT END
+                   PERFORM INSERT-NEW-CROSSING
+               WHEN ( X-COORD OF INSERTSETENTRY2 = X-COORD OF
+                       SET-ENTRY2(SEARCHINDEX2)
+                   AND Y-COORD OF INSERTSETENTRY2 = Y-COORD OF
+                       SET-ENTRY2(SEARCHINDEX2))
+                   MOVE CHAR OF INSERTSETENTRY2 TO
+                       CHAR OF SET-ENTRY2(SEARCHINDEX2)
+           END-SEARCH.
+
+      *    GnuCOBOL's SEARCH grammar cannot parse a nested IF/END-IF
+      *    that subscripts the table under search directly inside the
+      *    AT END phrase, so the bounds check is factored into its own
+      *    paragraph and PERFORMed from AT END instead.
+       INSERT-NEW-CROSSING.
+           IF LATEST-INSERT2 OF GRIDSET1AND2 >=
+                   WS-MAX-CROSSINGS OF GRIDSET1AND2
+               DISPLAY "TOO MANY CROSSINGS - GRIDSET1AND2 FULL AT "
+                   WS-MAX-CROSSINGS OF GRIDSET1AND2
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               ADD 1 TO LATEST-INSERT2 OF GRIDSET1AND2
+               MOVE INSERTSETENTRY2 TO SET-ENTRY2(LATEST-INSERT2)
+           END-IF.
+
+       INSERTION-B.
+      *    Same as INSERTION but for approach B's crossing list.
+           SET SEARCHINDEX2B TO 1.
+           SEARCH SET-ENTRY2B OF GRIDSET1AND2B
+               AT END
+                   PERFORM INSERT-NEW-CROSSING-B
+               WHEN ( X-COORD OF INSERTSETENTRY2B = X-COORD OF
+                       SET-ENTRY2B(SEARCHINDEX2B)
+                   AND Y-COORD OF INSERTSETENTRY2B = Y-COORD OF
+                       SET-ENTRY2B(SEARCHINDEX2B))
+                   MOVE CHAR OF INSERTSETENTRY2B TO
+                       CHAR OF SET-ENTRY2B(SEARCHINDEX2B)
+           END-SEARCH.
+
+      *    Same reason as INSERT-NEW-CROSSING above - factored out of
+      *    INSERTION-B's AT END phrase so the SEARCH grammar can parse
+      *    the bounds check.
+       INSERT-NEW-CROSSING-B.
+           IF LATEST-INSERT2B OF GRIDSET1AND2B >=
+                   WS-MAX-CROSSINGS-B OF GRIDSET1AND2B
+               DISPLAY "TOO MANY CROSSINGS - GRIDSET1AND2B FULL AT "
+                   WS-MAX-CROSSINGS-B OF GRIDSET1AND2B
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               ADD 1 TO LATEST-INSERT2B OF GRIDSET1AND2B
+               MOVE INSERTSETENTRY2B TO SET-ENTRY2B(LATEST-INSERT2B)
+           END-IF.
+
+       COMPARE-CROSSINGS.
+      *    Walk approach A's crossing list and confirm every entry is
+      *    also present in approach B's, then walk approach B's list
+      *    the other way, so a coordinate present in only one list is
+      *    caught regardless of which approach found it.
+           SET WS-MATCH-COUNT TO 0.
+           SET WS-ONLY-A-COUNT TO 0.
+           SET WS-ONLY-B-COUNT TO 0.
+           SET SEARCHINDEX2 TO 1.
+           PERFORM UNTIL SEARCHINDEX2 > LATEST-INSERT2 OF GRIDSET1AND2
+               SET WS-FOUND-IN-OTHER TO 'N'
+               SET SEARCHINDEX2B TO 1
+               SEARCH SET-ENTRY2B OF GRIDSET1AND2B
+                   VARYING SEARCHINDEX2B
+                   AT END
+                       CONTINUE
+                   WHEN ( X-COORD OF SET-ENTRY2B(SEARCHINDEX2B) =
+                           X-COORD OF SET-ENTRY2(SEARCHINDEX2) )
+                       AND ( Y-COORD OF SET-ENTRY2B(SEARCHINDEX2B) =
+                           Y-COORD OF SET-ENTRY2(SEARCHINDEX2) )
+                       SET WS-FOUND-IN-OTHER TO 'Y'
+               END-SEARCH
+               IF FOUND-IN-OTHER
+                   ADD 1 TO WS-MATCH-COUNT
+               ELSE
+                   ADD 1 TO WS-ONLY-A-COUNT
+               END-IF
+               ADD 1 TO SEARCHINDEX2
+           END-PERFORM.
+           SET SEARCHINDEX2B TO 1.
+           PERFORM UNTIL SEARCHINDEX2B >
+               LATEST-INSERT2B OF GRIDSET1AND2B
+               SET WS-FOUND-IN-OTHER TO 'N'
+               SET SEARCHINDEX2 TO 1
+               SEARCH SET-ENTRY2 OF GRIDSET1AND2
+                   VARYING SEARCHINDEX2
+                   AT END
+                       CONTINUE
+                   WHEN ( X-COORD OF SET-ENTRY2(SEARCHINDEX2) =
+                           X-COORD OF SET-ENTRY2B(SEARCHINDEX2B) )
+                       AND ( Y-COORD OF SET-ENTRY2(SEARCHINDEX2) =
+                           Y-COORD OF SET-ENTRY2B(SEARCHINDEX2B) )
+                       SET WS-FOUND-IN-OTHER TO 'Y'
+               END-SEARCH
+               IF NOT FOUND-IN-OTHER
+                   ADD 1 TO WS-ONLY-B-COUNT
+               END-IF
+               ADD 1 TO SEARCHINDEX2B
+           END-PERFORM.
+      *    A mismatch is a more serious condition than a rejected
+      *    input record, so it always wins the return code.
+           IF WS-ONLY-A-COUNT > 0 OR WS-ONLY-B-COUNT > 0
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+
+       WRITE-CHECK-REPORT.
+      *    Archive the reconciliation outcome to CHECKDD - counts
+      *    first, then every coordinate found by only one approach,
+      *    same tag=value-per-line convention as RESULT-LINE/
+      *    REJECT-LINE elsewhere in this system.
+           OPEN OUTPUT CHECKFILE.
+           MOVE SPACES TO CHECK-LINE.
+           STRING "WIRECHECK - WIREPT1-STYLE CROSSINGS: "
+               LATEST-INSERT2 OF GRIDSET1AND2
+               " WIREPT2-STYLE CROSSINGS: " LATEST-INSERT2B OF
+               GRIDSET1AND2B
+               DELIMITED BY SIZE INTO CHECK-LINE
+           WRITE CHECK-LINE.
+           MOVE SPACES TO CHECK-LINE.
+           STRING "MATCHING: " WS-MATCH-COUNT
+               " ONLY-IN-WIREPT1-STYLE: " WS-ONLY-A-COUNT
+               " ONLY-IN-WIREPT2-STYLE: " WS-ONLY-B-COUNT
+               DELIMITED BY SIZE INTO CHECK-LINE
+           WRITE CHECK-LINE.
+
+           SET SEARCHINDEX2 TO 1.
+           PERFORM UNTIL SEARCHINDEX2 > LATEST-INSERT2 OF GRIDSET1AND2
+               SET WS-FOUND-IN-OTHER TO 'N'
+               SET SEARCHINDEX2B TO 1
+               SEARCH SET-ENTRY2B OF GRIDSET1AND2B
+                   VARYING SEARCHINDEX2B
+                   AT END
+                       CONTINUE
+                   WHEN ( X-COORD OF SET-ENTRY2B(SEARCHINDEX2B) =
+                           X-COORD OF SET-ENTRY2(SEARCHINDEX2) )
+                       AND ( Y-COORD OF SET-ENTRY2B(SEARCHINDEX2B) =
+                           Y-COORD OF SET-ENTRY2(SEARCHINDEX2) )
+                       SET WS-FOUND-IN-OTHER TO 'Y'
+               END-SEARCH
+               IF NOT FOUND-IN-OTHER
+                   MOVE SPACES TO CHECK-LINE
+                   STRING "ONLY IN WIREPT1-STYLE RESULT: X="
+                       X-COORD OF SET-ENTRY2(SEARCHINDEX2)
+                       " Y=" Y-COORD OF SET-ENTRY2(SEARCHINDEX2)
+                       DELIMITED BY SIZE INTO CHECK-LINE
+                   WRITE CHECK-LINE
+               END-IF
+               ADD 1 TO SEARCHINDEX2
+           END-PERFORM.
+
+           SET SEARCHINDEX2B TO 1.
+           PERFORM UNTIL SEARCHINDEX2B >
+               LATEST-INSERT2B OF GRIDSET1AND2B
+               SET WS-FOUND-IN-OTHER TO 'N'
+               SET SEARCHINDEX2 TO 1
+               SEARCH SET-ENTRY2 OF GRIDSET1AND2
+                   VARYING SEARCHINDEX2
+                   AT END
+                       CONTINUE
+                   WHEN ( X-COORD OF SET-ENTRY2(SEARCHINDEX2) =
+                           X-COORD OF SET-ENTRY2B(SEARCHINDEX2B) )
+                       AND ( Y-COORD OF SET-ENTRY2(SEARCHINDEX2) =
+                           Y-COORD OF SET-ENTRY2B(SEARCHINDEX2B) )
+                       SET WS-FOUND-IN-OTHER TO 'Y'
+               END-SEARCH
+               IF NOT FOUND-IN-OTHER
+                   MOVE SPACES TO CHECK-LINE
+                   STRING "ONLY IN WIREPT2-STYLE RESULT: X="
+                       X-COORD OF SET-ENTRY2B(SEARCHINDEX2B)
+                       " Y=" Y-COORD OF SET-ENTRY2B(SEARCHINDEX2B)
+                       DELIMITED BY SIZE INTO CHECK-LINE
+                   WRITE CHECK-LINE
+               END-IF
+               ADD 1 TO SEARCHINDEX2B
+           END-PERFORM.
+
+           MOVE SPACES TO CHECK-LINE.
+           IF WS-ONLY-A-COUNT = 0 AND WS-ONLY-B-COUNT = 0
+               STRING "VERDICT: WIREPT1 AND WIREPT2 AGREE"
+                   DELIMITED BY SIZE INTO CHECK-LINE
+           ELSE
+               STRING "VERDICT: MISMATCH - SEE ABOVE"
+                   DELIMITED BY SIZE INTO CHECK-LINE
+           END-IF.
+           WRITE CHECK-LINE.
+           CLOSE CHECKFILE.
+
+       RESOLVE-FILENAMES.
+      *    Same ONEDD/TWODD/REJECTDD/GRIDDD override convention as
+      *    WIREPT1/WIREPT2, plus CHECKDD for this program's own
+      *    reconciliation report.
+           MOVE SPACES TO WS-ENV-OVERRIDE.
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT "ONEDD".
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-ENV-OVERRIDE TO WS-ONE-DSN
+           END-IF.
+           MOVE SPACES TO WS-ENV-OVERRIDE.
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT "TWODD".
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-ENV-OVERRIDE TO WS-TWO-DSN
+           END-IF.
+           MOVE SPACES TO WS-ENV-OVERRIDE.
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT "REJECTDD".
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-ENV-OVERRIDE TO WS-REJECT-DSN
+           END-IF.
+           MOVE SPACES TO WS-ENV-OVERRIDE.
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT "GRIDDD".
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-ENV-OVERRIDE TO WS-GRID-DSN
+           END-IF.
+           MOVE SPACES TO WS-ENV-OVERRIDE.
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT "CHECKDD".
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-ENV-OVERRIDE TO WS-CHECK-DSN
+           END-IF.
+
+       VALIDATE-ONE-STEP.
+      *    Same rejection rules as WIREPT1/WIREPT2's VALIDATE-ONE-STEP.
+           SET STEP-IS-VALID TO TRUE.
+           MOVE SPACES TO WS-REJECT-REASON.
+           IF LOOP-CTR > WS-MAX-CABLE-SEGS
+               SET STEP-IS-INVALID TO TRUE
+               MOVE "CABLE EXCEEDS MAX SEGMENTS" TO WS-REJECT-REASON
+           ELSE
+               IF ONE-DIRECTION NOT = UP-DIRECTION
+                   AND ONE-DIRECTION NOT = DOWN-DIRECTION
+                   AND ONE-DIRECTION NOT = LEFT-DIRECTION
+                   AND ONE-DIRECTION NOT = RIGHT-DIRECTION
+                   SET STEP-IS-INVALID TO TRUE
+                   MOVE "BAD DIRECTION" TO WS-REJECT-REASON
+               ELSE
+                   IF FUNCTION TRIM(ONE-NUM-STEPS) NOT NUMERIC
+                       SET STEP-IS-INVALID TO TRUE
+                       MOVE "NON-NUMERIC NUM-STEPS" TO WS-REJECT-REASON
+                   END-IF
+               END-IF
+           END-IF.
+           IF STEP-IS-INVALID
+               ADD 1 TO WS-REJECT-COUNT
+               STRING "ONEINPUTFILE LINE " WS-ONE-LINE-NUM
+                   ": '" ONE-STEP-LINE "' - " WS-REJECT-REASON
+                   DELIMITED BY SIZE INTO REJECT-LINE
+               WRITE REJECT-LINE
+           END-IF.
+
+       VALIDATE-TWO-STEP.
+      *    Same as VALIDATE-ONE-STEP, including the max-segments guard.
+           SET STEP-IS-VALID TO TRUE.
+           MOVE SPACES TO WS-REJECT-REASON.
+           IF LOOP-CTR > WS-MAX-CABLE-SEGS
+               SET STEP-IS-INVALID TO TRUE
+               MOVE "CABLE EXCEEDS MAX SEGMENTS" TO WS-REJECT-REASON
+           ELSE
+               IF TWO-DIRECTION NOT = UP-DIRECTION
+                   AND TWO-DIRECTION NOT = DOWN-DIRECTION
+                   AND TWO-DIRECTION NOT = LEFT-DIRECTION
+                   AND TWO-DIRECTION NOT = RIGHT-DIRECTION
+                   SET STEP-IS-INVALID TO TRUE
+                   MOVE "BAD DIRECTION" TO WS-REJECT-REASON
+               ELSE
+                   IF FUNCTION TRIM(TWO-NUM-STEPS) NOT NUMERIC
+                       SET STEP-IS-INVALID TO TRUE
+                       MOVE "NON-NUMERIC NUM-STEPS" TO WS-REJECT-REASON
+                   END-IF
+               END-IF
+           END-IF.
+           IF STEP-IS-INVALID
+               ADD 1 TO WS-REJECT-COUNT
+               STRING "TWOINPUTFILE LINE " WS-TWO-LINE-NUM
+                   ": '" TWO-STEP-LINE "' - " WS-REJECT-REASON
+                   DELIMITED BY SIZE INTO REJECT-LINE
+               WRITE REJECT-LINE
+           END-IF.
