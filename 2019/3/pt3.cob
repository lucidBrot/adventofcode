@@ -0,0 +1,506 @@
+      * Required: Info about the program
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WIREPT3.
+       AUTHOR. LUCID.
+      * INPUT / OUTPUT and such
+       ENVIRONMENT DIVISION.
+      * Sections are parts of a division:
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    WIRECOUNT (2 thru MAXWIRES, see WS-WIRE-COUNT) says how many
+      *    of WIRE1DD thru WIRE5DD are actually read - a junction box
+      *    with more than two runs sharing it still only needs as many
+      *    files as it has wires, same DD-override idea as PT1/PT2's
+      *    ONEDD/TWODD. See RESOLVE-FILENAMES.
+           SELECT WIRE1FILE ASSIGN TO DYNAMIC WS-WIRE1-DSN
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT WIRE2FILE ASSIGN TO DYNAMIC WS-WIRE2-DSN
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT WIRE3FILE ASSIGN TO DYNAMIC WS-WIRE3-DSN
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT WIRE4FILE ASSIGN TO DYNAMIC WS-WIRE4-DSN
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT WIRE5FILE ASSIGN TO DYNAMIC WS-WIRE5-DSN
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REJECTFILE ASSIGN TO DYNAMIC WS-REJECT-DSN
+               ORGANIZATION IS LINE SEQUENTIAL.
+      * Constants and Variables are in the Data Division:
+       DATA DIVISION.
+       FILE SECTION.
+      *    Raw wire-step line as it arrives from the input dataset,
+      *    e.g. 'R75      ' - direction code plus zero-padded steps.
+       FD  WIRE1FILE.
+       01  WIRE1-STEP-LINE.
+           05 WIRE1-DIRECTION PIC X(01).
+           05 WIRE1-NUM-STEPS PIC X(09).
+       FD  WIRE2FILE.
+       01  WIRE2-STEP-LINE.
+           05 WIRE2-DIRECTION PIC X(01).
+           05 WIRE2-NUM-STEPS PIC X(09).
+       FD  WIRE3FILE.
+       01  WIRE3-STEP-LINE.
+           05 WIRE3-DIRECTION PIC X(01).
+           05 WIRE3-NUM-STEPS PIC X(09).
+       FD  WIRE4FILE.
+       01  WIRE4-STEP-LINE.
+           05 WIRE4-DIRECTION PIC X(01).
+           05 WIRE4-NUM-STEPS PIC X(09).
+       FD  WIRE5FILE.
+       01  WIRE5-STEP-LINE.
+           05 WIRE5-DIRECTION PIC X(01).
+           05 WIRE5-NUM-STEPS PIC X(09).
+       FD  REJECTFILE.
+       01  REJECT-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      *    Wire-step layouts (TEMP-CABLE-STEP, direction constants,
+      *    CH1/CH2) shared with WIREPT1/WIREPT2 - see
+      *    copybooks/CABLELAY.cpy. CABLE-ONE/CABLE-TWO/GRIDSET/
+      *    GRIDSET1AND2 from that copybook are not used here - this
+      *    program keeps its own WIRE-TABLE/NGRIDSET sized for an
+      *    arbitrary wire count instead of a fixed pair.
+           COPY CABLELAY.
+
+       01 WS-EOF PIC A(1).
+
+      *    Wire-pair dataset names, defaulted and then overridden at
+      *    RESOLVE-FILENAMES time by the WIREnDD DD-style environment
+      *    variables. MAXWIRES is 5 - comfortable headroom over three
+      *    or more wires sharing a junction box without an unbounded
+      *    SELECT/FD list.
+       01 WS-WIRE-COUNT PIC 9(2) VALUE 2.
+       01 WS-WIRE1-DSN PIC X(100) VALUE 'wire1.txt'.
+       01 WS-WIRE2-DSN PIC X(100) VALUE 'wire2.txt'.
+       01 WS-WIRE3-DSN PIC X(100) VALUE 'wire3.txt'.
+       01 WS-WIRE4-DSN PIC X(100) VALUE 'wire4.txt'.
+       01 WS-WIRE5-DSN PIC X(100) VALUE 'wire5.txt'.
+       01 WS-REJECT-DSN PIC X(100) VALUE 'reject.txt'.
+       01 WS-ENV-OVERRIDE PIC X(100).
+
+      *    Input-validation counters and working fields - see
+      *    VALIDATE-STEP. STG-DIRECTION/STG-NUM-STEPS hold whichever
+      *    wire's raw record is currently being read, so one
+      *    validation/storage paragraph serves every wire instead of
+      *    a hand-typed copy per wire.
+       01 WS-LINE-NUM PIC 9(9) VALUE 0.
+       01 WS-REJECT-COUNT PIC 9(9) VALUE 0.
+       01 WS-STEP-IS-VALID PIC X(1) VALUE 'Y'.
+           88 STEP-IS-VALID VALUE 'Y'.
+           88 STEP-IS-INVALID VALUE 'N'.
+       01 WS-REJECT-REASON PIC X(40).
+       01 STG-DIRECTION PIC X(01).
+       01 STG-NUM-STEPS PIC X(09).
+
+      *    Current wire number (1 thru WS-WIRE-COUNT) and its next
+      *    free slot in WIRE-STEPS, set before each READ-WIREn/
+      *    WALK-WIRE paragraph runs.
+       01 WS-CURR-WIRE PIC 9(2) VALUE 0.
+       01 WS-STEP-IDX PIC 9(9) VALUE 0.
+
+       01 WIRE-TABLE.
+           02 WIRE-ENTRY OCCURS 5 TIMES.
+               03 WIRE-STEP-COUNT PIC 9(9) VALUE 0.
+               03 WIRE-LENGTH PIC 9(9) VALUE 0.
+      *    Sized off the shared WS-MAX-CABLE-SEGS (CABLELAY.cpy) same
+      *    as CONE-STUFF/CTWO-STUFF, so a wire-path file can run as
+      *    long here as it can under PT1/PT2 - see VALIDATE-STEP's
+      *    matching overflow guard.
+               03 WIRE-STEPS OCCURS 20000 TIMES.
+                   04 WDIRECTION PIC A(1) VALUE 'Z'.
+                   04 WNUM-STEPS PIC S9(9) USAGE COMP VALUE 0.
+
+      *    Every cell any wire has touched, with a Y/N flag per wire
+      *    number and a running visit count - a cell where
+      *    NVISIT-COUNT >= 2 is an intersection between two or more
+      *    wires.
+       01 NGRIDSET.
+           03 NSET-ENTRY OCCURS 100000 TIMES INDEXED BY NSEARCHIDX.
+               04 NX-COORD PIC 9(9).
+               04 NY-COORD PIC 9(9).
+               04 NVISIT-COUNT PIC 9(2) VALUE 0.
+               04 NWIRE-HIT OCCURS 5 TIMES PIC X(1) VALUE 'N'.
+           03 NLATEST-INSERT PIC 9(9) VALUE 0.
+           03 WS-MAX-CELLS PIC 9(9) COMP VALUE 100000.
+
+       01 CENTEER PIC S9(9) USAGE IS COMPUTATIONAL VALUE 38500.
+       01 NAVX PIC S9(9) USAGE IS COMPUTATIONAL.
+       01 NAVX-PREV PIC S9(9) USAGE IS COMPUTATIONAL.
+       01 NAVX-POST PIC S9(9) USAGE IS COMPUTATIONAL.
+       01 NAVY PIC S9(9) USAGE IS COMPUTATIONAL.
+       01 NAVY-POST PIC S9(9) USAGE IS COMPUTATIONAL.
+       01 NAVY-PREV PIC S9(9) USAGE IS COMPUTATIONAL.
+
+      *    End-of-job totals - see SUMMARY-REPORT.
+       01 WS-CROSSING-COUNT PIC 9(9) VALUE 0.
+       01 WS-MIN-DISTANCE PIC 9(9) VALUE 0.
+       01 WS-HAVE-MIN-DISTANCE PIC X(1) VALUE 'N'.
+           88 HAVE-MIN-DISTANCE VALUE 'Y'.
+       01 WS-DIST-X PIC 9(9) VALUE 0.
+       01 WS-DIST-Y PIC 9(9) VALUE 0.
+       01 WS-DIST-SUM PIC 9(9) VALUE 0.
+
+      * Executable Code
+       PROCEDURE DIVISION.
+           PERFORM RESOLVE-FILENAMES.
+
+           OPEN OUTPUT REJECTFILE.
+
+           SET WS-CURR-WIRE TO 1.
+           PERFORM READ-WIRE1.
+           IF WS-WIRE-COUNT >= 2
+               SET WS-CURR-WIRE TO 2
+               PERFORM READ-WIRE2
+           END-IF.
+           IF WS-WIRE-COUNT >= 3
+               SET WS-CURR-WIRE TO 3
+               PERFORM READ-WIRE3
+           END-IF.
+           IF WS-WIRE-COUNT >= 4
+               SET WS-CURR-WIRE TO 4
+               PERFORM READ-WIRE4
+           END-IF.
+           IF WS-WIRE-COUNT >= 5
+               SET WS-CURR-WIRE TO 5
+               PERFORM READ-WIRE5
+           END-IF.
+
+           CLOSE REJECTFILE.
+           IF WS-REJECT-COUNT > 0
+               DISPLAY "VALIDATION: "WS-REJECT-COUNT" RECORD(S) "
+                   "REJECTED - SEE "WS-REJECT-DSN
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+
+           SET WS-CURR-WIRE TO 1.
+           PERFORM UNTIL WS-CURR-WIRE > WS-WIRE-COUNT
+               PERFORM WALK-WIRE
+               ADD 1 TO WS-CURR-WIRE
+           END-PERFORM.
+
+           PERFORM SUMMARY-REPORT.
+
+           STOP RUN.
+
+       RESOLVE-FILENAMES.
+      *    WIRECOUNT/WIREnDD/REJECTDD (exported before the run, or set
+      *    as JCL DD overrides under a job scheduler) replace the
+      *    built-in wire1.txt..wire5.txt defaults and the 2-wire
+      *    default count.
+           MOVE SPACES TO WS-ENV-OVERRIDE.
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT "WIRECOUNT".
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               IF FUNCTION TRIM(WS-ENV-OVERRIDE) IS NUMERIC
+                   MOVE FUNCTION NUMVAL(WS-ENV-OVERRIDE)
+                       TO WS-WIRE-COUNT
+               END-IF
+           END-IF.
+           IF WS-WIRE-COUNT < 2
+               SET WS-WIRE-COUNT TO 2
+           END-IF.
+           IF WS-WIRE-COUNT > 5
+               SET WS-WIRE-COUNT TO 5
+           END-IF.
+
+           MOVE SPACES TO WS-ENV-OVERRIDE.
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT "WIRE1DD".
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-ENV-OVERRIDE TO WS-WIRE1-DSN
+           END-IF.
+           MOVE SPACES TO WS-ENV-OVERRIDE.
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT "WIRE2DD".
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-ENV-OVERRIDE TO WS-WIRE2-DSN
+           END-IF.
+           MOVE SPACES TO WS-ENV-OVERRIDE.
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT "WIRE3DD".
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-ENV-OVERRIDE TO WS-WIRE3-DSN
+           END-IF.
+           MOVE SPACES TO WS-ENV-OVERRIDE.
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT "WIRE4DD".
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-ENV-OVERRIDE TO WS-WIRE4-DSN
+           END-IF.
+           MOVE SPACES TO WS-ENV-OVERRIDE.
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT "WIRE5DD".
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-ENV-OVERRIDE TO WS-WIRE5-DSN
+           END-IF.
+           MOVE SPACES TO WS-ENV-OVERRIDE.
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT "REJECTDD".
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-ENV-OVERRIDE TO WS-REJECT-DSN
+           END-IF.
+
+       READ-WIRE1.
+           SET WS-STEP-IDX TO 1.
+           MOVE 'N' TO WS-EOF.
+           SET WS-LINE-NUM TO 0.
+           OPEN INPUT WIRE1FILE.
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ WIRE1FILE INTO WIRE1-STEP-LINE
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                   ADD 1 TO WS-LINE-NUM
+                   MOVE WIRE1-DIRECTION TO STG-DIRECTION
+                   MOVE WIRE1-NUM-STEPS TO STG-NUM-STEPS
+                   PERFORM VALIDATE-STEP
+                   IF STEP-IS-VALID
+                       PERFORM STORE-STEP
+                   END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE WIRE1FILE.
+
+       READ-WIRE2.
+           SET WS-STEP-IDX TO 1.
+           MOVE 'N' TO WS-EOF.
+           SET WS-LINE-NUM TO 0.
+           OPEN INPUT WIRE2FILE.
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ WIRE2FILE INTO WIRE2-STEP-LINE
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                   ADD 1 TO WS-LINE-NUM
+                   MOVE WIRE2-DIRECTION TO STG-DIRECTION
+                   MOVE WIRE2-NUM-STEPS TO STG-NUM-STEPS
+                   PERFORM VALIDATE-STEP
+                   IF STEP-IS-VALID
+                       PERFORM STORE-STEP
+                   END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE WIRE2FILE.
+
+       READ-WIRE3.
+           SET WS-STEP-IDX TO 1.
+           MOVE 'N' TO WS-EOF.
+           SET WS-LINE-NUM TO 0.
+           OPEN INPUT WIRE3FILE.
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ WIRE3FILE INTO WIRE3-STEP-LINE
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                   ADD 1 TO WS-LINE-NUM
+                   MOVE WIRE3-DIRECTION TO STG-DIRECTION
+                   MOVE WIRE3-NUM-STEPS TO STG-NUM-STEPS
+                   PERFORM VALIDATE-STEP
+                   IF STEP-IS-VALID
+                       PERFORM STORE-STEP
+                   END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE WIRE3FILE.
+
+       READ-WIRE4.
+           SET WS-STEP-IDX TO 1.
+           MOVE 'N' TO WS-EOF.
+           SET WS-LINE-NUM TO 0.
+           OPEN INPUT WIRE4FILE.
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ WIRE4FILE INTO WIRE4-STEP-LINE
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                   ADD 1 TO WS-LINE-NUM
+                   MOVE WIRE4-DIRECTION TO STG-DIRECTION
+                   MOVE WIRE4-NUM-STEPS TO STG-NUM-STEPS
+                   PERFORM VALIDATE-STEP
+                   IF STEP-IS-VALID
+                       PERFORM STORE-STEP
+                   END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE WIRE4FILE.
+
+       READ-WIRE5.
+           SET WS-STEP-IDX TO 1.
+           MOVE 'N' TO WS-EOF.
+           SET WS-LINE-NUM TO 0.
+           OPEN INPUT WIRE5FILE.
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ WIRE5FILE INTO WIRE5-STEP-LINE
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                   ADD 1 TO WS-LINE-NUM
+                   MOVE WIRE5-DIRECTION TO STG-DIRECTION
+                   MOVE WIRE5-NUM-STEPS TO STG-NUM-STEPS
+                   PERFORM VALIDATE-STEP
+                   IF STEP-IS-VALID
+                       PERFORM STORE-STEP
+                   END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE WIRE5FILE.
+
+       VALIDATE-STEP.
+      *    Reject anything whose DIRECTION is not U/D/L/R or whose
+      *    NUM-STEPS is not numeric before it ever reaches a grid -
+      *    same rule PT1/PT2 apply, generalized to whichever wire
+      *    WS-CURR-WIRE is currently pointing at.
+           SET STEP-IS-VALID TO TRUE.
+           MOVE SPACES TO WS-REJECT-REASON.
+           IF WS-STEP-IDX > WS-MAX-CABLE-SEGS
+               SET STEP-IS-INVALID TO TRUE
+               MOVE "CABLE EXCEEDS MAX SEGMENTS" TO WS-REJECT-REASON
+           ELSE
+               IF STG-DIRECTION NOT = UP-DIRECTION
+                   AND STG-DIRECTION NOT = DOWN-DIRECTION
+                   AND STG-DIRECTION NOT = LEFT-DIRECTION
+                   AND STG-DIRECTION NOT = RIGHT-DIRECTION
+                   SET STEP-IS-INVALID TO TRUE
+                   MOVE "BAD DIRECTION" TO WS-REJECT-REASON
+               ELSE
+                   IF FUNCTION TRIM(STG-NUM-STEPS) NOT NUMERIC
+                       SET STEP-IS-INVALID TO TRUE
+                       MOVE "NON-NUMERIC NUM-STEPS" TO WS-REJECT-REASON
+                   END-IF
+               END-IF
+           END-IF.
+           IF STEP-IS-INVALID
+               ADD 1 TO WS-REJECT-COUNT
+               MOVE SPACES TO REJECT-LINE
+               STRING "WIRE" WS-CURR-WIRE " LINE " WS-LINE-NUM
+                   ": '" STG-DIRECTION STG-NUM-STEPS "' - "
+                   WS-REJECT-REASON
+                   DELIMITED BY SIZE INTO REJECT-LINE
+               WRITE REJECT-LINE
+           END-IF.
+
+       STORE-STEP.
+           MOVE STG-DIRECTION TO
+               WDIRECTION OF WIRE-STEPS(WS-CURR-WIRE, WS-STEP-IDX).
+           MOVE FUNCTION NUMVAL(STG-NUM-STEPS) TO
+               WNUM-STEPS OF WIRE-STEPS(WS-CURR-WIRE, WS-STEP-IDX).
+           SET WIRE-STEP-COUNT(WS-CURR-WIRE) TO WS-STEP-IDX.
+           ADD 1 TO WS-STEP-IDX.
+
+       WALK-WIRE.
+      *    Walk WS-CURR-WIRE's segments cell by cell (same PREV/POST
+      *    technique PT2 uses) and mark every cell touched in
+      *    NGRIDSET, one wire at a time.
+           SET NAVX TO CENTEER.
+           SET NAVY TO CENTEER.
+           SET WS-STEP-IDX TO 1.
+           PERFORM UNTIL WS-STEP-IDX > WIRE-STEP-COUNT(WS-CURR-WIRE)
+               MOVE WIRE-STEPS(WS-CURR-WIRE, WS-STEP-IDX)
+                   TO TEMP-CABLE-STEP
+               ADD NUM-STEPS OF TEMP-CABLE-STEP TO
+                   WIRE-LENGTH(WS-CURR-WIRE)
+
+               SET NAVY-PREV TO NAVY
+               SET NAVX-PREV TO NAVX
+               IF DIRECTION OF TEMP-CABLE-STEP = RIGHT-DIRECTION
+                   OR DIRECTION OF TEMP-CABLE-STEP = UP-DIRECTION
+                   ADD NUM-STEPS OF TEMP-CABLE-STEP TO NAVX-PREV
+                       GIVING NAVX-POST
+                   ADD NUM-STEPS OF TEMP-CABLE-STEP TO NAVY-PREV
+                       GIVING NAVY-POST
+               ELSE
+                   SUBTRACT NUM-STEPS OF TEMP-CABLE-STEP FROM NAVX-PREV
+                       GIVING NAVX-POST
+                   SUBTRACT NUM-STEPS OF TEMP-CABLE-STEP FROM NAVY-PREV
+                       GIVING NAVY-POST
+               END-IF
+
+               PERFORM UNTIL NAVX = NAVX-POST OR NAVY = NAVY-POST
+                   IF DIRECTION OF TEMP-CABLE-STEP = RIGHT-DIRECTION
+                       ADD 1 TO NAVX
+                   END-IF
+                   IF DIRECTION OF TEMP-CABLE-STEP = UP-DIRECTION
+                       ADD 1 TO NAVY
+                   END-IF
+                   IF DIRECTION OF TEMP-CABLE-STEP = LEFT-DIRECTION
+                       SUBTRACT 1 FROM NAVX
+                   END-IF
+                   IF DIRECTION OF TEMP-CABLE-STEP = DOWN-DIRECTION
+                       SUBTRACT 1 FROM NAVY
+                   END-IF
+                   PERFORM MARK-CELL
+               END-PERFORM
+               ADD 1 TO WS-STEP-IDX
+           END-PERFORM.
+
+       MARK-CELL.
+      *    Record that WS-CURR-WIRE has visited (NAVX, NAVY), without
+      *    double-counting the same wire crossing its own path twice.
+           SET NSEARCHIDX TO 1.
+           SEARCH NSET-ENTRY
+               VARYING NSEARCHIDX
+               AT END
+                   PERFORM INSERT-NEW-CELL
+               WHEN ( NX-COORD(NSEARCHIDX) = NAVX )
+                   AND ( NY-COORD(NSEARCHIDX) = NAVY )
+                   IF NWIRE-HIT(NSEARCHIDX, WS-CURR-WIRE) NOT = 'Y'
+                       MOVE 'Y' TO
+                           NWIRE-HIT(NSEARCHIDX, WS-CURR-WIRE)
+                       ADD 1 TO NVISIT-COUNT(NSEARCHIDX)
+                   END-IF
+           END-SEARCH.
+
+      *    GnuCOBOL's SEARCH grammar cannot parse a nested IF/END-IF
+      *    that subscripts the table under search directly inside the
+      *    AT END phrase (see INSERT-NEW-CROSSING in pt1.cob/pt2.cob/
+      *    wirerank.cob/wirecheck.cob), so the bounds check is
+      *    factored into its own paragraph and PERFORMed from AT END
+      *    instead.
+       INSERT-NEW-CELL.
+           IF NLATEST-INSERT >= WS-MAX-CELLS
+               DISPLAY "TOO MANY GRID CELLS - NGRIDSET FULL AT "
+                   WS-MAX-CELLS
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               ADD 1 TO NLATEST-INSERT
+               MOVE NAVX TO NX-COORD(NLATEST-INSERT)
+               MOVE NAVY TO NY-COORD(NLATEST-INSERT)
+               SET NVISIT-COUNT(NLATEST-INSERT) TO 1
+               MOVE 'Y' TO NWIRE-HIT(NLATEST-INSERT, WS-CURR-WIRE)
+           END-IF.
+
+       SUMMARY-REPORT.
+      *    One-page end-of-job total: wire count, length per wire, the
+      *    number of cells touched by two or more wires, and the
+      *    smallest Manhattan distance among those crossings.
+           SET WS-CROSSING-COUNT TO 0.
+           MOVE 'N' TO WS-HAVE-MIN-DISTANCE.
+           SET WS-MIN-DISTANCE TO 0.
+           SET NSEARCHIDX TO 1.
+           PERFORM UNTIL NSEARCHIDX > NLATEST-INSERT
+               IF NVISIT-COUNT(NSEARCHIDX) >= 2
+                   ADD 1 TO WS-CROSSING-COUNT
+                   SUBTRACT CENTEER FROM NX-COORD(NSEARCHIDX)
+                       GIVING WS-DIST-X
+                   SUBTRACT CENTEER FROM NY-COORD(NSEARCHIDX)
+                       GIVING WS-DIST-Y
+                   SET WS-DIST-X TO FUNCTION ABS ( WS-DIST-X )
+                   SET WS-DIST-Y TO FUNCTION ABS ( WS-DIST-Y )
+                   ADD WS-DIST-X TO WS-DIST-Y GIVING WS-DIST-SUM
+                   IF NOT HAVE-MIN-DISTANCE
+                       MOVE WS-DIST-SUM TO WS-MIN-DISTANCE
+                       MOVE 'Y' TO WS-HAVE-MIN-DISTANCE
+                   ELSE
+                       SET WS-MIN-DISTANCE TO
+                           FUNCTION MIN ( WS-MIN-DISTANCE WS-DIST-SUM )
+                   END-IF
+               END-IF
+               ADD 1 TO NSEARCHIDX
+           END-PERFORM.
+
+           DISPLAY "----------------------------------------------".
+           DISPLAY "WIREPT3 SUMMARY".
+           DISPLAY "  WIRE COUNT: "WS-WIRE-COUNT.
+           SET WS-CURR-WIRE TO 1.
+           PERFORM UNTIL WS-CURR-WIRE > WS-WIRE-COUNT
+               DISPLAY "  WIRE "WS-CURR-WIRE" LENGTH: "
+                   WIRE-LENGTH(WS-CURR-WIRE)
+               ADD 1 TO WS-CURR-WIRE
+           END-PERFORM.
+           DISPLAY "  CROSSING COUNT (2 OR MORE WIRES): "
+               WS-CROSSING-COUNT.
+           IF HAVE-MIN-DISTANCE
+               DISPLAY "  MINIMUM MANHATTAN DISTANCE: "WS-MIN-DISTANCE
+           ELSE
+               DISPLAY "  MINIMUM MANHATTAN DISTANCE: NONE FOUND"
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+           DISPLAY "----------------------------------------------".
