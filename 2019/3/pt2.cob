@@ -1,6 +1,6 @@
       * Required: Info about the program
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. HELLO.
+       PROGRAM-ID. WIREPT2.
        AUTHOR. LUCID.
       * INPUT / OUTPUT and such
        ENVIRONMENT DIVISION.
@@ -11,14 +11,155 @@
       ** OBJECT-COMPUTER. XXX
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       SELECT ONEINPUTFILE ASSIGN TO 'cable1.txt'
-           ORGANIZATION IS LINE SEQUENTIAL.
-       SELECT TWOINPUTFILE ASSIGN TO 'cable2.txt'
-           ORGANIZATION IS LINE SEQUENTIAL.
+      *    ONEDD/TWODD default to cable1.txt/cable2.txt below, but a
+      *    caller can point this run at a different wire-pair by
+      *    exporting ONEDD/TWODD (the JCL-DD-style override used by
+      *    WIREJOB) before the run - see RESOLVE-FILENAMES.
+           SELECT ONEINPUTFILE ASSIGN TO DYNAMIC WS-ONE-DSN
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TWOINPUTFILE ASSIGN TO DYNAMIC WS-TWO-DSN
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *    Bad DIRECTION/NUM-STEPS records are flagged here instead of
+      *    being allowed to distort the grid - see VALIDATE-ONE-STEP/
+      *    VALIDATE-TWO-STEP.
+           SELECT REJECTFILE ASSIGN TO DYNAMIC WS-REJECT-DSN
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *    Cable 1's cells used to live entirely in the in-memory
+      *    GRIDSET table (OCCURS 100000, see CABLELAY.cpy) - a real
+      *    panel can stake out more cells than fit comfortably in
+      *    storage, so cable 1's grid is now this keyed file instead.
+      *    GRIDSET1AND2 (the much smaller crossings-only list) is
+      *    still an in-memory table - see copybooks/CABLELAY.cpy.
+           SELECT GRIDFILE ASSIGN TO DYNAMIC WS-GRID-DSN
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS GR-KEY
+               FILE STATUS IS WS-GRID-STATUS.
+      *    Final crossing list and minimum-distance/minimum-steps
+      *    figures, written so a run can be archived/diffed instead of
+      *    only living in the job's SYSOUT - see WRITE-RESULT-FILE.
+           SELECT RESULTFILE ASSIGN TO DYNAMIC WS-RESULT-DSN
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *    One checkpoint record, rewritten every WS-CKPT-INTERVAL
+      *    segments while WALK-CABLE-ONE/WALK-CABLE-TWO run, so a run
+      *    killed partway through a big panel can pick up at the last
+      *    checkpointed segment instead of restarting at segment 1 -
+      *    see LOAD-CHECKPOINT/WRITE-CHECKPOINT-1/WRITE-CHECKPOINT-2.
+           SELECT CHECKPTFILE ASSIGN TO DYNAMIC WS-CKPT-DSN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+      *    Append-only history of every run - timestamp, inputs, and
+      *    headline results - so a run's inputs and outcome survive
+      *    after RESULTDD is overwritten by the next run. See
+      *    WRITE-AUDIT-RECORD.
+           SELECT AUDITFILE ASSIGN TO DYNAMIC WS-AUDIT-DSN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+      *    Machine-readable crossing list for a downstream
+      *    parts-ordering step, rewritten every run same as RESULTDD -
+      *    see WRITE-PARTS-FILE.
+           SELECT PARTSFILE ASSIGN TO DYNAMIC WS-PARTS-DSN
+               ORGANIZATION IS LINE SEQUENTIAL.
       * Constants and Variables are in the Data Division:
       * File, Working-storage for temp variables, Local-Storage for allocated variables, Linkage
        DATA DIVISION.
+       FILE SECTION.
+      *    Raw wire-step line as it arrives from the input dataset,
+      *    e.g. 'R75      ' - direction code plus zero-padded steps.
+       FD  ONEINPUTFILE.
+       01  ONE-STEP-LINE.
+           05 ONE-DIRECTION PIC X(01).
+           05 ONE-NUM-STEPS PIC X(09).
+       FD  TWOINPUTFILE.
+       01  TWO-STEP-LINE.
+           05 TWO-DIRECTION PIC X(01).
+           05 TWO-NUM-STEPS PIC X(09).
+       FD  REJECTFILE.
+       01  REJECT-LINE PIC X(80).
+      *    One cell of cable 1's path, keyed on its coordinates -
+      *    replaces the OCCURS 100000 GRIDSET table's SET-ENTRY rows.
+       FD  GRIDFILE.
+       01  GRID-RECORD.
+           05 GR-KEY.
+               10 GR-X PIC 9(9).
+               10 GR-Y PIC 9(9).
+           05 GR-CHAR PIC X(1) VALUE 'E'.
+           05 GR-SHAPE PIC X(1) VALUE '.'.
+       FD  RESULTFILE.
+       01  RESULT-LINE PIC X(80).
+       FD  CHECKPTFILE.
+       01  CKPT-RECORD.
+           05 CKPT-STAGE PIC X(1).
+           05 CKPT-LOOP-CTR PIC 9(10).
+           05 CKPT-NAVX PIC S9(9).
+           05 CKPT-NAVY PIC S9(9).
+           05 CKPT-GRID-COUNT PIC 9(9).
+           05 CKPT-CROSS-COUNT PIC 9(9).
+       FD  AUDITFILE.
+       01  AUDIT-LINE PIC X(200).
+      *    One fixed-field record per GRIDSET1AND2 crossing, for a
+      *    downstream parts-ordering step to read without having to
+      *    parse RESULTDD's human-readable text - see WRITE-PARTS-FILE.
+       FD  PARTSFILE.
+       01  PARTS-RECORD.
+           05 PARTS-X PIC 9(9).
+           05 PARTS-Y PIC 9(9).
+           05 PARTS-CHAR PIC X(1).
+
        WORKING-STORAGE SECTION.
+       01 WS-ONE-DSN PIC X(100) VALUE 'cable1.txt'.
+       01 WS-TWO-DSN PIC X(100) VALUE 'cable2.txt'.
+       01 WS-REJECT-DSN PIC X(100) VALUE 'reject.txt'.
+       01 WS-GRID-DSN PIC X(100) VALUE 'grid.dat'.
+       01 WS-GRID-STATUS PIC X(2) VALUE '00'.
+       01 WS-RESULT-DSN PIC X(100) VALUE 'result2.txt'.
+       01 WS-AUDIT-DSN PIC X(100) VALUE 'audit.txt'.
+       01 WS-AUDIT-STATUS PIC X(2) VALUE '00'.
+       01 WS-PARTS-DSN PIC X(100) VALUE 'parts.txt'.
+       01 WS-ENV-OVERRIDE PIC X(100).
+      *    Run timestamp for the audit trail - see WRITE-AUDIT-RECORD.
+       01 WS-AUDIT-TIMESTAMP PIC X(21).
+      *    RETURN-CODE is a COMP special register and cannot be
+      *    STRINGed directly - copied here to a DISPLAY-usage field
+      *    first.
+       01 WS-AUDIT-RC PIC 9(3) VALUE 0.
+
+      *    Checkpoint/restart working fields - see LOAD-CHECKPOINT,
+      *    WRITE-CHECKPOINT-1/WRITE-CHECKPOINT-2. WS-RESUME-STAGE of
+      *    SPACE means no checkpoint was found (a fresh run); '1'
+      *    means WALK-CABLE-ONE left off mid-cable; '2' means
+      *    WALK-CABLE-ONE finished and WALK-CABLE-TWO left off
+      *    mid-cable.
+       01 WS-CKPT-DSN PIC X(100) VALUE 'ckpt.dat'.
+       01 WS-CKPT-STATUS PIC X(2) VALUE '00'.
+       01 WS-CKPT-INTERVAL PIC 9(9) VALUE 100.
+       01 WS-CKPT-QUOT PIC 9(9) VALUE 0.
+       01 WS-CKPT-REM PIC 9(9) VALUE 0.
+       01 WS-RESUME-STAGE PIC X(1) VALUE SPACE.
+       01 WS-RESUME-LOOP-CTR PIC 9(10) VALUE 0.
+       01 WS-RESUME-NAVX PIC S9(9) VALUE 0.
+       01 WS-RESUME-NAVY PIC S9(9) VALUE 0.
+       01 WS-RESUME-GRID-COUNT PIC 9(9) VALUE 0.
+       01 WS-RESUME-CROSS-COUNT PIC 9(9) VALUE 0.
+
+      *    Distinct cell count (replaces LATEST-INSERT OF GRIDSET) and
+      *    the live bounding box of every cell cable 1 has staked out,
+      *    tracked as each cell is written since GRIDFILE has no
+      *    in-memory table left to re-scan for it - see
+      *    UPDATE-GRID-BOUNDS.
+       01 WS-GRID-COUNT PIC 9(9) VALUE 0.
+       01 WS-HAVE-GRID-CELL PIC X(1) VALUE 'N'.
+           88 HAVE-GRID-CELL VALUE 'Y'.
+
+      *    Input-validation counters and working fields - see
+      *    VALIDATE-ONE-STEP/VALIDATE-TWO-STEP.
+       01 WS-ONE-LINE-NUM PIC 9(9) VALUE 0.
+       01 WS-TWO-LINE-NUM PIC 9(9) VALUE 0.
+       01 WS-REJECT-COUNT PIC 9(9) VALUE 0.
+       01 WS-STEP-IS-VALID PIC X(1) VALUE 'Y'.
+           88 STEP-IS-VALID VALUE 'Y'.
+           88 STEP-IS-INVALID VALUE 'N'.
+       01 WS-REJECT-REASON PIC X(40).
       * Define a variable at hierarchy 01 (up to 49) or in the case of
       * 01 it can also be a constant. See page 111 (pdf page 125) for
       * more info.
@@ -38,33 +179,12 @@
       * same as X(2)),
       * X(Alphanumeric), Z, 1, 9 and *
       * I don't know yet what all of them do.
-       01 CH1 PIC X(1) VALUE '1'.
-       01 CH2 PIC X(1) VALUE '2'.
-       01 CHBOTH PIC X(1) VALUE 'B'.
-       01 CHEMPTY PIC X(1) VALUE 'E'.
-
-       01 TEMP-CABLE-STEP.
-           05 DIRECTION PIC A(1) VALUE 'Z'.
-           05 NUM-STEPS PIC S9(9) USAGE IS COMPUTATIONAL VALUE 0.
-
-       01 CABLE-ONE.
-           02 CONE-STUFF OCCURS 1000 TIMES.
-               05 DIRECTION PIC A(1) VALUE 'Z'.
-               05 NUM-STEPS PIC S9(9) USAGE IS COMPUTATIONAL VALUE 0.
-
-       01 CABLE-TWO.
-           02 CTWO-STUFF OCCURS 1000 TIMES.
-               05 DIRECTION PIC A(1) VALUE 'Z'.
-               05 NUM-STEPS PIC S9(9) USAGE IS COMPUTATIONAL VALUE 0.
-
-       01 UNINITIALIZED-DIRECTION PIC A(1) VALUE 'Z'.
-       01 UP-DIRECTION PIC A(1) VALUE 'U'.
-       01 DOWN-DIRECTION PIC A(1) VALUE 'D'.
-       01 LEFT-DIRECTION PIC A(1) VALUE 'L'.
-       01 RIGHT-DIRECTION PIC A(1) VALUE 'R'.
+      *    Wire-step and grid-entry layouts shared with WIREPT1 - see
+      *    copybooks/CABLELAY.cpy.
+           COPY CABLELAY.
 
        01 LOOP-CTR PIC 9(10) VALUE 1 .
-           
+
        01 CENTEER PIC S9(9) USAGE IS COMPUTATIONAL VALUE 38500 .
        01 NAVX PIC S9(9) USAGE IS COMPUTATIONAL.
        01 NAVX-PREV PIC S9(9) USAGE IS COMPUTATIONAL.
@@ -73,25 +193,6 @@
        01 NAVY-POST PIC S9(9) USAGE IS COMPUTATIONAL.
        01 NAVY-PREV PIC S9(9) USAGE IS COMPUTATIONAL.
 
-       01 GRIDSET.
-           03 SET-ENTRY OCCURS 100000 TIMES INDEXED BY SEARCHINDEX.
-               05 X-COORD PIC 9(9).
-               05 Y-COORD PIC 9(9).
-               05 CHAR PIC X(1) VALUE 'E'.
-           03 LATEST-INSERT PIC 9(9) VALUE 0.
-
-       01 GRIDSET1AND2.
-           03 SET-ENTRY2 OCCURS 10000 TIMES INDEXED BY SEARCHINDEX2.
-               05 X-COORD PIC 9(9).
-               05 Y-COORD PIC 9(9).
-               05 CHAR PIC X(1) VALUE 'E'.
-           03 LATEST-INSERT2 PIC 9(9) VALUE 0.
-
-       01 INSERTSETENTRY2.
-           03 X-COORD PIC 9(9).
-           03 Y-COORD PIC 9(9).
-           03 CHAR PIC X(1) VALUE 'E'.
-
        01 TEMP-NUM PIC 9(10) VALUE 0.
 
        01 VAL-A PIC 9(9) VALUE 0.
@@ -113,28 +214,101 @@
        01 SS-SHOULD-STOP PIC 9(9) VALUE 0.
        01 SS-NUM-STEPS PIC 9(9) VALUE 0.
 
+      *    End-of-job summary totals - see SUMMARY-REPORT.
+       01 WS-WIRE1-LENGTH PIC 9(9) VALUE 0.
+       01 WS-WIRE2-LENGTH PIC 9(9) VALUE 0.
+
+      *    Smallest Manhattan distance among GRIDSET1AND2's crossings
+      *    - kept alongside MINIMUM STEPS-SUM for the result/audit
+      *    records. See COMPUTE-MIN-DISTANCE.
+       01 WS-MIN-DISTANCE PIC 9(9) VALUE 0.
+       01 WS-HAVE-MIN-DISTANCE PIC X(1) VALUE 'N'.
+           88 HAVE-MIN-DISTANCE VALUE 'Y'.
+       01 WS-DIST-X PIC 9(9) VALUE 0.
+       01 WS-DIST-Y PIC 9(9) VALUE 0.
+       01 WS-DIST-SUM PIC 9(9) VALUE 0.
+
+      *    Bounding box and scratch fields for PRINT-GRID-MAP. The
+      *    map is built from GRIDFILE (cable 1's own path) with
+      *    crossing cells from GRIDSET1AND2 overlaid as 'X' - cable
+      *    2's path is not separately charted outside the crossings
+      *    since GRIDFILE never records anything but cable 1's cells.
+       01 GM-MIN-X PIC S9(9) VALUE 0.
+       01 GM-MAX-X PIC S9(9) VALUE 0.
+       01 GM-MIN-Y PIC S9(9) VALUE 0.
+       01 GM-MAX-Y PIC S9(9) VALUE 0.
+       01 GM-WIDTH PIC 9(9) VALUE 0.
+       01 GM-HEIGHT PIC 9(9) VALUE 0.
+       01 GM-AREA PIC 9(9) VALUE 0.
+       01 GM-X PIC S9(9) VALUE 0.
+       01 GM-Y PIC S9(9) VALUE 0.
+       01 GM-CELL-CHAR PIC X(1) VALUE '.'.
+       01 GM-IS-CROSSING PIC X(1) VALUE 'N'.
+           88 GM-CELL-IS-CROSSING VALUE 'Y'.
+       01 GM-ROW PIC X(200).
+       01 GM-ROW-LEN PIC 9(9) VALUE 0.
+      *    Grid maps bigger than this are suppressed rather than
+      *    printed one DISPLAY per row, which is impractical for a
+      *    real panel-sized wiring job.
+       01 GM-MAX-AREA PIC 9(9) VALUE 10000.
+       01 GM-MAX-WIDTH PIC 9(9) VALUE 200.
+
 
 
       * Executable Code
        PROCEDURE DIVISION.
+           PERFORM RESOLVE-FILENAMES.
+           PERFORM LOAD-CHECKPOINT.
+
+           OPEN OUTPUT REJECTFILE.
+
+      *    A fresh run (no checkpoint found) starts this run's grid
+      *    empty - OPEN OUTPUT on an indexed file creates (or empties)
+      *    it, then it is reopened I-O so the cable walks can
+      *    READ/WRITE/REWRITE it by key. A restart picks up GRIDDD
+      *    exactly as WRITE-CHECKPOINT-1/WRITE-CHECKPOINT-2 left it,
+      *    so it must not be wiped.
+           IF WS-RESUME-STAGE = SPACE
+               OPEN OUTPUT GRIDFILE
+               CLOSE GRIDFILE
+               OPEN I-O GRIDFILE
+           ELSE
+               OPEN I-O GRIDFILE
+               DISPLAY "RESUMING FROM CHECKPOINT - STAGE "
+                   WS-RESUME-STAGE " SEGMENT " WS-RESUME-LOOP-CTR
+                   " PRIOR CROSSINGS " WS-RESUME-CROSS-COUNT
+               IF WS-RESUME-STAGE = '2'
+                   DISPLAY "CABLE 2 CROSSINGS ARE NOT CHECKPOINTED - "
+                       "REPLAYING CABLE 2 FROM THE PANEL ORIGIN"
+               END-IF
+           END-IF.
+           IF WS-GRID-STATUS NOT = '00'
+               DISPLAY "GRIDFILE OPEN FAILED - STATUS " WS-GRID-STATUS
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+
            SET LOOP-CTR TO 1 .
            MOVE 'N' TO WS-EOF .
+           MOVE 0 TO WS-ONE-LINE-NUM.
       *    Specify Grid Size
            OPEN Input ONEINPUTFILE.
            PERFORM UNTIL WS-EOF='Y'
-               READ ONEINPUTFILE INTO TEMP-CABLE-STEP
+               READ ONEINPUTFILE INTO ONE-STEP-LINE
                    AT END MOVE 'Y' TO WS-EOF
       *                    Invalidly structured data is printed empty when using
       *                    WS-SOME-NAME but is printed entirely when using
       *                    WS-CONTENT
-                   NOT AT END 
-
-                   MOVE DIRECTION OF TEMP-CABLE-STEP TO DIRECTION OF
-                   CONE-STUFF(LOOP-CTR)
-                   MOVE FUNCTION NUMVAL(NUM-STEPS OF TEMP-CABLE-STEP)
-                   TO NUM-STEPS OF
-                   CONE-STUFF(LOOP-CTR)
-                   ADD 1 TO LOOP-CTR
+                   NOT AT END
+                   ADD 1 TO WS-ONE-LINE-NUM
+                   PERFORM VALIDATE-ONE-STEP
+                   IF STEP-IS-VALID
+                       MOVE ONE-DIRECTION TO DIRECTION OF
+                       CONE-STUFF(LOOP-CTR)
+                       MOVE FUNCTION NUMVAL(ONE-NUM-STEPS)
+                       TO NUM-STEPS OF
+                       CONE-STUFF(LOOP-CTR)
+                       ADD 1 TO LOOP-CTR
+                   END-IF
                END-READ
            END-PERFORM.
       *DISPLAY "CABLE: "CABLE-ONE.
@@ -142,36 +316,108 @@
 
            SET LOOP-CTR TO 1 .
            MOVE 'N' TO WS-EOF .
+           MOVE 0 TO WS-TWO-LINE-NUM.
            OPEN Input TWOINPUTFILE.
            PERFORM UNTIL WS-EOF='Y'
-               READ TWOINPUTFILE INTO TEMP-CABLE-STEP
+               READ TWOINPUTFILE INTO TWO-STEP-LINE
                    AT END MOVE 'Y' TO WS-EOF
       *                    Invalidly structured data is printed empty when using
       *                    WS-SOME-NAME but is printed entirely when using
       *                    WS-CONTENT
-                   NOT AT END 
-
-                   MOVE DIRECTION OF TEMP-CABLE-STEP TO DIRECTION OF
-                   CTWO-STUFF(LOOP-CTR)
-                   MOVE FUNCTION NUMVAL(NUM-STEPS OF TEMP-CABLE-STEP)
-                   TO NUM-STEPS OF
-                   CTWO-STUFF(LOOP-CTR)
-                   ADD 1 TO LOOP-CTR
+                   NOT AT END
+                   ADD 1 TO WS-TWO-LINE-NUM
+                   PERFORM VALIDATE-TWO-STEP
+                   IF STEP-IS-VALID
+                       MOVE TWO-DIRECTION TO DIRECTION OF
+                       CTWO-STUFF(LOOP-CTR)
+                       MOVE FUNCTION NUMVAL(TWO-NUM-STEPS)
+                       TO NUM-STEPS OF
+                       CTWO-STUFF(LOOP-CTR)
+                       ADD 1 TO LOOP-CTR
+                   END-IF
                END-READ
            END-PERFORM.
       *DISPLAY "CABLE: "CABLE-TWO.
            CLOSE TWOINPUTFILE.
+           CLOSE REJECTFILE.
+           IF WS-REJECT-COUNT > 0
+               DISPLAY "VALIDATION: "WS-REJECT-COUNT" RECORD(S) "
+                   "REJECTED - SEE "WS-REJECT-DSN
+               MOVE 4 TO RETURN-CODE
+           END-IF.
 
       *    Cables parsed.
       *    Now write to grid and when they cross, mark as X
       *    Later find again using a search where DIRECTION is X (and not
       *    Z for uninitialized or U,D,L,R for up down left right)
 
-      * read cable 1 into the grid. X is right/left, Y is up/down.
-           SET LOOP-CTR TO 0 .
-           SET NAVX TO CENTEER .
-           SET NAVY TO CENTEER .
-           PERFORM UNTIL LOOP-CTR > 1000
+      *    WALK-CABLE-ONE is skipped entirely on a restart that
+      *    checkpointed past it (stage '2') - its GRIDDD work is
+      *    already on disk from before the run was killed.
+           IF WS-RESUME-STAGE = '2'
+               DISPLAY "SKIPPING CABLE 1 WALK - ALREADY CHECKPOINTED"
+           ELSE
+               PERFORM WALK-CABLE-ONE
+           END-IF.
+           PERFORM WALK-CABLE-TWO.
+
+       DISPLAY "MATCHES: "GRIDSET1AND2.
+      * compute steps-sum of each match, keep the minimum
+           SET STEPS-SUM TO 10000000
+           IF LATEST-INSERT2 OF GRIDSET1AND2 = 0
+               DISPLAY "NO CROSSINGS FOUND BETWEEN THE TWO WIRES"
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               PERFORM VARYING LOOP-CTR
+      *            Visit every crossing 1 thru LATEST-INSERT2
+      *            inclusive - this used to stop one short and drop
+      *            the final crossing from consideration.
+                   FROM 1 BY 1 UNTIL LOOP-CTR > LATEST-INSERT2
+                   SET VAL-A TO X-COORD OF SET-ENTRY2(LOOP-CTR)
+                   SET VAL-B TO Y-COORD OF SET-ENTRY2(LOOP-CTR)
+      * VAL-A and VAL-B are inputs to Procedure COUNT-STEPS.
+      * As are the cables stored in CABLE-ONE and CABLE-TWO
+      * Output will
+      * be in SS-NUM-STEPS
+                   PERFORM COUNT-STEPS
+                   SET STEPS-SUM TO
+                       FUNCTION MIN ( STEPS-SUM SS-NUM-STEPS )
+      * no need to track which intersection it was, because we only need
+      * to know the combined sum of steps for the best intersection
+               END-PERFORM
+               DISPLAY "MINIMUM STEPS-SUM: "STEPS-SUM
+           END-IF.
+
+           PERFORM COMPUTE-MIN-DISTANCE.
+           PERFORM PRINT-GRID-MAP.
+           PERFORM SUMMARY-REPORT.
+           PERFORM WRITE-RESULT-FILE.
+           PERFORM WRITE-PARTS-FILE.
+
+      *    The run finished cleanly, so there is nothing left to
+      *    resume - clear the checkpoint so the next run starts fresh.
+           PERFORM CLEAR-CHECKPOINT.
+           PERFORM WRITE-AUDIT-RECORD.
+
+           CLOSE GRIDFILE.
+
+       STOP RUN.
+
+       WALK-CABLE-ONE.
+      *    Read cable 1 into the grid. X is right/left, Y is up/down.
+      *    A restart resumes at WS-RESUME-LOOP-CTR/NAVX/NAVY instead of
+      *    the panel origin - see LOAD-CHECKPOINT.
+           IF WS-RESUME-STAGE = '1'
+               SET LOOP-CTR TO WS-RESUME-LOOP-CTR
+               SET NAVX TO WS-RESUME-NAVX
+               SET NAVY TO WS-RESUME-NAVY
+               SET WS-GRID-COUNT TO WS-RESUME-GRID-COUNT
+           ELSE
+               SET LOOP-CTR TO 0
+               SET NAVX TO CENTEER
+               SET NAVY TO CENTEER
+           END-IF.
+           PERFORM UNTIL LOOP-CTR > WS-MAX-CABLE-SEGS
                ADD 1 TO LOOP-CTR
                MOVE CONE-STUFF(LOOP-CTR) TO TEMP-CABLE-STEP
 
@@ -179,7 +425,7 @@
       *TEMP-CABLE-STEP":"NUM-STEPS OF TEMP-CABLE-STEP
                IF ( DIRECTION OF TEMP-CABLE-STEP =
                    UNINITIALIZED-DIRECTION )
-                   SET LOOP-CTR TO 1001
+                   ADD WS-MAX-CABLE-SEGS TO LOOP-CTR
                ELSE
 
       *    set every value from the current position up to (including) the
@@ -201,51 +447,87 @@
       *    only NAVX-POST XOR NAVY-POST are relevant, only NAVY XOR NAVX
       *    shall be modified
                PERFORM UNTIL NAVX = NAVX-POST OR NAVY = NAVY-POST
-     
+
                    IF DIRECTION OF TEMP-CABLE-STEP = RIGHT-DIRECTION
                        ADD 1 TO NAVX
                    END-IF
-     
+
                    IF DIRECTION OF TEMP-CABLE-STEP = UP-DIRECTION
                        ADD 1 TO NAVY
                    END-IF
-                    
+
                    IF DIRECTION OF TEMP-CABLE-STEP = LEFT-DIRECTION
                        SUBTRACT 1 FROM NAVX
                    END-IF
-     
+
                    IF DIRECTION OF TEMP-CABLE-STEP = DOWN-DIRECTION
                        SUBTRACT 1 FROM NAVY
                    END-IF
-     
-      *    search list for that value and if it is not there, set it
-                   SET SEARCHINDEX TO 1
-                   SEARCH SET-ENTRY OF GRIDSET
-                       VARYING SEARCHINDEX
-                       AT END 
-                           ADD 1 TO LATEST-INSERT OF GRIDSET
-                           MOVE CH1 TO CHAR OF SET-ENTRY(LATEST-INSERT)
-                           MOVE NAVX TO 
-                           X-COORD OF SET-ENTRY(LATEST-INSERT)
-                           MOVE NAVY TO 
-                           Y-COORD OF SET-ENTRY(LATEST-INSERT)
+
+      *    look up this cell in GRIDFILE and if it is not there, add it
+                   MOVE NAVX TO GR-X
+                   MOVE NAVY TO GR-Y
+                   READ GRIDFILE
+                       INVALID KEY
+                           ADD 1 TO WS-GRID-COUNT
+                           MOVE CH1 TO GR-CHAR
+                           IF DIRECTION OF TEMP-CABLE-STEP =
+                               UP-DIRECTION OR DIRECTION OF
+                               TEMP-CABLE-STEP = DOWN-DIRECTION
+                               MOVE '|' TO GR-SHAPE
+                           ELSE
+                               MOVE '-' TO GR-SHAPE
+                           END-IF
+                           WRITE GRID-RECORD
+                           IF WS-GRID-STATUS NOT = '00'
+                               DISPLAY "GRIDFILE WRITE FAILED - STATUS "
+                                   WS-GRID-STATUS
+                               MOVE 8 TO RETURN-CODE
+                           END-IF
+                           PERFORM UPDATE-GRID-BOUNDS
                            DISPLAY "["LOOP-CTR"] INSERTED CABLE1: ("
-                           NAVX", "NAVY") at ["LATEST-INSERT"]"
-                       WHEN ( X-COORD OF SET-ENTRY(SEARCHINDEX) = NAVX )
-                           AND
-                           ( Y-COORD OF SET-ENTRY(SEARCHINDEX) = NAVY )
-                           MOVE CH1 TO CHAR OF SET-ENTRY(SEARCHINDEX)
+                           NAVX", "NAVY") at ["WS-GRID-COUNT"]"
+                       NOT INVALID KEY
+                           MOVE CH1 TO GR-CHAR
+                           REWRITE GRID-RECORD
+                           IF WS-GRID-STATUS NOT = '00'
+                               DISPLAY "GRIDFILE REWRITE FAILED - "
+                                   WS-GRID-STATUS
+                               MOVE 8 TO RETURN-CODE
+                           END-IF
                            DISPLAY "MODIFIED CABLE1: ("NAVX", "NAVY")"
-                   END-SEARCH
+                   END-READ
                 END-PERFORM
+      *    Checkpoint every WS-CKPT-INTERVAL segments so a run killed
+      *    mid-cable can resume close to where it left off. Inside the
+      *    ELSE so the end-of-cable sentinel's LOOP-CTR-inflating exit
+      *    (above) never triggers a checkpoint write of a bogus,
+      *    out-of-range segment number.
+               DIVIDE LOOP-CTR BY WS-CKPT-INTERVAL
+                   GIVING WS-CKPT-QUOT REMAINDER WS-CKPT-REM
+               IF WS-CKPT-REM = 0
+                   PERFORM WRITE-CHECKPOINT-1
+               END-IF
                END-IF
             END-PERFORM.
 
-      *TODO: store second cable and intersections
-           SET LOOP-CTR TO 0 .
-           SET NAVX TO CENTEER .
-           SET NAVY TO CENTEER .
-           PERFORM UNTIL LOOP-CTR > 1000
+       WALK-CABLE-TWO.
+      *    Store second cable and find intersections with cable 1's
+      *    already-populated GRIDFILE. GRIDSET1AND2 (the crossing list
+      *    itself) is WORKING-STORAGE, not checkpointed, and empty at
+      *    the start of every run - so unlike WALK-CABLE-ONE, a
+      *    stage-'2' restart cannot skip ahead to WS-RESUME-LOOP-CTR
+      *    without permanently losing every crossing cable 2 found
+      *    before the checkpoint. Cable 2 therefore always walks from
+      *    the panel origin regardless of WS-RESUME-STAGE; the
+      *    checkpoint interval below still limits how much of that
+      *    walk a second interruption would have to repeat, and
+      *    GRIDFILE (cable 1's persisted work) means this replay never
+      *    touches WALK-CABLE-ONE again.
+           SET LOOP-CTR TO 0.
+           SET NAVX TO CENTEER.
+           SET NAVY TO CENTEER.
+           PERFORM UNTIL LOOP-CTR > WS-MAX-CABLE-SEGS
                ADD 1 TO LOOP-CTR
                MOVE CTWO-STUFF(LOOP-CTR) TO TEMP-CABLE-STEP
 
@@ -253,7 +535,7 @@
       *TEMP-CABLE-STEP":"NUM-STEPS OF TEMP-CABLE-STEP
                IF ( DIRECTION OF TEMP-CABLE-STEP =
                    UNINITIALIZED-DIRECTION )
-                   SET LOOP-CTR TO 1001
+                   ADD WS-MAX-CABLE-SEGS TO LOOP-CTR
                ELSE
 
 
@@ -276,71 +558,261 @@
       *    only NAVX-POST XOR NAVY-POST are relevant, only NAVY XOR NAVX
       *    shall be modified
                PERFORM UNTIL NAVX = NAVX-POST OR NAVY = NAVY-POST
-     
+
                    IF DIRECTION OF TEMP-CABLE-STEP = RIGHT-DIRECTION
                        ADD 1 TO NAVX
                    END-IF
-     
+
                    IF DIRECTION OF TEMP-CABLE-STEP = UP-DIRECTION
                        ADD 1 TO NAVY
                    END-IF
-                    
+
                    IF DIRECTION OF TEMP-CABLE-STEP = LEFT-DIRECTION
                        SUBTRACT 1 FROM NAVX
                    END-IF
-     
+
                    IF DIRECTION OF TEMP-CABLE-STEP = DOWN-DIRECTION
                        SUBTRACT 1 FROM NAVY
                    END-IF
-     
-                   SET SEARCHINDEX TO 1
-                   SEARCH SET-ENTRY OF GRIDSET
-                       VARYING SEARCHINDEX
-                       AT END
+
+                   MOVE NAVX TO GR-X
+                   MOVE NAVY TO GR-Y
+                   READ GRIDFILE
+                       INVALID KEY
       *                This was not crossed by cable 1
                            DISPLAY "NOPE"
-                       WHEN ( X-COORD OF SET-ENTRY(SEARCHINDEX) = NAVX )
-                           AND
-                           ( Y-COORD OF SET-ENTRY(SEARCHINDEX) = NAVY )
+                       NOT INVALID KEY
       *                This was crossed by cable 1, add it to new list
                            MOVE CH2 TO CHAR OF INSERTSETENTRY2
                            MOVE NAVX TO X-COORD OF INSERTSETENTRY2
                            MOVE NAVY TO Y-COORD OF INSERTSETENTRY2
-                           DISPLAY 
+                           DISPLAY
                            "FOUND VISITED BY BOTH: ("NAVX", "NAVY")"
                            PERFORM INSERTION
-                   END-SEARCH
+                   END-READ
                 END-PERFORM
+      *    Checkpoint every WS-CKPT-INTERVAL segments so a run killed
+      *    mid-cable can resume close to where it left off. Inside the
+      *    ELSE so the end-of-cable sentinel's LOOP-CTR-inflating exit
+      *    (above) never triggers a checkpoint write of a bogus,
+      *    out-of-range segment number.
+               DIVIDE LOOP-CTR BY WS-CKPT-INTERVAL
+                   GIVING WS-CKPT-QUOT REMAINDER WS-CKPT-REM
+               IF WS-CKPT-REM = 0
+                   PERFORM WRITE-CHECKPOINT-2
+               END-IF
                END-IF
            END-PERFORM.
 
-       DISPLAY "MATCHES: "GRIDSET1AND2.
-      * compute steps-sum of each match, keep the minimum
-           SET STEPS-SUM TO 10000000
-           PERFORM VARYING LOOP-CTR
-               FROM 1 BY 1 UNTIL LOOP-CTR = LATEST-INSERT2
-               SET VAL-A TO X-COORD OF SET-ENTRY2(LOOP-CTR)
-               SET VAL-B TO Y-COORD OF SET-ENTRY2(LOOP-CTR)
-      * VAL-A and VAL-B are inputs to Procedure COUNT-STEPS. 
-      * As are the cables stored in CABLE-ONE and CABLE-TWO
-      * Output will
-      * be in SS-NUM-STEPS
-               PERFORM COUNT-STEPS
-               SET STEPS-SUM TO FUNCTION MIN ( STEPS-SUM SS-NUM-STEPS )
-      * no need to track which intersection it was, because we only need
-      * to know the combined sum of steps for the best intersection
-           END-PERFORM.
+       LOAD-CHECKPOINT.
+      *    Populate WS-RESUME-* from a prior run's checkpoint, if one
+      *    exists. A missing file (FILE STATUS 35) means a fresh run -
+      *    WS-RESUME-STAGE stays SPACE and the walks start at the
+      *    panel origin as usual.
+           MOVE SPACE TO WS-RESUME-STAGE.
+           OPEN INPUT CHECKPTFILE.
+           IF WS-CKPT-STATUS = '00'
+               READ CHECKPTFILE
+                   AT END
+                       MOVE SPACE TO WS-RESUME-STAGE
+                   NOT AT END
+                       MOVE CKPT-STAGE TO WS-RESUME-STAGE
+                       MOVE CKPT-LOOP-CTR TO WS-RESUME-LOOP-CTR
+                       MOVE CKPT-NAVX TO WS-RESUME-NAVX
+                       MOVE CKPT-NAVY TO WS-RESUME-NAVY
+                       MOVE CKPT-GRID-COUNT TO WS-RESUME-GRID-COUNT
+                       MOVE CKPT-CROSS-COUNT TO WS-RESUME-CROSS-COUNT
+               END-READ
+               CLOSE CHECKPTFILE
+           END-IF.
 
-           DISPLAY "MINIMUM STEPS-SUM: "STEPS-SUM.
+       WRITE-CHECKPOINT-1.
+      *    Rewrite the one checkpoint record with cable 1's current
+      *    walk position. LINE SEQUENTIAL has no REWRITE, so the file
+      *    is closed and reopened OUTPUT to replace its single record.
+           MOVE '1' TO CKPT-STAGE.
+           MOVE LOOP-CTR TO CKPT-LOOP-CTR.
+           MOVE NAVX TO CKPT-NAVX.
+           MOVE NAVY TO CKPT-NAVY.
+           MOVE WS-GRID-COUNT TO CKPT-GRID-COUNT.
+           MOVE 0 TO CKPT-CROSS-COUNT.
+           OPEN OUTPUT CHECKPTFILE.
+           WRITE CKPT-RECORD.
+           CLOSE CHECKPTFILE.
 
-       STOP RUN.
+       WRITE-CHECKPOINT-2.
+      *    Same as WRITE-CHECKPOINT-1 but for cable 2's walk, once
+      *    cable 1's is fully on disk.
+           MOVE '2' TO CKPT-STAGE.
+           MOVE LOOP-CTR TO CKPT-LOOP-CTR.
+           MOVE NAVX TO CKPT-NAVX.
+           MOVE NAVY TO CKPT-NAVY.
+           MOVE WS-GRID-COUNT TO CKPT-GRID-COUNT.
+           MOVE LATEST-INSERT2 OF GRIDSET1AND2 TO CKPT-CROSS-COUNT.
+           OPEN OUTPUT CHECKPTFILE.
+           WRITE CKPT-RECORD.
+           CLOSE CHECKPTFILE.
+
+       CLEAR-CHECKPOINT.
+      *    Leave an empty checkpoint file behind so LOAD-CHECKPOINT's
+      *    next READ hits AT END and the next run starts fresh.
+           OPEN OUTPUT CHECKPTFILE.
+           CLOSE CHECKPTFILE.
+
+       RESOLVE-FILENAMES.
+      *    Let ONEDD/TWODD (exported before the run, or set as JCL DD
+      *    overrides by a caller using this program under a job
+      *    scheduler) replace the built-in cable1.txt/cable2.txt
+      *    defaults, so a new wiring diagram can be evaluated without
+      *    overwriting the production input files.
+           MOVE SPACES TO WS-ENV-OVERRIDE.
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT "ONEDD".
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-ENV-OVERRIDE TO WS-ONE-DSN
+           END-IF.
+           MOVE SPACES TO WS-ENV-OVERRIDE.
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT "TWODD".
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-ENV-OVERRIDE TO WS-TWO-DSN
+           END-IF.
+           MOVE SPACES TO WS-ENV-OVERRIDE.
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT "REJECTDD".
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-ENV-OVERRIDE TO WS-REJECT-DSN
+           END-IF.
+           MOVE SPACES TO WS-ENV-OVERRIDE.
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT "GRIDDD".
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-ENV-OVERRIDE TO WS-GRID-DSN
+           END-IF.
+           MOVE SPACES TO WS-ENV-OVERRIDE.
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT "RESULTDD".
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-ENV-OVERRIDE TO WS-RESULT-DSN
+           END-IF.
+           MOVE SPACES TO WS-ENV-OVERRIDE.
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT "CKPTDD".
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-ENV-OVERRIDE TO WS-CKPT-DSN
+           END-IF.
+           MOVE SPACES TO WS-ENV-OVERRIDE.
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT "AUDITDD".
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-ENV-OVERRIDE TO WS-AUDIT-DSN
+           END-IF.
+           MOVE SPACES TO WS-ENV-OVERRIDE.
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT "PARTSDD".
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-ENV-OVERRIDE TO WS-PARTS-DSN
+           END-IF.
+
+       WRITE-AUDIT-RECORD.
+      *    Append one line to AUDITDD recording this run's inputs and
+      *    headline results - unlike RESULTDD (overwritten every run),
+      *    AUDITDD accumulates across runs so the history survives.
+           MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP.
+           MOVE SPACES TO AUDIT-LINE.
+           STRING "TS=" WS-AUDIT-TIMESTAMP
+               " PROG=WIREPT2"
+               " ONE=" FUNCTION TRIM(WS-ONE-DSN)
+               " TWO=" FUNCTION TRIM(WS-TWO-DSN)
+               " CROSSINGS=" LATEST-INSERT2 OF GRIDSET1AND2
+               DELIMITED BY SIZE INTO AUDIT-LINE.
+           IF HAVE-MIN-DISTANCE
+               STRING FUNCTION TRIM(AUDIT-LINE)
+                   " MIN-DIST=" WS-MIN-DISTANCE
+                   DELIMITED BY SIZE INTO AUDIT-LINE
+           ELSE
+               STRING FUNCTION TRIM(AUDIT-LINE) " MIN-DIST=NONE"
+                   DELIMITED BY SIZE INTO AUDIT-LINE
+           END-IF.
+           IF LATEST-INSERT2 OF GRIDSET1AND2 = 0
+               STRING FUNCTION TRIM(AUDIT-LINE) " MIN-STEPS=NONE"
+                   DELIMITED BY SIZE INTO AUDIT-LINE
+           ELSE
+               STRING FUNCTION TRIM(AUDIT-LINE)
+                   " MIN-STEPS=" STEPS-SUM
+                   DELIMITED BY SIZE INTO AUDIT-LINE
+           END-IF.
+           MOVE RETURN-CODE TO WS-AUDIT-RC.
+           STRING FUNCTION TRIM(AUDIT-LINE) " RC=" WS-AUDIT-RC
+               DELIMITED BY SIZE INTO AUDIT-LINE.
+      *    OPEN EXTEND requires the dataset to already exist - a first
+      *    run on a brand-new AUDITDD gets status 35 (file not found),
+      *    so fall back to OPEN OUTPUT to create it.
+           OPEN EXTEND AUDITFILE.
+           IF WS-AUDIT-STATUS = '35'
+               OPEN OUTPUT AUDITFILE
+           END-IF.
+           WRITE AUDIT-LINE.
+           CLOSE AUDITFILE.
+
+       VALIDATE-ONE-STEP.
+      *    Reject anything whose DIRECTION is not U/D/L/R or whose
+      *    NUM-STEPS is not numeric before it ever reaches the grid.
+      *    A cable already at WS-MAX-CABLE-SEGS is rejected too, rather
+      *    than silently overrunning CONE-STUFF.
+           SET STEP-IS-VALID TO TRUE.
+           MOVE SPACES TO WS-REJECT-REASON.
+           IF LOOP-CTR > WS-MAX-CABLE-SEGS
+               SET STEP-IS-INVALID TO TRUE
+               MOVE "CABLE EXCEEDS MAX SEGMENTS" TO WS-REJECT-REASON
+           ELSE
+               IF ONE-DIRECTION NOT = UP-DIRECTION
+                   AND ONE-DIRECTION NOT = DOWN-DIRECTION
+                   AND ONE-DIRECTION NOT = LEFT-DIRECTION
+                   AND ONE-DIRECTION NOT = RIGHT-DIRECTION
+                   SET STEP-IS-INVALID TO TRUE
+                   MOVE "BAD DIRECTION" TO WS-REJECT-REASON
+               ELSE
+                   IF FUNCTION TRIM(ONE-NUM-STEPS) NOT NUMERIC
+                       SET STEP-IS-INVALID TO TRUE
+                       MOVE "NON-NUMERIC NUM-STEPS" TO WS-REJECT-REASON
+                   END-IF
+               END-IF
+           END-IF.
+           IF STEP-IS-INVALID
+               ADD 1 TO WS-REJECT-COUNT
+               STRING "ONEINPUTFILE LINE " WS-ONE-LINE-NUM
+                   ": '" ONE-STEP-LINE "' - " WS-REJECT-REASON
+                   DELIMITED BY SIZE INTO REJECT-LINE
+               WRITE REJECT-LINE
+           END-IF.
+
+       VALIDATE-TWO-STEP.
+      *    Same as VALIDATE-ONE-STEP, including the max-segments guard.
+           SET STEP-IS-VALID TO TRUE.
+           MOVE SPACES TO WS-REJECT-REASON.
+           IF LOOP-CTR > WS-MAX-CABLE-SEGS
+               SET STEP-IS-INVALID TO TRUE
+               MOVE "CABLE EXCEEDS MAX SEGMENTS" TO WS-REJECT-REASON
+           ELSE
+               IF TWO-DIRECTION NOT = UP-DIRECTION
+                   AND TWO-DIRECTION NOT = DOWN-DIRECTION
+                   AND TWO-DIRECTION NOT = LEFT-DIRECTION
+                   AND TWO-DIRECTION NOT = RIGHT-DIRECTION
+                   SET STEP-IS-INVALID TO TRUE
+                   MOVE "BAD DIRECTION" TO WS-REJECT-REASON
+               ELSE
+                   IF FUNCTION TRIM(TWO-NUM-STEPS) NOT NUMERIC
+                       SET STEP-IS-INVALID TO TRUE
+                       MOVE "NON-NUMERIC NUM-STEPS" TO WS-REJECT-REASON
+                   END-IF
+               END-IF
+           END-IF.
+           IF STEP-IS-INVALID
+               ADD 1 TO WS-REJECT-COUNT
+               STRING "TWOINPUTFILE LINE " WS-TWO-LINE-NUM
+                   ": '" TWO-STEP-LINE "' - " WS-REJECT-REASON
+                   DELIMITED BY SIZE INTO REJECT-LINE
+               WRITE REJECT-LINE
+           END-IF.
 
        INSERTION.
            SET SEARCHINDEX2 TO 1.
            SEARCH SET-ENTRY2 OF GRIDSET1AND2
                AT END
-                   ADD 1 TO LATEST-INSERT2 OF GRIDSET1AND2
-                   MOVE INSERTSETENTRY2 TO SET-ENTRY2(LATEST-INSERT2)
+                   PERFORM INSERT-NEW-CROSSING
                WHEN ( X-COORD OF INSERTSETENTRY2 = X-COORD OF
                        SET-ENTRY2(SEARCHINDEX2)
                    AND Y-COORD OF INSERTSETENTRY2 = Y-COORD OF
@@ -349,6 +821,234 @@
                        CHAR OF SET-ENTRY2(SEARCHINDEX2)
            END-SEARCH.
 
+      *    GnuCOBOL's SEARCH grammar cannot parse a nested IF/END-IF
+      *    that subscripts the table under search directly inside the
+      *    AT END phrase, so the bounds check is factored into its own
+      *    paragraph and PERFORMed from AT END instead.
+       INSERT-NEW-CROSSING.
+           IF LATEST-INSERT2 OF GRIDSET1AND2 >=
+                   WS-MAX-CROSSINGS OF GRIDSET1AND2
+               DISPLAY "TOO MANY CROSSINGS - GRIDSET1AND2 FULL AT "
+                   WS-MAX-CROSSINGS OF GRIDSET1AND2
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               ADD 1 TO LATEST-INSERT2 OF GRIDSET1AND2
+               MOVE INSERTSETENTRY2 TO SET-ENTRY2(LATEST-INSERT2)
+           END-IF.
+
+       UPDATE-GRID-BOUNDS.
+      *    Cable 1's bounding box, widened (or started) as each new
+      *    cell is written to GRIDFILE - replaces re-scanning the old
+      *    in-memory GRIDSET table for min/max X-COORD/Y-COORD.
+           IF NOT HAVE-GRID-CELL
+               SET GM-MIN-X TO NAVX
+               SET GM-MAX-X TO NAVX
+               SET GM-MIN-Y TO NAVY
+               SET GM-MAX-Y TO NAVY
+               SET WS-HAVE-GRID-CELL TO 'Y'
+           ELSE
+               IF NAVX < GM-MIN-X
+                   SET GM-MIN-X TO NAVX
+               END-IF
+               IF NAVX > GM-MAX-X
+                   SET GM-MAX-X TO NAVX
+               END-IF
+               IF NAVY < GM-MIN-Y
+                   SET GM-MIN-Y TO NAVY
+               END-IF
+               IF NAVY > GM-MAX-Y
+                   SET GM-MAX-Y TO NAVY
+               END-IF
+           END-IF.
+
+       PRINT-GRID-MAP.
+      *    Chart cable 1's path ('-'/'|' per SHAPE) bounded to the
+      *    min/max X-COORD/Y-COORD actually touched (tracked live by
+      *    UPDATE-GRID-BOUNDS as GRIDFILE was built), with every
+      *    GRIDSET1AND2 crossing overlaid as 'X' and everything else
+      *    printed as '.'. Suppressed above GM-MAX-AREA cells so a
+      *    real panel-sized run doesn't try to DISPLAY a huge map one
+      *    row at a time.
+           IF WS-GRID-COUNT = 0
+               DISPLAY "GRID MAP: CABLE 1 HAS NO CHARTED PATH"
+           ELSE
+               SUBTRACT GM-MIN-X FROM GM-MAX-X GIVING GM-WIDTH
+               ADD 1 TO GM-WIDTH
+               SUBTRACT GM-MIN-Y FROM GM-MAX-Y GIVING GM-HEIGHT
+               ADD 1 TO GM-HEIGHT
+               MULTIPLY GM-WIDTH BY GM-HEIGHT GIVING GM-AREA
+
+               DISPLAY "GRID MAP: X "GM-MIN-X" TO "GM-MAX-X
+                   ", Y "GM-MIN-Y" TO "GM-MAX-Y
+                   " ("GM-AREA" CELLS)"
+               IF GM-AREA > GM-MAX-AREA OR GM-WIDTH > GM-MAX-WIDTH
+                   DISPLAY "GRID MAP SUPPRESSED - TOO LARGE TO "
+                       "DISPLAY ROW BY ROW"
+               ELSE
+                   SET GM-Y TO GM-MAX-Y
+                   PERFORM UNTIL GM-Y < GM-MIN-Y
+                       MOVE SPACES TO GM-ROW
+                       SET GM-ROW-LEN TO 0
+                       SET GM-X TO GM-MIN-X
+                       PERFORM UNTIL GM-X > GM-MAX-X
+                           MOVE '.' TO GM-CELL-CHAR
+                           MOVE GM-X TO GR-X
+                           MOVE GM-Y TO GR-Y
+                           READ GRIDFILE
+                               INVALID KEY
+                                   CONTINUE
+                               NOT INVALID KEY
+                                   MOVE GR-SHAPE TO GM-CELL-CHAR
+                           END-READ
+                           SET GM-IS-CROSSING TO 'N'
+                           SET SEARCHINDEX2 TO 1
+                           SEARCH SET-ENTRY2 OF GRIDSET1AND2
+                               VARYING SEARCHINDEX2
+                               AT END
+                                   CONTINUE
+                               WHEN
+                                   ( X-COORD OF
+                                       SET-ENTRY2(SEARCHINDEX2) = GM-X )
+                                   AND
+                                   ( Y-COORD OF
+                                       SET-ENTRY2(SEARCHINDEX2) = GM-Y )
+                                   SET GM-IS-CROSSING TO 'Y'
+                           END-SEARCH
+                           IF GM-CELL-IS-CROSSING
+                               MOVE 'X' TO GM-CELL-CHAR
+                           END-IF
+                           ADD 1 TO GM-ROW-LEN
+                           MOVE GM-CELL-CHAR TO GM-ROW(GM-ROW-LEN:1)
+                           ADD 1 TO GM-X
+                       END-PERFORM
+                       DISPLAY GM-ROW(1:GM-ROW-LEN)
+                       SUBTRACT 1 FROM GM-Y
+                   END-PERFORM
+               END-IF
+           END-IF.
+
+       SUMMARY-REPORT.
+      *    One-page end-of-job total: wire length per cable, the
+      *    bounding box GRIDSET actually used (left in GM-MIN-X/
+      *    GM-MAX-X/GM-MIN-Y/GM-MAX-Y by PRINT-GRID-MAP, which must
+      *    run first), and the crossing count from GRIDSET1AND2.
+           SET WS-WIRE1-LENGTH TO 0.
+           SET TEMP-NUM TO 1.
+           PERFORM UNTIL TEMP-NUM > WS-MAX-CABLE-SEGS
+               OR DIRECTION OF CONE-STUFF(TEMP-NUM) =
+                   UNINITIALIZED-DIRECTION
+               ADD NUM-STEPS OF CONE-STUFF(TEMP-NUM) TO WS-WIRE1-LENGTH
+               ADD 1 TO TEMP-NUM
+           END-PERFORM.
+
+           SET WS-WIRE2-LENGTH TO 0.
+           SET TEMP-NUM TO 1.
+           PERFORM UNTIL TEMP-NUM > WS-MAX-CABLE-SEGS
+               OR DIRECTION OF CTWO-STUFF(TEMP-NUM) =
+                   UNINITIALIZED-DIRECTION
+               ADD NUM-STEPS OF CTWO-STUFF(TEMP-NUM) TO WS-WIRE2-LENGTH
+               ADD 1 TO TEMP-NUM
+           END-PERFORM.
+
+           DISPLAY "----------------------------------------------".
+           DISPLAY "WIREPT2 SUMMARY".
+           DISPLAY "  CABLE ONE TOTAL LENGTH: "WS-WIRE1-LENGTH.
+           DISPLAY "  CABLE TWO TOTAL LENGTH: "WS-WIRE2-LENGTH.
+           IF WS-GRID-COUNT = 0
+               DISPLAY "  BOUNDING BOX: NO CHARTED PATH"
+           ELSE
+               DISPLAY "  BOUNDING BOX: X "GM-MIN-X" TO "GM-MAX-X
+                   ", Y "GM-MIN-Y" TO "GM-MAX-Y
+           END-IF.
+           DISPLAY "  CROSSING COUNT: "LATEST-INSERT2 OF GRIDSET1AND2.
+           IF HAVE-MIN-DISTANCE
+               DISPLAY "  MINIMUM MANHATTAN DISTANCE: "WS-MIN-DISTANCE
+           ELSE
+               DISPLAY "  MINIMUM MANHATTAN DISTANCE: NONE FOUND"
+           END-IF.
+           DISPLAY "----------------------------------------------".
+
+       COMPUTE-MIN-DISTANCE.
+      *    Smallest Manhattan distance (from CENTEER, the (0,0)
+      *    origin) among GRIDSET1AND2's crossings - same technique
+      *    WIREPT3 uses for its own N-way crossing set.
+           MOVE 'N' TO WS-HAVE-MIN-DISTANCE.
+           SET WS-MIN-DISTANCE TO 0.
+           SET SEARCHINDEX2 TO 1.
+           PERFORM UNTIL SEARCHINDEX2 > LATEST-INSERT2 OF GRIDSET1AND2
+               SUBTRACT CENTEER FROM X-COORD OF SET-ENTRY2(SEARCHINDEX2)
+                   GIVING WS-DIST-X
+               SUBTRACT CENTEER FROM Y-COORD OF SET-ENTRY2(SEARCHINDEX2)
+                   GIVING WS-DIST-Y
+               SET WS-DIST-X TO FUNCTION ABS ( WS-DIST-X )
+               SET WS-DIST-Y TO FUNCTION ABS ( WS-DIST-Y )
+               ADD WS-DIST-X TO WS-DIST-Y GIVING WS-DIST-SUM
+               IF NOT HAVE-MIN-DISTANCE
+                   MOVE WS-DIST-SUM TO WS-MIN-DISTANCE
+                   MOVE 'Y' TO WS-HAVE-MIN-DISTANCE
+               ELSE
+                   SET WS-MIN-DISTANCE TO
+                       FUNCTION MIN ( WS-MIN-DISTANCE WS-DIST-SUM )
+               END-IF
+               ADD 1 TO SEARCHINDEX2
+           END-PERFORM.
+
+       WRITE-RESULT-FILE.
+      *    Archive this run's crossing list and minimum-distance/
+      *    minimum-steps figures to RESULTDD, so it can be kept or
+      *    diffed against a later run instead of only living in this
+      *    run's SYSOUT.
+           OPEN OUTPUT RESULTFILE.
+           MOVE SPACES TO RESULT-LINE.
+           STRING "WIREPT2 RESULT - CROSSING COUNT: "
+               LATEST-INSERT2 OF GRIDSET1AND2
+               DELIMITED BY SIZE INTO RESULT-LINE
+           WRITE RESULT-LINE.
+           SET SEARCHINDEX2 TO 1.
+           PERFORM UNTIL SEARCHINDEX2 > LATEST-INSERT2 OF GRIDSET1AND2
+               MOVE SPACES TO RESULT-LINE
+               STRING "CROSSING X=" X-COORD OF SET-ENTRY2(SEARCHINDEX2)
+                   " Y=" Y-COORD OF SET-ENTRY2(SEARCHINDEX2)
+                   DELIMITED BY SIZE INTO RESULT-LINE
+               WRITE RESULT-LINE
+               ADD 1 TO SEARCHINDEX2
+           END-PERFORM.
+           MOVE SPACES TO RESULT-LINE.
+           IF HAVE-MIN-DISTANCE
+               STRING "MINIMUM MANHATTAN DISTANCE: " WS-MIN-DISTANCE
+                   DELIMITED BY SIZE INTO RESULT-LINE
+           ELSE
+               STRING "MINIMUM MANHATTAN DISTANCE: NONE FOUND"
+                   DELIMITED BY SIZE INTO RESULT-LINE
+           END-IF.
+           WRITE RESULT-LINE.
+           MOVE SPACES TO RESULT-LINE.
+           IF LATEST-INSERT2 OF GRIDSET1AND2 = 0
+               STRING "MINIMUM STEPS-SUM: NONE FOUND"
+                   DELIMITED BY SIZE INTO RESULT-LINE
+           ELSE
+               STRING "MINIMUM STEPS-SUM: " STEPS-SUM
+                   DELIMITED BY SIZE INTO RESULT-LINE
+           END-IF.
+           WRITE RESULT-LINE.
+           CLOSE RESULTFILE.
+
+       WRITE-PARTS-FILE.
+      *    One PARTS-RECORD per GRIDSET1AND2 crossing - PARTSDD, unlike
+      *    RESULTDD, carries no headers or labels so a downstream
+      *    parts-ordering program can read it field by field instead of
+      *    parsing text.
+           OPEN OUTPUT PARTSFILE.
+           SET SEARCHINDEX2 TO 1.
+           PERFORM UNTIL SEARCHINDEX2 > LATEST-INSERT2 OF GRIDSET1AND2
+               MOVE X-COORD OF SET-ENTRY2(SEARCHINDEX2) TO PARTS-X
+               MOVE Y-COORD OF SET-ENTRY2(SEARCHINDEX2) TO PARTS-Y
+               MOVE CHAR OF SET-ENTRY2(SEARCHINDEX2) TO PARTS-CHAR
+               WRITE PARTS-RECORD
+               ADD 1 TO SEARCHINDEX2
+           END-PERFORM.
+           CLOSE PARTSFILE.
+
        COUNT-STEPS-INNER-COMPUTATION.
            SET SS-CROSSES TO 1.
       *     It crosses here. Compute the Distance Moved
@@ -370,25 +1070,30 @@
       *     CABLE-ONE and CABLE-TWO
            SET SS-NUM-STEPS TO 0.
       * Get next step, and next, and next...
-           SET SS-INDEX TO 0.
+      *    SS-INDEX walks CONE-STUFF/CTWO-STUFF and must stay within
+      *    1 thru the table size - it used to start at zero (an
+      *    invalid subscript) and have no upper bound of its own,
+      *    which could walk off the end of the table and abend if the
+      *    target was never reached.
+           SET SS-INDEX TO 1.
            SET SS-CURR-X TO CENTEER.
            SET SS-CURR-Y TO CENTEER.
            SET SS-SHOULD-STOP TO 0.
-           PERFORM UNTIL LOOP-CTR > 1000 OR SS-SHOULD-STOP = 1
+           PERFORM UNTIL SS-INDEX > WS-MAX-CABLE-SEGS
+               OR SS-SHOULD-STOP = 1
                MOVE CONE-STUFF(SS-INDEX) TO TEMP-CABLE-STEP
-               DISPLAY "Lp 1: "LOOP-CTR",  Cur Best Sum: "STEPS-SUM
                PERFORM COUNT-STEPS-ANOTHER-INNER
                ADD SS-COUNTER TO SS-NUM-STEPS
       *     SS-COUNTER WAS SET BY THE PERFORM
                END-PERFORM.
-           SET SS-INDEX TO 0.
+           SET SS-INDEX TO 1.
            SET SS-CURR-X TO CENTEER.
            SET SS-CURR-Y TO CENTEER.
            SET SS-SHOULD-STOP TO 0.
       * Also for the second cable. Sum together.
-           PERFORM UNTIL LOOP-CTR > 1000 OR SS-SHOULD-STOP = 1
+           PERFORM UNTIL SS-INDEX > WS-MAX-CABLE-SEGS
+               OR SS-SHOULD-STOP = 1
                MOVE CTWO-STUFF(SS-INDEX) TO TEMP-CABLE-STEP
-               DISPLAY "Lp 2: "LOOP-CTR",  Cur Best Sum: "STEPS-SUM
                PERFORM COUNT-STEPS-ANOTHER-INNER
                ADD SS-COUNTER TO SS-NUM-STEPS
       *     SS-COUNTER WAS SET BY THE PERFORM
