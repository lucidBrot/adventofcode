@@ -1,6 +1,6 @@
       * Required: Info about the program
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. HELLO.
+       PROGRAM-ID. WIREPT1.
        AUTHOR. LUCID.
       * INPUT / OUTPUT and such
        ENVIRONMENT DIVISION.
@@ -11,13 +11,52 @@
       ** OBJECT-COMPUTER. XXX
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       SELECT ONEINPUTFILE ASSIGN TO 'cable1.txt'
-           ORGANIZATION IS LINE SEQUENTIAL.
-       SELECT TWOINPUTFILE ASSIGN TO 'cable2.txt'
-           ORGANIZATION IS LINE SEQUENTIAL.
+      *    ONEDD/TWODD default to cable1.txt/cable2.txt below, but a
+      *    caller can point this run at a different wire-pair by
+      *    exporting ONEDD/TWODD (the JCL-DD-style override used by
+      *    WIREJOB) before the run - see RESOLVE-FILENAMES.
+           SELECT ONEINPUTFILE ASSIGN TO DYNAMIC WS-ONE-DSN
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TWOINPUTFILE ASSIGN TO DYNAMIC WS-TWO-DSN
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *    Bad DIRECTION/NUM-STEPS records are flagged here instead of
+      *    being allowed to distort the grid - see VALIDATE-ONE-STEP/
+      *    VALIDATE-TWO-STEP.
+           SELECT REJECTFILE ASSIGN TO DYNAMIC WS-REJECT-DSN
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *    Final crossing list and minimum-distance figure, written so
+      *    a run can be archived/diffed instead of only living in the
+      *    job's SYSOUT - see WRITE-RESULT-FILE.
+           SELECT RESULTFILE ASSIGN TO DYNAMIC WS-RESULT-DSN
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *    Append-only history of every run - timestamp, inputs, and
+      *    headline results - so a run's inputs and outcome survive
+      *    after RESULTDD is overwritten by the next run. See
+      *    WRITE-AUDIT-RECORD.
+           SELECT AUDITFILE ASSIGN TO DYNAMIC WS-AUDIT-DSN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
       * Constants and Variables are in the Data Division:
       * File, Working-storage for temp variables, Local-Storage for allocated variables, Linkage
        DATA DIVISION.
+       FILE SECTION.
+      *    Raw wire-step line as it arrives from the input dataset,
+      *    e.g. 'R75      ' - direction code plus zero-padded steps.
+       FD  ONEINPUTFILE.
+       01  ONE-STEP-LINE.
+           05 ONE-DIRECTION PIC X(01).
+           05 ONE-NUM-STEPS PIC X(09).
+       FD  TWOINPUTFILE.
+       01  TWO-STEP-LINE.
+           05 TWO-DIRECTION PIC X(01).
+           05 TWO-NUM-STEPS PIC X(09).
+       FD  REJECTFILE.
+       01  REJECT-LINE PIC X(80).
+       FD  RESULTFILE.
+       01  RESULT-LINE PIC X(80).
+       FD  AUDITFILE.
+       01  AUDIT-LINE PIC X(200).
+
        WORKING-STORAGE SECTION.
       * Define a variable at hierarchy 01 (up to 49) or in the case of
       * 01 it can also be a constant. See page 111 (pdf page 125) for
@@ -34,83 +73,95 @@
            05 WS-SOME-NAME PIC A(25).
       * Alphabetic string of 1 byte length:
        01 WS-EOF PIC A(1).
+      *    Wire-pair dataset names, defaulted and then overridden at
+      *    RESOLVE-FILENAMES time by the ONEDD/TWODD DD-style
+      *    environment variables.
+       01 WS-ONE-DSN PIC X(100) VALUE 'cable1.txt'.
+       01 WS-TWO-DSN PIC X(100) VALUE 'cable2.txt'.
+       01 WS-REJECT-DSN PIC X(100) VALUE 'reject.txt'.
+       01 WS-RESULT-DSN PIC X(100) VALUE 'result1.txt'.
+       01 WS-AUDIT-DSN PIC X(100) VALUE 'audit.txt'.
+       01 WS-ENV-OVERRIDE PIC X(100).
+      *    Run timestamp for the audit trail - see WRITE-AUDIT-RECORD.
+       01 WS-AUDIT-TIMESTAMP PIC X(21).
+      *    RETURN-CODE is a COMP special register and cannot be
+      *    STRINGed directly - copied here to a DISPLAY-usage field
+      *    first.
+       01 WS-AUDIT-RC PIC 9(3) VALUE 0.
+       01 WS-AUDIT-STATUS PIC X(2) VALUE '00'.
+
+      *    Input-validation counters and working fields - see
+      *    VALIDATE-ONE-STEP/VALIDATE-TWO-STEP.
+       01 WS-ONE-LINE-NUM PIC 9(9) VALUE 0.
+       01 WS-TWO-LINE-NUM PIC 9(9) VALUE 0.
+       01 WS-REJECT-COUNT PIC 9(9) VALUE 0.
+       01 WS-STEP-IS-VALID PIC X(1) VALUE 'Y'.
+           88 STEP-IS-VALID VALUE 'Y'.
+           88 STEP-IS-INVALID VALUE 'N'.
+       01 WS-REJECT-REASON PIC X(40).
       * Valid PICTURE characters are A(alphabetic), N(single character -
       * same as X(2)),
       * X(Alphanumeric), Z, 1, 9 and *
       * I don't know yet what all of them do.
-       01 CH1 PIC X(1) VALUE '1'.
-       01 CH2 PIC X(1) VALUE '2'.
-       01 CHBOTH PIC X(1) VALUE 'B'.
-       01 CHEMPTY PIC X(1) VALUE 'E'.
-
-       01 TEMP-CABLE-STEP.
-           05 DIRECTION PIC A(1) VALUE 'Z'.
-           05 NUM-STEPS PIC S9(9) USAGE IS COMPUTATIONAL VALUE 0.
-
-       01 CABLE-ONE.
-           02 CONE-STUFF OCCURS 1000 TIMES.
-               05 DIRECTION PIC A(1) VALUE 'Z'.
-               05 NUM-STEPS PIC S9(9) USAGE IS COMPUTATIONAL VALUE 0.
-
-       01 CABLE-TWO.
-           02 CTWO-STUFF OCCURS 1000 TIMES.
-               05 DIRECTION PIC A(1) VALUE 'Z'.
-               05 NUM-STEPS PIC S9(9) USAGE IS COMPUTATIONAL VALUE 0.
-
-       01 UNINITIALIZED-DIRECTION PIC A(1) VALUE 'Z'.
-       01 UP-DIRECTION PIC A(1) VALUE 'U'.
-       01 DOWN-DIRECTION PIC A(1) VALUE 'D'.
-       01 LEFT-DIRECTION PIC A(1) VALUE 'L'.
-       01 RIGHT-DIRECTION PIC A(1) VALUE 'R'.
+      *    Wire-step and grid-entry layouts shared with WIREPT2 - see
+      *    copybooks/CABLELAY.cpy.
+           COPY CABLELAY.
 
        01 LOOP-CTR PIC 9(10) VALUE 1 .
-           
+
        01 CENTEER PIC S9(9) USAGE IS COMPUTATIONAL VALUE 38500 .
        01 NAVX PIC S9(9) USAGE IS COMPUTATIONAL.
        01 NAVY PIC S9(9) USAGE IS COMPUTATIONAL.
 
-       01 GRIDSET.
-           03 SET-ENTRY OCCURS 1000 TIMES INDEXED BY SEARCHINDEX.
-               05 X-COORD PIC 9(9).
-               05 Y-COORD PIC 9(9).
-               05 CHAR PIC X(1) VALUE 'E'.
-           03 LATEST-INSERT PIC 9(9) VALUE 0.
-
-       01 GRIDSET1AND2.
-           03 SET-ENTRY2 OCCURS 1000 TIMES INDEXED BY SEARCHINDEX2.
-               05 X-COORD PIC 9(9).
-               05 Y-COORD PIC 9(9).
-               05 CHAR PIC X(1) VALUE 'E'.
-           03 LATEST-INSERT2 PIC 9(9) VALUE 0.
-
-       01 INSERTSETENTRY2.
-           03 X-COORD PIC 9(9).
-           03 Y-COORD PIC 9(9).
-           03 CHAR PIC X(1) VALUE 'E'.
+      *    End-of-job summary totals - see SUMMARY-REPORT.
+       01 WS-WIRE1-LENGTH PIC 9(9) VALUE 0.
+       01 WS-WIRE2-LENGTH PIC 9(9) VALUE 0.
+       01 WS-MIN-X PIC S9(9) VALUE 0.
+       01 WS-MAX-X PIC S9(9) VALUE 0.
+       01 WS-MIN-Y PIC S9(9) VALUE 0.
+       01 WS-MAX-Y PIC S9(9) VALUE 0.
+
+      *    Smallest Manhattan distance among GRIDSET1AND2's crossings
+      *    - the archived result/audit records need this figure
+      *    alongside the crossing list. See COMPUTE-MIN-DISTANCE.
+       01 WS-MIN-DISTANCE PIC 9(9) VALUE 0.
+       01 WS-HAVE-MIN-DISTANCE PIC X(1) VALUE 'N'.
+           88 HAVE-MIN-DISTANCE VALUE 'Y'.
+       01 WS-DIST-X PIC 9(9) VALUE 0.
+       01 WS-DIST-Y PIC 9(9) VALUE 0.
+       01 WS-DIST-SUM PIC 9(9) VALUE 0.
 
        01 TEMP-NUM PIC 9(10) VALUE 0.
 
 
       * Executable Code
        PROCEDURE DIVISION.
+           PERFORM RESOLVE-FILENAMES.
+
+           OPEN OUTPUT REJECTFILE.
+
            SET LOOP-CTR TO 1 .
            MOVE 'N' TO WS-EOF .
+           MOVE 0 TO WS-ONE-LINE-NUM.
       *    Specify Grid Size
            OPEN Input ONEINPUTFILE.
            PERFORM UNTIL WS-EOF='Y'
-               READ ONEINPUTFILE INTO TEMP-CABLE-STEP
+               READ ONEINPUTFILE INTO ONE-STEP-LINE
                    AT END MOVE 'Y' TO WS-EOF
       *                    Invalidly structured data is printed empty when using
       *                    WS-SOME-NAME but is printed entirely when using
       *                    WS-CONTENT
-                   NOT AT END 
-
-                   MOVE DIRECTION OF TEMP-CABLE-STEP TO DIRECTION OF
-                   CONE-STUFF(LOOP-CTR)
-                   MOVE FUNCTION NUMVAL(NUM-STEPS OF TEMP-CABLE-STEP)
-                   TO NUM-STEPS OF
-                   CONE-STUFF(LOOP-CTR)
-                   ADD 1 TO LOOP-CTR
+                   NOT AT END
+                   ADD 1 TO WS-ONE-LINE-NUM
+                   PERFORM VALIDATE-ONE-STEP
+                   IF STEP-IS-VALID
+                       MOVE ONE-DIRECTION TO DIRECTION OF
+                       CONE-STUFF(LOOP-CTR)
+                       MOVE FUNCTION NUMVAL(ONE-NUM-STEPS)
+                       TO NUM-STEPS OF
+                       CONE-STUFF(LOOP-CTR)
+                       ADD 1 TO LOOP-CTR
+                   END-IF
                END-READ
            END-PERFORM.
       *DISPLAY "CABLE: "CABLE-ONE.
@@ -118,25 +169,35 @@
 
            SET LOOP-CTR TO 1 .
            MOVE 'N' TO WS-EOF .
+           MOVE 0 TO WS-TWO-LINE-NUM.
            OPEN Input TWOINPUTFILE.
            PERFORM UNTIL WS-EOF='Y'
-               READ TWOINPUTFILE INTO TEMP-CABLE-STEP
+               READ TWOINPUTFILE INTO TWO-STEP-LINE
                    AT END MOVE 'Y' TO WS-EOF
       *                    Invalidly structured data is printed empty when using
       *                    WS-SOME-NAME but is printed entirely when using
       *                    WS-CONTENT
-                   NOT AT END 
-
-                   MOVE DIRECTION OF TEMP-CABLE-STEP TO DIRECTION OF
-                   CTWO-STUFF(LOOP-CTR)
-                   MOVE FUNCTION NUMVAL(NUM-STEPS OF TEMP-CABLE-STEP)
-                   TO NUM-STEPS OF
-                   CTWO-STUFF(LOOP-CTR)
-                   ADD 1 TO LOOP-CTR
+                   NOT AT END
+                   ADD 1 TO WS-TWO-LINE-NUM
+                   PERFORM VALIDATE-TWO-STEP
+                   IF STEP-IS-VALID
+                       MOVE TWO-DIRECTION TO DIRECTION OF
+                       CTWO-STUFF(LOOP-CTR)
+                       MOVE FUNCTION NUMVAL(TWO-NUM-STEPS)
+                       TO NUM-STEPS OF
+                       CTWO-STUFF(LOOP-CTR)
+                       ADD 1 TO LOOP-CTR
+                   END-IF
                END-READ
            END-PERFORM.
       *DISPLAY "CABLE: "CABLE-TWO.
            CLOSE TWOINPUTFILE.
+           CLOSE REJECTFILE.
+           IF WS-REJECT-COUNT > 0
+               DISPLAY "VALIDATION: "WS-REJECT-COUNT" RECORD(S) "
+                   "REJECTED - SEE "WS-REJECT-DSN
+               MOVE 4 TO RETURN-CODE
+           END-IF.
 
       *    Cables parsed.
       *    Now write to grid and when they cross, mark as X
@@ -148,7 +209,7 @@
            SET LOOP-CTR TO 0 .
            SET NAVX TO CENTEER .
            SET NAVY TO CENTEER .
-           PERFORM UNTIL LOOP-CTR > 1000
+           PERFORM UNTIL LOOP-CTR > WS-MAX-CABLE-SEGS
                ADD 1 TO LOOP-CTR
                MOVE CONE-STUFF(LOOP-CTR) TO TEMP-CABLE-STEP
 
@@ -156,7 +217,7 @@
                TEMP-CABLE-STEP":"NUM-STEPS OF TEMP-CABLE-STEP
                IF ( DIRECTION OF TEMP-CABLE-STEP =
                    UNINITIALIZED-DIRECTION )
-                   SET LOOP-CTR TO 1001
+                   ADD WS-MAX-CABLE-SEGS TO LOOP-CTR
                ELSE
 
                IF DIRECTION OF TEMP-CABLE-STEP = RIGHT-DIRECTION
@@ -166,7 +227,7 @@
                IF DIRECTION OF TEMP-CABLE-STEP = UP-DIRECTION
                    ADD NUM-STEPS OF TEMP-CABLE-STEP TO NAVY
                END-IF
-               
+
                IF DIRECTION OF TEMP-CABLE-STEP = LEFT-DIRECTION
                    SUBTRACT NUM-STEPS OF TEMP-CABLE-STEP FROM NAVX
                END-IF
@@ -179,7 +240,7 @@
                SET SEARCHINDEX TO 1
                SEARCH SET-ENTRY OF GRIDSET
                    VARYING SEARCHINDEX
-                   AT END 
+                   AT END
                        ADD 1 TO LATEST-INSERT OF GRIDSET
                        MOVE CH1 TO CHAR OF SET-ENTRY(LATEST-INSERT)
                        MOVE NAVX TO X-COORD OF SET-ENTRY(LATEST-INSERT)
@@ -197,7 +258,7 @@
            SET LOOP-CTR TO 0 .
            SET NAVX TO CENTEER .
            SET NAVY TO CENTEER .
-           PERFORM UNTIL LOOP-CTR > 1000
+           PERFORM UNTIL LOOP-CTR > WS-MAX-CABLE-SEGS
                ADD 1 TO LOOP-CTR
                MOVE CTWO-STUFF(LOOP-CTR) TO TEMP-CABLE-STEP
 
@@ -205,7 +266,7 @@
                TEMP-CABLE-STEP":"NUM-STEPS OF TEMP-CABLE-STEP
                IF ( DIRECTION OF TEMP-CABLE-STEP =
                    UNINITIALIZED-DIRECTION )
-                   SET LOOP-CTR TO 1001
+                   ADD WS-MAX-CABLE-SEGS TO LOOP-CTR
                END-IF
 
                IF DIRECTION OF TEMP-CABLE-STEP = RIGHT-DIRECTION
@@ -215,7 +276,7 @@
                IF DIRECTION OF TEMP-CABLE-STEP = UP-DIRECTION
                    ADD NUM-STEPS OF TEMP-CABLE-STEP TO NAVY
                END-IF
-               
+
                IF DIRECTION OF TEMP-CABLE-STEP = LEFT-DIRECTION
                    SUBTRACT NUM-STEPS OF TEMP-CABLE-STEP FROM NAVX
                END-IF
@@ -249,14 +310,263 @@
 
            DISPLAY "MATCHES: "GRIDSET1AND2.
 
+           PERFORM COMPUTE-MIN-DISTANCE.
+           PERFORM SUMMARY-REPORT.
+           PERFORM WRITE-RESULT-FILE.
+           PERFORM WRITE-AUDIT-RECORD.
+
            STOP RUN.
 
+       RESOLVE-FILENAMES.
+      *    Let ONEDD/TWODD (exported before the run, or set as JCL DD
+      *    overrides by a caller using this program under a job
+      *    scheduler) replace the built-in cable1.txt/cable2.txt
+      *    defaults, so a new wiring diagram can be evaluated without
+      *    overwriting the production input files.
+           MOVE SPACES TO WS-ENV-OVERRIDE.
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT "ONEDD".
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-ENV-OVERRIDE TO WS-ONE-DSN
+           END-IF.
+           MOVE SPACES TO WS-ENV-OVERRIDE.
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT "TWODD".
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-ENV-OVERRIDE TO WS-TWO-DSN
+           END-IF.
+           MOVE SPACES TO WS-ENV-OVERRIDE.
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT "REJECTDD".
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-ENV-OVERRIDE TO WS-REJECT-DSN
+           END-IF.
+           MOVE SPACES TO WS-ENV-OVERRIDE.
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT "RESULTDD".
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-ENV-OVERRIDE TO WS-RESULT-DSN
+           END-IF.
+           MOVE SPACES TO WS-ENV-OVERRIDE.
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT "AUDITDD".
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-ENV-OVERRIDE TO WS-AUDIT-DSN
+           END-IF.
+
+       WRITE-AUDIT-RECORD.
+      *    Append one line to AUDITDD recording this run's inputs and
+      *    headline results - unlike RESULTDD (overwritten every run),
+      *    AUDITDD accumulates across runs so the history survives.
+           MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP.
+           MOVE SPACES TO AUDIT-LINE.
+           STRING "TS=" WS-AUDIT-TIMESTAMP
+               " PROG=WIREPT1"
+               " ONE=" FUNCTION TRIM(WS-ONE-DSN)
+               " TWO=" FUNCTION TRIM(WS-TWO-DSN)
+               " CROSSINGS=" LATEST-INSERT2 OF GRIDSET1AND2
+               DELIMITED BY SIZE INTO AUDIT-LINE.
+           IF HAVE-MIN-DISTANCE
+               STRING FUNCTION TRIM(AUDIT-LINE)
+                   " MIN-DIST=" WS-MIN-DISTANCE
+                   DELIMITED BY SIZE INTO AUDIT-LINE
+           ELSE
+               STRING FUNCTION TRIM(AUDIT-LINE) " MIN-DIST=NONE"
+                   DELIMITED BY SIZE INTO AUDIT-LINE
+           END-IF.
+      *    WIREPT1 does not compute a combined steps-sum - only WIREPT2
+      *    walks the grid cell by cell to get one - so this field is
+      *    always NONE in a WIREPT1 audit record.
+           MOVE RETURN-CODE TO WS-AUDIT-RC.
+           STRING FUNCTION TRIM(AUDIT-LINE) " MIN-STEPS=NONE"
+               " RC=" WS-AUDIT-RC
+               DELIMITED BY SIZE INTO AUDIT-LINE.
+      *    OPEN EXTEND requires the dataset to already exist - a first
+      *    run on a brand-new AUDITDD gets status 35 (file not found),
+      *    so fall back to OPEN OUTPUT to create it.
+           OPEN EXTEND AUDITFILE.
+           IF WS-AUDIT-STATUS = '35'
+               OPEN OUTPUT AUDITFILE
+           END-IF.
+           WRITE AUDIT-LINE.
+           CLOSE AUDITFILE.
+
+       VALIDATE-ONE-STEP.
+      *    Reject anything whose DIRECTION is not U/D/L/R or whose
+      *    NUM-STEPS is not numeric before it ever reaches the grid.
+      *    A cable already at WS-MAX-CABLE-SEGS is rejected too, rather
+      *    than silently overrunning CONE-STUFF.
+           SET STEP-IS-VALID TO TRUE.
+           MOVE SPACES TO WS-REJECT-REASON.
+           IF LOOP-CTR > WS-MAX-CABLE-SEGS
+               SET STEP-IS-INVALID TO TRUE
+               MOVE "CABLE EXCEEDS MAX SEGMENTS" TO WS-REJECT-REASON
+           ELSE
+               IF ONE-DIRECTION NOT = UP-DIRECTION
+                   AND ONE-DIRECTION NOT = DOWN-DIRECTION
+                   AND ONE-DIRECTION NOT = LEFT-DIRECTION
+                   AND ONE-DIRECTION NOT = RIGHT-DIRECTION
+                   SET STEP-IS-INVALID TO TRUE
+                   MOVE "BAD DIRECTION" TO WS-REJECT-REASON
+               ELSE
+                   IF FUNCTION TRIM(ONE-NUM-STEPS) NOT NUMERIC
+                       SET STEP-IS-INVALID TO TRUE
+                       MOVE "NON-NUMERIC NUM-STEPS" TO WS-REJECT-REASON
+                   END-IF
+               END-IF
+           END-IF.
+           IF STEP-IS-INVALID
+               ADD 1 TO WS-REJECT-COUNT
+               STRING "ONEINPUTFILE LINE " WS-ONE-LINE-NUM
+                   ": '" ONE-STEP-LINE "' - " WS-REJECT-REASON
+                   DELIMITED BY SIZE INTO REJECT-LINE
+               WRITE REJECT-LINE
+           END-IF.
+
+       VALIDATE-TWO-STEP.
+      *    Same as VALIDATE-ONE-STEP, including the max-segments guard.
+           SET STEP-IS-VALID TO TRUE.
+           MOVE SPACES TO WS-REJECT-REASON.
+           IF LOOP-CTR > WS-MAX-CABLE-SEGS
+               SET STEP-IS-INVALID TO TRUE
+               MOVE "CABLE EXCEEDS MAX SEGMENTS" TO WS-REJECT-REASON
+           ELSE
+               IF TWO-DIRECTION NOT = UP-DIRECTION
+                   AND TWO-DIRECTION NOT = DOWN-DIRECTION
+                   AND TWO-DIRECTION NOT = LEFT-DIRECTION
+                   AND TWO-DIRECTION NOT = RIGHT-DIRECTION
+                   SET STEP-IS-INVALID TO TRUE
+                   MOVE "BAD DIRECTION" TO WS-REJECT-REASON
+               ELSE
+                   IF FUNCTION TRIM(TWO-NUM-STEPS) NOT NUMERIC
+                       SET STEP-IS-INVALID TO TRUE
+                       MOVE "NON-NUMERIC NUM-STEPS" TO WS-REJECT-REASON
+                   END-IF
+               END-IF
+           END-IF.
+           IF STEP-IS-INVALID
+               ADD 1 TO WS-REJECT-COUNT
+               STRING "TWOINPUTFILE LINE " WS-TWO-LINE-NUM
+                   ": '" TWO-STEP-LINE "' - " WS-REJECT-REASON
+                   DELIMITED BY SIZE INTO REJECT-LINE
+               WRITE REJECT-LINE
+           END-IF.
+
+       SUMMARY-REPORT.
+      *    One-page end-of-job total: wire length per cable, the
+      *    bounding box GRIDSET actually used, and the crossing count
+      *    from GRIDSET1AND2.
+           SET WS-WIRE1-LENGTH TO 0.
+           SET TEMP-NUM TO 1.
+           PERFORM UNTIL TEMP-NUM > WS-MAX-CABLE-SEGS
+               OR DIRECTION OF CONE-STUFF(TEMP-NUM) =
+                   UNINITIALIZED-DIRECTION
+               ADD NUM-STEPS OF CONE-STUFF(TEMP-NUM) TO WS-WIRE1-LENGTH
+               ADD 1 TO TEMP-NUM
+           END-PERFORM.
+
+           SET WS-WIRE2-LENGTH TO 0.
+           SET TEMP-NUM TO 1.
+           PERFORM UNTIL TEMP-NUM > WS-MAX-CABLE-SEGS
+               OR DIRECTION OF CTWO-STUFF(TEMP-NUM) =
+                   UNINITIALIZED-DIRECTION
+               ADD NUM-STEPS OF CTWO-STUFF(TEMP-NUM) TO WS-WIRE2-LENGTH
+               ADD 1 TO TEMP-NUM
+           END-PERFORM.
+
+           DISPLAY "----------------------------------------------".
+           DISPLAY "WIREPT1 SUMMARY".
+           DISPLAY "  CABLE ONE TOTAL LENGTH: "WS-WIRE1-LENGTH.
+           DISPLAY "  CABLE TWO TOTAL LENGTH: "WS-WIRE2-LENGTH.
+           IF LATEST-INSERT OF GRIDSET = 0
+               DISPLAY "  BOUNDING BOX: NO CHARTED PATH"
+           ELSE
+               SET WS-MIN-X TO X-COORD OF SET-ENTRY(1)
+               SET WS-MAX-X TO X-COORD OF SET-ENTRY(1)
+               SET WS-MIN-Y TO Y-COORD OF SET-ENTRY(1)
+               SET WS-MAX-Y TO Y-COORD OF SET-ENTRY(1)
+               SET SEARCHINDEX TO 1
+               PERFORM UNTIL SEARCHINDEX > LATEST-INSERT OF GRIDSET
+                   IF X-COORD OF SET-ENTRY(SEARCHINDEX) < WS-MIN-X
+                       SET WS-MIN-X TO X-COORD OF SET-ENTRY(SEARCHINDEX)
+                   END-IF
+                   IF X-COORD OF SET-ENTRY(SEARCHINDEX) > WS-MAX-X
+                       SET WS-MAX-X TO X-COORD OF SET-ENTRY(SEARCHINDEX)
+                   END-IF
+                   IF Y-COORD OF SET-ENTRY(SEARCHINDEX) < WS-MIN-Y
+                       SET WS-MIN-Y TO Y-COORD OF SET-ENTRY(SEARCHINDEX)
+                   END-IF
+                   IF Y-COORD OF SET-ENTRY(SEARCHINDEX) > WS-MAX-Y
+                       SET WS-MAX-Y TO Y-COORD OF SET-ENTRY(SEARCHINDEX)
+                   END-IF
+                   ADD 1 TO SEARCHINDEX
+               END-PERFORM
+               DISPLAY "  BOUNDING BOX: X "WS-MIN-X" TO "WS-MAX-X
+                   ", Y "WS-MIN-Y" TO "WS-MAX-Y
+           END-IF.
+           DISPLAY "  CROSSING COUNT: "LATEST-INSERT2 OF GRIDSET1AND2.
+           IF HAVE-MIN-DISTANCE
+               DISPLAY "  MINIMUM MANHATTAN DISTANCE: "WS-MIN-DISTANCE
+           ELSE
+               DISPLAY "  MINIMUM MANHATTAN DISTANCE: NONE FOUND"
+           END-IF.
+           DISPLAY "----------------------------------------------".
+
+       COMPUTE-MIN-DISTANCE.
+      *    Smallest Manhattan distance (from CENTEER, the (0,0)
+      *    origin) among GRIDSET1AND2's crossings - same technique
+      *    WIREPT3 uses for its own N-way crossing set.
+           MOVE 'N' TO WS-HAVE-MIN-DISTANCE.
+           SET WS-MIN-DISTANCE TO 0.
+           SET SEARCHINDEX2 TO 1.
+           PERFORM UNTIL SEARCHINDEX2 > LATEST-INSERT2 OF GRIDSET1AND2
+               SUBTRACT CENTEER FROM X-COORD OF SET-ENTRY2(SEARCHINDEX2)
+                   GIVING WS-DIST-X
+               SUBTRACT CENTEER FROM Y-COORD OF SET-ENTRY2(SEARCHINDEX2)
+                   GIVING WS-DIST-Y
+               SET WS-DIST-X TO FUNCTION ABS ( WS-DIST-X )
+               SET WS-DIST-Y TO FUNCTION ABS ( WS-DIST-Y )
+               ADD WS-DIST-X TO WS-DIST-Y GIVING WS-DIST-SUM
+               IF NOT HAVE-MIN-DISTANCE
+                   MOVE WS-DIST-SUM TO WS-MIN-DISTANCE
+                   MOVE 'Y' TO WS-HAVE-MIN-DISTANCE
+               ELSE
+                   SET WS-MIN-DISTANCE TO
+                       FUNCTION MIN ( WS-MIN-DISTANCE WS-DIST-SUM )
+               END-IF
+               ADD 1 TO SEARCHINDEX2
+           END-PERFORM.
+
+       WRITE-RESULT-FILE.
+      *    Archive this run's crossing list and minimum-distance
+      *    figure to RESULTDD, so it can be kept or diffed against a
+      *    later run instead of only living in this run's SYSOUT.
+           OPEN OUTPUT RESULTFILE.
+           MOVE SPACES TO RESULT-LINE.
+           STRING "WIREPT1 RESULT - CROSSING COUNT: "
+               LATEST-INSERT2 OF GRIDSET1AND2
+               DELIMITED BY SIZE INTO RESULT-LINE
+           WRITE RESULT-LINE.
+           SET SEARCHINDEX2 TO 1.
+           PERFORM UNTIL SEARCHINDEX2 > LATEST-INSERT2 OF GRIDSET1AND2
+               MOVE SPACES TO RESULT-LINE
+               STRING "CROSSING X=" X-COORD OF SET-ENTRY2(SEARCHINDEX2)
+                   " Y=" Y-COORD OF SET-ENTRY2(SEARCHINDEX2)
+                   DELIMITED BY SIZE INTO RESULT-LINE
+               WRITE RESULT-LINE
+               ADD 1 TO SEARCHINDEX2
+           END-PERFORM.
+           MOVE SPACES TO RESULT-LINE.
+           IF HAVE-MIN-DISTANCE
+               STRING "MINIMUM MANHATTAN DISTANCE: " WS-MIN-DISTANCE
+                   DELIMITED BY SIZE INTO RESULT-LINE
+           ELSE
+               STRING "MINIMUM MANHATTAN DISTANCE: NONE FOUND"
+                   DELIMITED BY SIZE INTO RESULT-LINE
+           END-IF.
+           WRITE RESULT-LINE.
+           CLOSE RESULTFILE.
+
        INSERTION.
            SET SEARCHINDEX2 TO 1.
            SEARCH SET-ENTRY2 OF GRIDSET1AND2
                AT END
-                   ADD 1 TO LATEST-INSERT2 OF GRIDSET1AND2
-                   MOVE INSERTSETENTRY2 TO SET-ENTRY2(LATEST-INSERT2)
+                   PERFORM INSERT-NEW-CROSSING
                WHEN ( X-COORD OF INSERTSETENTRY2 = X-COORD OF
                        SET-ENTRY2(SEARCHINDEX2)
                    AND Y-COORD OF INSERTSETENTRY2 = Y-COORD OF
@@ -264,3 +574,18 @@
                    MOVE CHAR OF INSERTSETENTRY2 TO
                        CHAR OF SET-ENTRY2(SEARCHINDEX2)
            END-SEARCH.
+
+      *    GnuCOBOL's SEARCH grammar cannot parse a nested IF/END-IF
+      *    that subscripts the table under search directly inside the
+      *    AT END phrase, so the bounds check is factored into its own
+      *    paragraph and PERFORMed from AT END instead.
+       INSERT-NEW-CROSSING.
+           IF LATEST-INSERT2 OF GRIDSET1AND2 >=
+                   WS-MAX-CROSSINGS OF GRIDSET1AND2
+               DISPLAY "TOO MANY CROSSINGS - GRIDSET1AND2 FULL AT "
+                   WS-MAX-CROSSINGS OF GRIDSET1AND2
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               ADD 1 TO LATEST-INSERT2 OF GRIDSET1AND2
+               MOVE INSERTSETENTRY2 TO SET-ENTRY2(LATEST-INSERT2)
+           END-IF.
