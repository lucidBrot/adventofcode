@@ -0,0 +1,28 @@
+//WIRECHK  JOB (ACCT),'WIRE CROSSCHECK',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* RUNS WIRECHECK AGAINST ONE WIRE-PAIR, INDEPENDENTLY WALKING IT
+//* BOTH WIREPT1's WAY (ENDPOINT-BY-ENDPOINT INTO AN IN-MEMORY GRID)
+//* AND WIREPT2's WAY (CELL-BY-CELL INTO A KEYED GRID) AND COMPARING
+//* THE TWO RESULTING CROSSING LISTS.  USE THIS BEFORE TRUSTING A
+//* PANEL'S WIREPT1/WIREPT2 RESULTS AGAINST EACH OTHER - GRIDDD HERE
+//* IS SCRATCHED EACH RUN SINCE IT ONLY EXISTS TO BACK THIS ONE
+//* COMPARISON, UNLIKE WIREJOB'S CATALOGED GRIDDD.
+//*
+//* RETURN CODES:
+//*   0 = NORMAL COMPLETION, BOTH APPROACHES AGREE
+//*   4 = ONE OR MORE INPUT RECORDS REJECTED, COMPARISON STILL RUN
+//*   8 = THE TWO APPROACHES DISAGREE - SEE CHECKDD
+//*--------------------------------------------------------------
+//CHECK    EXEC PGM=WIRECHECK
+//STEPLIB  DD DSN=WIRE.LOADLIB,DISP=SHR
+//ONEDD    DD DSN=WIRE.CABLE1,DISP=SHR
+//TWODD    DD DSN=WIRE.CABLE2,DISP=SHR
+//REJECTDD DD DSN=WIRE.CHECK.REJECTS,DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA
+//GRIDDD   DD DSN=WIRE.CHECK.GRID,DISP=(NEW,DELETE,DELETE),
+//            SPACE=(TRK,(25,25)),UNIT=SYSDA,
+//            DCB=(RECFM=FB,LRECL=20,KEYLEN=18,RKP=0)
+//CHECKDD  DD DSN=WIRE.CHECK.RESULTS,DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
