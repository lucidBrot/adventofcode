@@ -0,0 +1,36 @@
+//WIRERANK JOB (ACCT),'WIRE RANKING',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* RUNS WIRERANK AGAINST A DAY'S WORTH OF WIRE-PAIR CANDIDATES,
+//* ONE PAIR PER LINE ON CANDDD, INSTEAD OF SUBMITTING WIREJOB
+//* ONCE PER PAIR.  EACH CANDIDATE IS WALKED THE SAME WAY WIREPT2
+//* WALKS ITS OWN SINGLE PANEL - GRIDDD HOLDS ONE CANDIDATE'S
+//* CABLE-1 CELLS AT A TIME AND IS CLEARED BEFORE THE NEXT
+//* CANDIDATE STARTS.  RESULTS ARE SORTED (SORTDD IS THE SORT
+//* WORK DATASET) BY MINIMUM COMBINED STEPS, TIES BROKEN BY
+//* MINIMUM MANHATTAN DISTANCE, AND THE RANKED LIST IS WRITTEN
+//* TO RANKDD BEST CANDIDATE FIRST.
+//*
+//* RETURN CODES:
+//*   0 = NORMAL COMPLETION, NO REJECTS
+//*   4 = ONE OR MORE INPUT RECORDS REJECTED, RANKING STILL WRITTEN
+//*   8 = NO CANDIDATES FOUND ON CANDDD
+//*--------------------------------------------------------------
+//RANK     EXEC PGM=WIRERANK
+//STEPLIB  DD DSN=WIRE.LOADLIB,DISP=SHR
+//CANDDD   DD DSN=WIRE.RANK.CANDIDATES,DISP=SHR
+//REJECTDD DD DSN=WIRE.RANK.REJECTS,DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA
+//GRIDDD   DD DSN=WIRE.RANK.GRID,DISP=(NEW,DELETE,DELETE),
+//            SPACE=(TRK,(25,25)),UNIT=SYSDA,
+//            DCB=(RECFM=FB,LRECL=20,KEYLEN=18,RKP=0)
+//WORKDD   DD DSN=WIRE.RANK.WORK,DISP=(NEW,DELETE,DELETE),
+//            SPACE=(TRK,(10,10)),UNIT=SYSDA
+//SORTDD   DD DSN=WIRE.RANK.SORTWK,DISP=(NEW,DELETE,DELETE),
+//            SPACE=(TRK,(10,10)),UNIT=SYSDA
+//SORTWK01 DD UNIT=SYSDA,SPACE=(CYL,(5,5))
+//SORTEDDD DD DSN=WIRE.RANK.SORTED,DISP=(NEW,DELETE,DELETE),
+//            SPACE=(TRK,(10,10)),UNIT=SYSDA
+//RANKDD   DD DSN=WIRE.RANK.RESULTS,DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
