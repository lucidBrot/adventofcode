@@ -0,0 +1,57 @@
+//WIREJOB  JOB (ACCT),'WIRE CROSSING',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* RUNS THE MANHATTAN-DISTANCE PASS (WIREPT1) FOLLOWED BY THE
+//* MINIMUM-COMBINED-STEPS PASS (WIREPT2) AGAINST ONE WIRE-PAIR,
+//* CHAINED BY CONDITION CODE SO WIREPT2 DOES NOT RUN WHEN WIREPT1
+//* ABENDS OR REJECTS THE INPUT.  BOTH STEPS SHARE THE SAME
+//* ONEDD/TWODD WIRE-PATH FILES SO THE TWO PASSES ARE GUARANTEED
+//* TO BE CORRELATED AGAINST THE SAME PANEL.  WIREPT2'S GRIDDD IS A
+//* KEYED DATASET HOLDING CABLE 1'S PATH WHILE THE CROSSING CHECK
+//* RUNS.  IT AND CKPTDD (WIREPT2'S CHECKPOINT RECORD) ARE CATALOGED
+//* RATHER THAN SCRATCHED SO A RUN KILLED PARTWAY THROUGH A LARGE
+//* PANEL CAN BE RESUBMITTED AND PICK UP CABLE 1 AT THE LAST
+//* CHECKPOINTED SEGMENT INSTEAD OF WALKING IT OVER FROM SEGMENT
+//* ONE.  CABLE 2 HAS NO CROSSING-LIST CHECKPOINT OF ITS OWN, SO IT
+//* IS ALWAYS REPLAYED FROM THE PANEL ORIGIN ON ANY RESTART.
+//* AUDITDD IS A SHARED, EVER-GROWING LOG OF EVERY WIREPT1/WIREPT2
+//* RUN (TIMESTAMP, INPUTS, CROSSING COUNT, MINIMUM DISTANCE/STEPS,
+//* RETURN CODE) - DISP=MOD SO EACH RUN APPENDS RATHER THAN
+//* OVERWRITING THE STEP BEFORE IT.
+//* PARTSDD (WIREPT2 ONLY) IS A MACHINE-READABLE X/Y/CHAR RECORD PER
+//* CROSSING FOR A DOWNSTREAM PARTS-ORDERING STEP TO READ, REWRITTEN
+//* EACH RUN THE SAME AS RESULTDD.
+//*
+//* RETURN CODES SET BY EACH STEP:
+//*   0 = NORMAL COMPLETION
+//*   4 = ONE OR MORE INPUT RECORDS REJECTED, RESULTS STILL WRITTEN
+//*   8 = NO VALID WIRE SEGMENTS COULD BE PROCESSED
+//*--------------------------------------------------------------
+//PT1      EXEC PGM=WIREPT1
+//STEPLIB  DD DSN=WIRE.LOADLIB,DISP=SHR
+//ONEDD    DD DSN=WIRE.CABLE1,DISP=SHR
+//TWODD    DD DSN=WIRE.CABLE2,DISP=SHR
+//REJECTDD DD DSN=WIRE.PT1.REJECTS,DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA
+//RESULTDD DD DSN=WIRE.PT1.RESULTS,DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA
+//AUDITDD  DD DSN=WIRE.AUDIT.TRAIL,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//*
+//PT2      EXEC PGM=WIREPT2,COND=(4,GE,PT1)
+//STEPLIB  DD DSN=WIRE.LOADLIB,DISP=SHR
+//ONEDD    DD DSN=WIRE.CABLE1,DISP=SHR
+//TWODD    DD DSN=WIRE.CABLE2,DISP=SHR
+//REJECTDD DD DSN=WIRE.PT2.REJECTS,DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA
+//RESULTDD DD DSN=WIRE.PT2.RESULTS,DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA
+//GRIDDD   DD DSN=WIRE.PT2.GRID,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(25,25)),UNIT=SYSDA,
+//            DCB=(RECFM=FB,LRECL=20,KEYLEN=18,RKP=0)
+//CKPTDD   DD DSN=WIRE.PT2.CKPT,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1)),UNIT=SYSDA,DCB=(RECFM=FB,LRECL=80)
+//AUDITDD  DD DSN=WIRE.AUDIT.TRAIL,DISP=MOD
+//PARTSDD  DD DSN=WIRE.PT2.PARTS,DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
