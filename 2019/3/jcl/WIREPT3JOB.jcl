@@ -0,0 +1,26 @@
+//WIREPT3  JOB (ACCT),'WIRE N-WAY XCHK',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* RUNS WIREPT3 AGAINST A JUNCTION BOX WITH TWO TO FIVE WIRES
+//* SHARING IT, GENERALIZING WIREPT1/WIREPT2'S FIXED WIRE-PAIR
+//* CROSSING CHECK.  WIRE1DD IS ALWAYS REQUIRED; WIRE2DD THROUGH
+//* WIRE5DD ARE ONLY READ UP TO WHATEVER COUNT WIRECOUNT NAMES, SO
+//* AN UNUSED WIREnDD ABOVE THAT COUNT CAN BE LEFT DUMMY.  WIRECOUNT
+//* IS NOT A DD - EXPORT IT AS AN ENVIRONMENT VARIABLE BEFORE
+//* SUBMITTING (DEFAULTS TO 2 IF UNSET).
+//*
+//* RETURN CODES:
+//*   0 = NORMAL COMPLETION
+//*   4 = ONE OR MORE INPUT RECORDS REJECTED, RESULTS STILL WRITTEN
+//*   8 = NO VALID WIRE SEGMENTS COULD BE PROCESSED
+//*--------------------------------------------------------------
+//PT3      EXEC PGM=WIREPT3
+//STEPLIB  DD DSN=WIRE.LOADLIB,DISP=SHR
+//WIRE1DD  DD DSN=WIRE.CABLE1,DISP=SHR
+//WIRE2DD  DD DSN=WIRE.CABLE2,DISP=SHR
+//WIRE3DD  DD DUMMY
+//WIRE4DD  DD DUMMY
+//WIRE5DD  DD DUMMY
+//REJECTDD DD DSN=WIRE.PT3.REJECTS,DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
