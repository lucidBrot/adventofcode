@@ -0,0 +1,82 @@
+      * CABLELAY.cpy
+      *    Shared wire-step and grid-entry layouts for the wiring
+      *    programs (WIREPT1, WIREPT2, and any program built after
+      *    them that walks a wire-path file, e.g. WIREPT3 or a grid
+      *    report utility). COPY this member inside WORKING-STORAGE
+      *    SECTION. A new field needed by every such program (a
+      *    wire-segment sequence number, say) only has to be added
+      *    here once.
+       01 CH1 PIC X(1) VALUE '1'.
+       01 CH2 PIC X(1) VALUE '2'.
+       01 CHBOTH PIC X(1) VALUE 'B'.
+       01 CHEMPTY PIC X(1) VALUE 'E'.
+
+       01 TEMP-CABLE-STEP.
+           05 DIRECTION PIC A(1) VALUE 'Z'.
+           05 NUM-STEPS PIC S9(9) USAGE IS COMPUTATIONAL VALUE 0.
+
+      *    WS-MAX-CABLE-SEGS is the OCCURS bound shared by CONE-STUFF
+      *    and CTWO-STUFF below - every loop that walks a cable by
+      *    subscript should test against this field rather than a
+      *    hard-coded number, so raising the table size is a one-line
+      *    change. A real production panel can run well past the
+      *    original 1000-segment ceiling, so this was raised to 20000;
+      *    a wire-path file with more segments than that is rejected
+      *    (see VALIDATE-ONE-STEP/VALIDATE-TWO-STEP) rather than
+      *    silently overrunning the table.
+       01 WS-MAX-CABLE-SEGS PIC 9(9) COMP VALUE 20000.
+
+       01 CABLE-ONE.
+           02 CONE-STUFF OCCURS 20000 TIMES.
+               05 DIRECTION PIC A(1) VALUE 'Z'.
+               05 NUM-STEPS PIC S9(9) USAGE IS COMPUTATIONAL VALUE 0.
+
+       01 CABLE-TWO.
+           02 CTWO-STUFF OCCURS 20000 TIMES.
+               05 DIRECTION PIC A(1) VALUE 'Z'.
+               05 NUM-STEPS PIC S9(9) USAGE IS COMPUTATIONAL VALUE 0.
+
+       01 UNINITIALIZED-DIRECTION PIC A(1) VALUE 'Z'.
+       01 UP-DIRECTION PIC A(1) VALUE 'U'.
+       01 DOWN-DIRECTION PIC A(1) VALUE 'D'.
+       01 LEFT-DIRECTION PIC A(1) VALUE 'L'.
+       01 RIGHT-DIRECTION PIC A(1) VALUE 'R'.
+
+      *    GRIDSET and GRIDSET1AND2 used to be sized differently in
+      *    PT1 (1000/1000) and PT2 (100000/10000) even though the
+      *    layout was identical - now that both COPY the same member
+      *    they share PT2's larger, previously-PT2-only capacity.
+      *    SHAPE records '-' or '|' for the wire segment that first
+      *    staked out a cell, so a grid-map report can render the
+      *    path instead of just listing coordinates - see
+      *    PRINT-GRID-MAP.
+       01 GRIDSET.
+           03 SET-ENTRY OCCURS 100000 TIMES INDEXED BY SEARCHINDEX.
+               05 X-COORD PIC 9(9).
+               05 Y-COORD PIC 9(9).
+               05 CHAR PIC X(1) VALUE 'E'.
+               05 SHAPE PIC X(1) VALUE '.'.
+           03 LATEST-INSERT PIC 9(9) VALUE 0.
+
+      *    SET-ENTRY2's OCCURS tracks GRIDSET's own 100000-cell
+      *    capacity above - every crossing is itself one GRIDSET
+      *    cell, so it can never hold more entries than GRIDSET does.
+      *    INSERTION (see WIREPT1/WIREPT2/WIRERANK/WIRECHECK) still
+      *    checks LATEST-INSERT2 against this bound before inserting,
+      *    the same way VALIDATE-ONE-STEP/VALIDATE-TWO-STEP guard
+      *    WS-MAX-CABLE-SEGS, so a panel that somehow did exceed it
+      *    would be rejected rather than overrun the table.
+       01 GRIDSET1AND2.
+           03 SET-ENTRY2 OCCURS 100000 TIMES INDEXED BY SEARCHINDEX2.
+               05 X-COORD PIC 9(9).
+               05 Y-COORD PIC 9(9).
+               05 CHAR PIC X(1) VALUE 'E'.
+               05 SHAPE PIC X(1) VALUE '.'.
+           03 LATEST-INSERT2 PIC 9(9) VALUE 0.
+           03 WS-MAX-CROSSINGS PIC 9(9) COMP VALUE 100000.
+
+       01 INSERTSETENTRY2.
+           03 X-COORD PIC 9(9).
+           03 Y-COORD PIC 9(9).
+           03 CHAR PIC X(1) VALUE 'E'.
+           03 SHAPE PIC X(1) VALUE '.'.
